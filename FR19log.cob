@@ -0,0 +1,213 @@
+      *=============================================================*   00001000
+       IDENTIFICATION                            DIVISION.              00002000
+      *=============================================================*   00003000
+                                                                        00004000
+       PROGRAM-ID. FR19LOG.                                             00005000
+                                                                        00006000
+      *=============================================================*   00007000
+      *   AUTOR....:RAFAEL VIANA                                    *   00007100
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00007200
+      *   DATA ....:24/06/2022                                      *   00007300
+      *-------------------------------------------------------------*   00007400
+      *   OBJETIVO: LER O ARQUIVO DE LOG DE ERROS (LOGERROS) GRAVADO *   00007501
+      *    PELO GRAVALOG E PRODUZIR UM RELATORIO (RELLOG) COM UMA   *   00007601
+      *    LINHA POR OCORRENCIA, TOTALIZANDO AS OCORRENCIAS POR      *   00007701
+      *    SEVERIDADE (ERRO/ALERTA/INFO).                            *   00007801
+      *-------------------------------------------------------------*   00007900
+      *   ARQUIVOS...:                                              *   00008000
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00008100
+      *    LOGERROS             I                  #LOGREC          *   00008200
+      *    RELLOG               O                  -----------      *   00008300
+      *-------------------------------------------------------------*   00008500
+      *   MODULOS....:                             INCLUDE/BOOK     *   00008600
+      *=============================================================*   00008800
+                                                                        00008900
+      *=============================================================*   00009000
+       ENVIRONMENT                               DIVISION.              00010000
+      *=============================================================*   00011000
+                                                                        00012000
+      *=============================================================*   00013000
+       CONFIGURATION                               SECTION.             00014000
+      *=============================================================*   00015000
+       SPECIAL-NAMES.                                                   00015100
+           DECIMAL-POINT IS COMMA.                                      00015200
+                                                                        00015300
+       INPUT-OUTPUT                                SECTION.             00015400
+       FILE-CONTROL.                                                    00015500
+            SELECT LOGERROS ASSIGN TO LOGERROS                          00015600
+                 FILE STATUS IS WRK-FS-LOGERROS.                        00015700
+      *-------------------------------------------------------------*   00015800
+                                                                        00015900
+            SELECT RELLOG ASSIGN TO RELLOG                              00016000
+                 FILE STATUS IS WRK-FS-RELLOG.                          00016100
+                                                                        00016600
+      *=============================================================*   00016700
+       DATA                                      DIVISION.              00016800
+      *=============================================================*   00016900
+       FILE                                      SECTION.               00017000
+       FD LOGERROS                                                      00017100
+           RECORDING MODE IS F                                          00017200
+           LABEL RECORD IS STANDARD                                     00017300
+           BLOCK CONTAINS 0 RECORDS.                                    00017400
+      *-------------------LRECL 73------------------------------------*  00017500
+       COPY '#LOGREC'.                                                  00017600
+                                                                        00017700
+       FD RELLOG                                                        00017900
+           RECORDING MODE IS F.                                         00018000
+      *-------------------LRECL 88------------------------------------*  00020100
+       01 FD-RELLOG.                                                    00020200
+          05 FD-REL-PROGRAMA     PIC X(08).                             00020300
+          05 FILLER              PIC X(02) VALUE SPACES.                00020400
+          05 FD-REL-SECAO        PIC X(04).                             00020500
+          05 FILLER              PIC X(02) VALUE SPACES.                00020600
+          05 FD-REL-SEVERIDADE   PIC X(01).                             00020700
+          05 FILLER              PIC X(02) VALUE SPACES.                00020800
+          05 FD-REL-STATUS       PIC X(02).                             00020900
+          05 FILLER              PIC X(02) VALUE SPACES.                00021000
+          05 FD-REL-DATA         PIC 9(08).                             00021100
+          05 FILLER              PIC X(02) VALUE SPACES.                00021200
+          05 FD-REL-HORA         PIC 9(06).                             00021300
+          05 FILLER              PIC X(02) VALUE SPACES.                00021400
+          05 FD-REL-RUNID        PIC X(14).                             00021450
+          05 FILLER              PIC X(02) VALUE SPACES.                00021470
+          05 FD-REL-MSGERRO      PIC X(30).                             00021500
+                                                                        00022100
+      *=============================================================*   00022200
+       WORKING-STORAGE                             SECTION.             00022300
+      *=============================================================*   00022400
+                                                                        00022500
+       01 FILLER          PIC X(64) VALUE                               00022600
+           '-----------BOOK LOGERROS------------------------'.          00022700
+       COPY '#GLOG'.                                                    00022900
+      *-------------------------------------------------------------*   00023000
+                                                                        00024000
+       01 FILLER          PIC X(64) VALUE                               00024200
+           '-----------VARIAVEIS DE STATUS------------------'.          00024300
+                                                                        00024400
+       77 WRK-FS-LOGERROS PIC 9(02).                                    00024500
+       77 WRK-FS-RELLOG   PIC 9(02).                                    00024600
+                                                                        00024750
+       77 WRK-SW-FIM      PIC X(01) VALUE 'N'.                          00024770
+           88 WRK-FIM-LEITURA       VALUE 'S'.                          00024780
+                                                                        00024790
+       77 WRK-REGLIDOS    PIC 9(05) VALUE ZEROES.                       00024800
+       77 WRK-QTD-ERRO    PIC 9(05) VALUE ZEROES.                       00024810
+       77 WRK-QTD-ALERTA  PIC 9(05) VALUE ZEROES.                       00024820
+       77 WRK-QTD-INFO    PIC 9(05) VALUE ZEROES.                       00024830
+       77 WRK-QTD-OUTRO   PIC 9(05) VALUE ZEROES.                       00024840
+      *=============================================================*   00024900
+       PROCEDURE DIVISION.                                              00025000
+      *=============================================================*   00025100
+                                                                        00025200
+      *-------------------------------------------------------------*   00025300
+       0000-PRINCIPAL                           SECTION.                00025400
+      *-------------------------------------------------------------*   00025500
+                                                                        00025600
+            PERFORM  1000-INICIAR.                                      00025700
+            PERFORM  1050-LER-LOGERROS.                                 00025800
+            PERFORM  2000-PROCESSAR UNTIL WRK-FIM-LEITURA.              00025900
+            PERFORM  3000-FINALIZAR.                                    00026000
+            STOP RUN.                                                   00026100
+                                                                        00026200
+      *-------------------------------------------------------------*   00026300
+       1000-INICIAR                             SECTION.                00026400
+      *-------------------------------------------------------------*   00026500
+             OPEN INPUT  LOGERROS                                       00026600
+                  OUTPUT RELLOG.                                        00026700
+                                                                        00026800
+               PERFORM 4000-TESTARSTATUS.                               00026900
+                                                                        00027000
+       1000-99-FIM.              EXIT.                                  00027100
+      *-------------------------------------------------------------*   00027200
+       1050-LER-LOGERROS                        SECTION.                00027300
+      *-------------------------------------------------------------*   00027400
+             READ LOGERROS                                              00027500
+               AT END                                                   00027600
+                 MOVE 'S' TO WRK-SW-FIM                                 00027700
+             END-READ.                                                  00027800
+                                                                        00027900
+       1050-99-FIM.              EXIT.                                  00028000
+      *-------------------------------------------------------------*   00028100
+       2000-PROCESSAR                           SECTION.                00028200
+      *-------------------------------------------------------------*   00028300
+            ADD 1 TO WRK-REGLIDOS.                                      00028400
+                                                                        00028500
+            MOVE FD-PROGRAMA   TO FD-REL-PROGRAMA.                      00028600
+            MOVE FD-SECAO      TO FD-REL-SECAO.                         00028700
+            MOVE FD-SEVERIDADE TO FD-REL-SEVERIDADE.                    00028800
+            MOVE FD-STATUS     TO FD-REL-STATUS.                        00028900
+            MOVE FD-DATA       TO FD-REL-DATA.                          00029000
+            MOVE FD-HORA       TO FD-REL-HORA.                          00029100
+            MOVE FD-RUNID      TO FD-REL-RUNID.                         00029150
+            MOVE FD-MSGERRO    TO FD-REL-MSGERRO.                       00029200
+                                                                        00029300
+            EVALUATE FD-SEVERIDADE                                      00029400
+              WHEN 'E'                                                  00029500
+                ADD 1 TO WRK-QTD-ERRO                                   00029600
+              WHEN 'A'                                                  00029700
+                ADD 1 TO WRK-QTD-ALERTA                                 00029800
+              WHEN 'I'                                                  00029900
+                ADD 1 TO WRK-QTD-INFO                                   00030000
+              WHEN OTHER                                                00030100
+                ADD 1 TO WRK-QTD-OUTRO                                  00030200
+            END-EVALUATE.                                               00030300
+                                                                        00030400
+            WRITE FD-RELLOG.                                            00030500
+                                                                        00030600
+            PERFORM 1050-LER-LOGERROS.                                  00030700
+                                                                        00030800
+       2000-99-FIM.              EXIT.                                  00030900
+      *-------------------------------------------------------------*   00031000
+       3000-FINALIZAR                           SECTION.                00031100
+      *-------------------------------------------------------------*   00031200
+             CLOSE LOGERROS                                             00031300
+                   RELLOG.                                              00031400
+               PERFORM 4000-TESTARSTATUS.                               00031500
+               DISPLAY ' -----FIM DO PROGRAMA----- '.                   00031600
+               DISPLAY ' REGISTROS LIDOS.......' WRK-REGLIDOS.          00031700
+               DISPLAY ' OCORRENCIAS DE ERRO...' WRK-QTD-ERRO.          00031800
+               DISPLAY ' OCORRENCIAS DE ALERTA.' WRK-QTD-ALERTA.        00031900
+               DISPLAY ' OCORRENCIAS DE INFO...' WRK-QTD-INFO.          00032000
+               DISPLAY ' OCORRENCIAS SEM SEVER.' WRK-QTD-OUTRO.         00032100
+                                                                        00032200
+       3000-99-FIM.              EXIT.                                  00032300
+      *-------------------------------------------------------------*   00032400
+       4000-TESTARSTATUS                            SECTION.            00032500
+      *-------------------------------------------------------------*   00032600
+                 PERFORM 4100-TESTARSTATUS-LOGERROS.                    00032700
+                 PERFORM 4200-TESTARSTATUS-RELLOG.                      00032800
+                                                                        00032900
+       4000-99-FIM.              EXIT.                                  00033000
+      *-------------------------------------------------------------*   00033100
+       4100-TESTARSTATUS-LOGERROS                   SECTION.            00033200
+      *-------------------------------------------------------------*   00033300
+               IF WRK-FS-LOGERROS NOT EQUAL 00                          00033400
+                           AND WRK-FS-LOGERROS NOT EQUAL 10             00033500
+                 MOVE 'FR19LOG'               TO WRK-PROGRAMA           00033600
+                 MOVE 'ERRO NO LOGERROS      ' TO WRK-MSGERRO           00033700
+                 MOVE '1000'                   TO WRK-SECAO             00033800
+                 MOVE WRK-FS-LOGERROS          TO WRK-STATUS            00033900
+                  PERFORM 9000-TRATAERROS                               00034000
+               END-IF.                                                  00034100
+                                                                        00034200
+       4100-99-FIM.              EXIT.                                  00034300
+      *-------------------------------------------------------------*   00034400
+       4200-TESTARSTATUS-RELLOG                     SECTION.            00034500
+      *-------------------------------------------------------------*   00034600
+               IF WRK-FS-RELLOG NOT EQUAL 00                            00034700
+                 MOVE 'FR19LOG'               TO WRK-PROGRAMA           00034800
+                 MOVE 'ERRO NO RELLOG        ' TO WRK-MSGERRO           00034900
+                 MOVE '1000'                   TO WRK-SECAO             00035000
+                 MOVE WRK-FS-RELLOG            TO WRK-STATUS            00035100
+                  PERFORM 9000-TRATAERROS                               00035200
+               END-IF.                                                  00035300
+                                                                        00035400
+       4200-99-FIM.              EXIT.                                  00035500
+      *-------------------------------------------------------------*   00035600
+       9000-TRATAERROS                              SECTION.            00035700
+      *-------------------------------------------------------------*   00035800
+           DISPLAY 'ERRO ' WRK-SECAO ' ' WRK-MSGERRO ' FS=' WRK-STATUS. 00035900
+           MOVE 200 TO RETURN-CODE.                                     00036000
+           STOP RUN.                                                    00036100
+                                                                        00036200
+       9000-99-FIM.              EXIT.                                  00036300
