@@ -0,0 +1,377 @@
+      *=============================================================*   00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *=============================================================*   00001200
+                                                                        00001300
+       PROGRAM-ID. ARQ1906.                                             00001400
+                                                                        00001500
+      *=============================================================*   00001600
+      *   AUTOR....:RAFAEL VIANA                                    *   00001700
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00001800
+      *   DATA ....:21/06/2022                                      *   00001900
+      *-------------------------------------------------------------*   00002000
+      *   OBJETIVO: LER O ARQUIVO DE ALUNOS (ALUNOS) E EMITIR UM     *  00002100
+      *    RELATORIO (RELREC) COM UMA LINHA POR ALUNO. CRUZA CADA    *  00002200
+      *    ALUNO COM A TABELA DE CURSOS (CURSOS, PRE-ORDENADA PELO   *  00002300
+      *    CODIGO DO CURSO) E GRAVA A MATRICULA JA COM O NOME DO     *  00002400
+      *    CURSO NO ARQUIVO DE SAIDA (ALUCURSO). ALUNOS CUJO CODIGO  *  00002500
+      *    DE CURSO NAO EXISTE NA TABELA SAO GRAVADOS EM ARQSEMCURSO.*  00002600
+      *-------------------------------------------------------------*   00002700
+      *   ARQUIVOS...:                                              *   00002800
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00002900
+      *    ALUNOS               I                  -----------      *   00003000
+      *    CURSOS               I                  -----------      *   00003100
+      *    RELREC               O                  -----------      *   00003200
+      *    ALUCURSO             O                  -----------      *   00003300
+      *    ARQSEMCURSO          O                  -----------      *   00003400
+      *-------------------------------------------------------------*   00003500
+      *   MODULOS....:                             INCLUDE/BOOK     *   00003600
+      *   GRAVALOG -   TRATAMENTO DE ERROS          #GLOG           *   00003700
+      *=============================================================*   00003800
+                                                                        00003900
+      *=============================================================*   00004000
+       ENVIRONMENT                               DIVISION.              00004100
+      *=============================================================*   00004200
+                                                                        00004300
+      *=============================================================*   00004400
+       CONFIGURATION                               SECTION.             00004500
+      *=============================================================*   00004600
+       SPECIAL-NAMES.                                                   00004700
+           DECIMAL-POINT IS COMMA.                                      00004800
+                                                                        00004900
+       INPUT-OUTPUT                                SECTION.             00005000
+       FILE-CONTROL.                                                    00005100
+            SELECT ALUNOS ASSIGN TO ALUNOS                              00005200
+                 FILE STATUS IS WRK-FS-ALUNOS.                          00005300
+      *-------------------------------------------------------------*   00005400
+                                                                        00005500
+            SELECT CURSOS ASSIGN TO CURSOS                              00005600
+                 FILE STATUS IS WRK-FS-CURSOS.                          00005700
+      *-------------------------------------------------------------*   00005800
+                                                                        00005900
+            SELECT RELREC ASSIGN TO RELREC                              00006000
+                 FILE STATUS IS WRK-FS-RELREC.                          00006100
+      *-------------------------------------------------------------*   00006200
+                                                                        00006300
+            SELECT ALUCURSO ASSIGN TO ALUCURSO                          00006400
+                 FILE STATUS IS WRK-FS-ALUCURSO.                        00006500
+      *-------------------------------------------------------------*   00006600
+                                                                        00006700
+            SELECT ARQSEMCURSO ASSIGN TO ARQSEMCURSO                    00006800
+                 FILE STATUS IS WRK-FS-ARQSEMCURSO.                     00006900
+                                                                        00007000
+      *=============================================================*   00007100
+       DATA                                      DIVISION.              00007200
+      *=============================================================*   00007300
+       FILE                                      SECTION.               00007400
+       FD ALUNOS                                                        00007500
+           RECORDING MODE IS F                                          00007600
+           LABEL RECORD IS STANDARD                                     00007700
+           BLOCK CONTAINS 0 RECORDS.                                    00007800
+      *-----------------------LRECL 40------------------------------*   00007900
+       01 FD-ALUNOS.                                                    00008000
+          05 FD-ALUNOS-MATRICULA PIC 9(06).                             00008100
+          05 FD-ALUNOS-NOME      PIC X(30).                             00008200
+          05 FD-ALUNOS-CURSO     PIC X(04).                             00008300
+                                                                        00008400
+       FD CURSOS                                                        00008500
+           RECORDING MODE IS F                                          00008600
+           LABEL RECORD IS STANDARD                                     00008700
+           BLOCK CONTAINS 0 RECORDS.                                    00008800
+      *-----------------------LRECL 34------------------------------*   00008900
+       01 FD-CURSOS.                                                    00009000
+          05 FD-CURSOS-CODIGO    PIC X(04).                             00009100
+          05 FD-CURSOS-NOME      PIC X(30).                             00009200
+                                                                        00009300
+       FD RELREC                                                        00009400
+           RECORDING MODE IS F.                                         00009500
+      *-------------------LRECL 80------------------------------------* 00009600
+       01 FD-RELREC              PIC X(80).                             00009700
+                                                                        00009800
+       FD ALUCURSO                                                      00009900
+           RECORDING MODE IS F.                                         00010000
+      *-------------------LRECL 70------------------------------------* 00010100
+       01 FD-ALUCURSO.                                                  00010200
+          05 FD-AC-MATRICULA     PIC 9(06).                             00010300
+          05 FD-AC-NOME          PIC X(30).                             00010400
+          05 FD-AC-CURSO         PIC X(04).                             00010500
+          05 FD-AC-CURSONOME     PIC X(30).                             00010600
+                                                                        00010700
+       FD ARQSEMCURSO                                                   00010800
+           RECORDING MODE IS F                                          00010900
+           LABEL RECORD IS STANDARD                                     00011000
+           BLOCK CONTAINS 0 RECORDS.                                    00011100
+      *-----------------------LRECL 40------------------------------*   00011200
+       01 FD-ARQSEMCURSO.                                               00011300
+          05 FD-SC-MATRICULA     PIC 9(06).                             00011400
+          05 FD-SC-NOME          PIC X(30).                             00011500
+          05 FD-SC-CURSO         PIC X(04).                             00011600
+                                                                        00011700
+      *=============================================================*   00011800
+       WORKING-STORAGE                             SECTION.             00011900
+      *=============================================================*   00012000
+                                                                        00012100
+       01 FILLER          PIC X(64) VALUE                               00012200
+           '-----------BOOK LOGERROS------------------------'.          00012300
+       77 WRK-GRAVALOG    PIC X(08) VALUE 'GRAVALOG'.                   00012400
+       COPY '#GLOG'.                                                    00012500
+      *-------------------------------------------------------------*   00012600
+                                                                        00012700
+       01 FILLER          PIC X(64) VALUE                               00012800
+           '-----------VARIAVEIS DE STATUS------------------'.          00012900
+                                                                        00013000
+       77 WRK-FS-ALUNOS      PIC 9(02).                                 00013100
+       77 WRK-FS-CURSOS      PIC 9(02).                                 00013200
+       77 WRK-FS-RELREC      PIC 9(02).                                 00013300
+       77 WRK-FS-ALUCURSO    PIC 9(02).                                 00013400
+       77 WRK-FS-ARQSEMCURSO PIC 9(02).                                 00013500
+                                                                        00013600
+      *-------------------------------------------------------------*   00013700
+       01 FILLER          PIC X(70) VALUE                               00013800
+              '---------VARIAVEL PARA CALCULAR REGISTROS ---------'.    00013900
+      *-------------------------------------------------------------*   00014000
+                                                                        00014100
+       77 WRK-REGLIDOS       PIC 9(05) VALUE ZEROES.                    00014200
+       77 WRK-REGGRAVA       PIC 9(05) VALUE ZEROES.                    00014300
+       77 WRK-REGSEMCURSO    PIC 9(05) VALUE ZEROES.                    00014400
+                                                                        00014500
+      *-------------------LRECL 80------------------------------------* 00014600
+       01 WRK-RELREC-CAB.                                               00014700
+          05 WRK-CAB-TIPO        PIC X(09) VALUE 'CABECALHO'.           00014800
+          05 FILLER              PIC X(01) VALUE SPACE.                 00014900
+          05 WRK-CAB-PROGRAMA    PIC X(08) VALUE 'ARQ1906'.             00015000
+          05 FILLER              PIC X(01) VALUE SPACE.                 00015100
+          05 WRK-CAB-TITULO      PIC X(30) VALUE                        00015200
+             'RELACAO DE ALUNOS MATRICULADOS'.                          00015300
+          05 FILLER              PIC X(01) VALUE SPACE.                 00015400
+          05 WRK-CAB-DATA        PIC 9(08).                             00015500
+          05 FILLER              PIC X(22) VALUE SPACES.                00015600
+                                                                        00015700
+       01 WRK-RELREC-TRL.                                               00015800
+          05 WRK-TRL-TIPO        PIC X(09) VALUE 'RODAPE   '.           00015900
+          05 FILLER              PIC X(01) VALUE SPACE.                 00016000
+          05 WRK-TRL-REGLIDOS    PIC 9(05).                             00016100
+          05 FILLER              PIC X(65) VALUE SPACES.                00016200
+                                                                        00016300
+       01 WRK-RELREC-LINHA.                                             00016400
+          05 WRK-LIN-MATRICULA   PIC 9(06).                             00016500
+          05 FILLER              PIC X(02) VALUE SPACES.                00016600
+          05 WRK-LIN-NOME        PIC X(30).                             00016700
+          05 FILLER              PIC X(02) VALUE SPACES.                00016800
+          05 WRK-LIN-CURSO       PIC X(04).                             00016900
+          05 FILLER              PIC X(36) VALUE SPACES.                00017000
+                                                                        00017100
+      *-------------------LRECL 70------------------------------------* 00017200
+       01 WRK-ALUCURSO-CAB.                                             00017300
+          05 WRK-CABJ-TIPO       PIC X(09) VALUE 'CABECALHO'.           00017400
+          05 FILLER              PIC X(01) VALUE SPACE.                 00017500
+          05 WRK-CABJ-PROGRAMA   PIC X(08) VALUE 'ARQ1906'.             00017600
+          05 FILLER              PIC X(01) VALUE SPACE.                 00017700
+          05 WRK-CABJ-TITULO     PIC X(30) VALUE                        00017800
+             'RELACAO ALUNO x CURSO        '.                           00017900
+          05 FILLER              PIC X(01) VALUE SPACE.                 00018000
+          05 WRK-CABJ-DATA       PIC 9(08).                             00018100
+          05 FILLER              PIC X(12) VALUE SPACES.                00018200
+                                                                        00018300
+       01 WRK-ALUCURSO-TRL.                                             00018400
+          05 WRK-TRLJ-TIPO       PIC X(09) VALUE 'RODAPE   '.           00018500
+          05 FILLER              PIC X(01) VALUE SPACE.                 00018600
+          05 WRK-TRLJ-REGGRAVA   PIC 9(05).                             00018700
+          05 FILLER              PIC X(55) VALUE SPACES.                00018800
+                                                                        00018900
+      *-------------------------------------------------------------*   00019000
+       77 WRK-SW-ALUNO       PIC X(01) VALUE 'N'.                       00019100
+           88 WRK-FIM-ALUNO          VALUE 'S'.                         00019200
+       77 WRK-SW-CURSO       PIC X(01) VALUE 'N'.                       00019300
+           88 WRK-FIM-CURSO          VALUE 'S'.                         00019400
+                                                                        00019500
+      *=============================================================*   00019600
+       PROCEDURE DIVISION.                                              00019700
+      *=============================================================*   00019800
+                                                                        00019900
+      *-------------------------------------------------------------*   00020000
+       0000-PRINCIPAL                           SECTION.                00020100
+      *-------------------------------------------------------------*   00020200
+                                                                        00020300
+             PERFORM  1000-INICIAR.                                     00020400
+               PERFORM 1100-VERIFICAR-VAZIO.                            00020500
+             PERFORM  2000-PROCESSAR UNTIL WRK-FS-ALUNOS EQUAL 10 AND   00020600
+                                           WRK-FS-CURSOS EQUAL 10.      00020700
+             PERFORM  3000-FINALIZAR.                                   00020800
+             STOP RUN.                                                  00020900
+                                                                        00021000
+      *-------------------------------------------------------------*   00021100
+       1000-INICIAR                             SECTION.                00021200
+      *-------------------------------------------------------------*   00021300
+             OPEN INPUT  ALUNOS CURSOS                                  00021400
+                  OUTPUT RELREC ALUCURSO ARQSEMCURSO.                   00021500
+                                                                        00021600
+               PERFORM 4000-TESTARSTATUS.                               00021700
+                                                                        00021800
+               ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.                  00021900
+               WRITE FD-RELREC FROM WRK-RELREC-CAB.                     00022000
+               MOVE WRK-CAB-DATA TO WRK-CABJ-DATA.                      00022100
+               WRITE FD-ALUCURSO FROM WRK-ALUCURSO-CAB.                 00022200
+                                                                        00022300
+       1000-99-FIM.              EXIT.                                  00022400
+      *-------------------------------------------------------------*   00022500
+       1100-VERIFICAR-VAZIO                     SECTION.                00022600
+      *-------------------------------------------------------------*   00022700
+                 PERFORM 1200-LER-ALUNO.                                00022800
+                 PERFORM 1300-LER-CURSO.                                00022900
+                                                                        00023000
+       1100-99-FIM.              EXIT.                                  00023100
+      *-------------------------------------------------------------*   00023200
+       1200-LER-ALUNO                           SECTION.                00023300
+      *-------------------------------------------------------------*   00023400
+                 READ ALUNOS                                            00023500
+                   AT END                                               00023600
+                     MOVE HIGH-VALUES TO FD-ALUNOS-CURSO                00023700
+                 END-READ.                                              00023800
+                                                                        00023900
+                 PERFORM 4100-TESTARSTATUS-ALUNOS.                      00024000
+                                                                        00024100
+                 IF WRK-FS-ALUNOS NOT EQUAL 10                          00024200
+                    ADD 1 TO WRK-REGLIDOS                               00024300
+                    MOVE FD-ALUNOS-MATRICULA TO WRK-LIN-MATRICULA       00024400
+                    MOVE FD-ALUNOS-NOME      TO WRK-LIN-NOME            00024500
+                    MOVE FD-ALUNOS-CURSO     TO WRK-LIN-CURSO           00024600
+                    WRITE FD-RELREC FROM WRK-RELREC-LINHA               00024700
+                 END-IF.                                                00024800
+                                                                        00024900
+       1200-99-FIM.              EXIT.                                  00025000
+      *-------------------------------------------------------------*   00025100
+       1300-LER-CURSO                           SECTION.                00025200
+      *-------------------------------------------------------------*   00025300
+                 READ CURSOS                                            00025400
+                   AT END                                               00025500
+                     MOVE HIGH-VALUES TO FD-CURSOS-CODIGO               00025600
+                 END-READ.                                              00025700
+                                                                        00025800
+                 PERFORM 4200-TESTARSTATUS-CURSOS.                      00025900
+                                                                        00026000
+       1300-99-FIM.              EXIT.                                  00026100
+      *-------------------------------------------------------------*   00026200
+       2000-PROCESSAR                           SECTION.                00026300
+      *-------------------------------------------------------------*   00026400
+            EVALUATE TRUE                                               00026500
+             WHEN FD-ALUNOS-CURSO LESS FD-CURSOS-CODIGO                 00026600
+               MOVE FD-ALUNOS-MATRICULA TO FD-SC-MATRICULA              00026700
+               MOVE FD-ALUNOS-NOME      TO FD-SC-NOME                   00026800
+               MOVE FD-ALUNOS-CURSO     TO FD-SC-CURSO                  00026900
+               WRITE FD-ARQSEMCURSO                                     00027000
+                ADD 1 TO WRK-REGSEMCURSO                                00027100
+               PERFORM 1200-LER-ALUNO                                   00027200
+             WHEN FD-ALUNOS-CURSO EQUAL FD-CURSOS-CODIGO                00027300
+               MOVE FD-ALUNOS-MATRICULA TO FD-AC-MATRICULA              00027400
+               MOVE FD-ALUNOS-NOME      TO FD-AC-NOME                   00027500
+               MOVE FD-ALUNOS-CURSO     TO FD-AC-CURSO                  00027600
+               MOVE FD-CURSOS-NOME      TO FD-AC-CURSONOME              00027700
+                WRITE FD-ALUCURSO                                       00027800
+                 ADD 1 TO WRK-REGGRAVA                                  00027900
+                PERFORM 1200-LER-ALUNO                                  00028000
+             WHEN OTHER                                                 00028100
+               PERFORM 1300-LER-CURSO                                   00028200
+            END-EVALUATE.                                               00028300
+                                                                        00028400
+       2000-99-FIM.              EXIT.                                  00028500
+      *-------------------------------------------------------------*   00028600
+       3000-FINALIZAR                           SECTION.                00028700
+      *-------------------------------------------------------------*   00028800
+             MOVE WRK-REGLIDOS  TO WRK-TRL-REGLIDOS.                    00028900
+             WRITE FD-RELREC FROM WRK-RELREC-TRL.                       00029000
+                                                                        00029100
+             MOVE WRK-REGGRAVA TO WRK-TRLJ-REGGRAVA.                    00029200
+             WRITE FD-ALUCURSO FROM WRK-ALUCURSO-TRL.                   00029300
+                                                                        00029400
+             CLOSE ALUNOS CURSOS                                        00029500
+                   RELREC ALUCURSO ARQSEMCURSO.                         00029600
+               PERFORM 4000-TESTARSTATUS.                               00029700
+               DISPLAY ' ============================================'. 00029800
+               DISPLAY ' RESUMO DO PROCESSAMENTO - ARQ1906           '. 00029900
+               DISPLAY ' ============================================'. 00030000
+               DISPLAY ' REGISTROS LIDOS EM ALUNOS.....' WRK-REGLIDOS.  00030100
+               DISPLAY ' REGISTROS GRAVADOS NO ALUCURSO' WRK-REGGRAVA.  00030200
+               DISPLAY ' ALUNOS SEM CURSO...' WRK-REGSEMCURSO.          00030300
+               DISPLAY ' ============================================'. 00030400
+                                                                        00030500
+       3000-99-FIM.              EXIT.                                  00030600
+      *-------------------------------------------------------------*   00030700
+       4000-TESTARSTATUS                            SECTION.            00030800
+      *-------------------------------------------------------------*   00030900
+                 PERFORM 4100-TESTARSTATUS-ALUNOS.                      00031000
+                 PERFORM 4200-TESTARSTATUS-CURSOS.                      00031100
+                 PERFORM 4300-TESTARSTATUS-RELREC.                      00031200
+                 PERFORM 4400-TESTARSTATUS-ALUCURSO.                    00031300
+                 PERFORM 4500-TESTARSTATUS-ARQSEMCURSO.                 00031400
+                                                                        00031500
+       4000-99-FIM.              EXIT.                                  00031600
+      *-------------------------------------------------------------*   00031700
+       4100-TESTARSTATUS-ALUNOS                     SECTION.            00031800
+      *-------------------------------------------------------------*   00031900
+               IF WRK-FS-ALUNOS NOT EQUAL 00                            00032000
+                           AND WRK-FS-ALUNOS NOT EQUAL 10               00032100
+                 MOVE 'ARQ1906'               TO WRK-PROGRAMA           00032200
+                 MOVE 'ERRO NO ALUNOS        ' TO WRK-MSGERRO           00032300
+                 MOVE '1000'                   TO WRK-SECAO             00032400
+                 MOVE WRK-FS-ALUNOS             TO WRK-STATUS           00032500
+                  PERFORM 9000-TRATAERROS                               00032600
+               END-IF.                                                  00032700
+                                                                        00032800
+       4100-99-FIM.              EXIT.                                  00032900
+      *-------------------------------------------------------------*   00033000
+       4200-TESTARSTATUS-CURSOS                     SECTION.            00033100
+      *-------------------------------------------------------------*   00033200
+               IF WRK-FS-CURSOS NOT EQUAL 00                            00033300
+                           AND WRK-FS-CURSOS NOT EQUAL 10               00033400
+                 MOVE 'ARQ1906'               TO WRK-PROGRAMA           00033500
+                 MOVE 'ERRO NO CURSOS        ' TO WRK-MSGERRO           00033600
+                 MOVE '1000'                   TO WRK-SECAO             00033700
+                 MOVE WRK-FS-CURSOS             TO WRK-STATUS           00033800
+                  PERFORM 9000-TRATAERROS                               00033900
+               END-IF.                                                  00034000
+                                                                        00034100
+       4200-99-FIM.              EXIT.                                  00034200
+      *-------------------------------------------------------------*   00034300
+       4300-TESTARSTATUS-RELREC                     SECTION.            00034400
+      *-------------------------------------------------------------*   00034500
+               IF WRK-FS-RELREC NOT EQUAL 00                            00034600
+                 MOVE 'ARQ1906'               TO WRK-PROGRAMA           00034700
+                 MOVE 'ERRO NO OPEN RELREC   ' TO WRK-MSGERRO           00034800
+                 MOVE '1000'                   TO WRK-SECAO             00034900
+                 MOVE WRK-FS-RELREC             TO WRK-STATUS           00035000
+                  PERFORM 9000-TRATAERROS                               00035100
+               END-IF.                                                  00035200
+                                                                        00035300
+       4300-99-FIM.              EXIT.                                  00035400
+      *-------------------------------------------------------------*   00035500
+       4400-TESTARSTATUS-ALUCURSO                   SECTION.            00035600
+      *-------------------------------------------------------------*   00035700
+               IF WRK-FS-ALUCURSO NOT EQUAL 00                          00035800
+                 MOVE 'ARQ1906'               TO WRK-PROGRAMA           00035900
+                 MOVE 'ERRO NO OPEN ALUCURSO ' TO WRK-MSGERRO           00036000
+                 MOVE '1000'                   TO WRK-SECAO             00036100
+                 MOVE WRK-FS-ALUCURSO           TO WRK-STATUS           00036200
+                  PERFORM 9000-TRATAERROS                               00036300
+               END-IF.                                                  00036400
+                                                                        00036500
+       4400-99-FIM.              EXIT.                                  00036600
+      *-------------------------------------------------------------*   00036700
+       4500-TESTARSTATUS-ARQSEMCURSO                SECTION.            00036800
+      *-------------------------------------------------------------*   00036900
+               IF WRK-FS-ARQSEMCURSO NOT EQUAL 00                       00037000
+                 MOVE 'ARQ1906'               TO WRK-PROGRAMA           00037100
+                 MOVE 'ERRO NO OPEN ARQSEMCUR' TO WRK-MSGERRO           00037200
+                 MOVE '1000'                   TO WRK-SECAO             00037300
+                 MOVE WRK-FS-ARQSEMCURSO        TO WRK-STATUS           00037400
+                  PERFORM 9000-TRATAERROS                               00037500
+               END-IF.                                                  00037600
+                                                                        00037700
+       4500-99-FIM.              EXIT.                                  00037800
+      *-------------------------------------------------------------*   00037900
+       9000-TRATAERROS                              SECTION.            00038000
+      *-------------------------------------------------------------*   00038100
+           MOVE 'E'                      TO WRK-SEVERIDADE              00038200
+           CALL WRK-GRAVALOG USING WRK-DADOS-ERROS.                     00038300
+           GOBACK.                                                      00038400
+                                                                        00038500
+       9000-99-FIM.              EXIT.                                  00038600
