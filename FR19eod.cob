@@ -0,0 +1,273 @@
+      *=============================================================*   00001000
+       IDENTIFICATION                            DIVISION.              00002000
+      *=============================================================*   00003000
+                                                                        00004000
+       PROGRAM-ID. FR19EOD.                                             00005000
+                                                                        00006000
+      *=============================================================*   00007000
+      *   AUTOR....:RAFAEL VIANA                                    *   00007100
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00007200
+      *   DATA ....:28/06/2022                                      *   00007300
+      *-------------------------------------------------------------*   00007400
+      *   OBJETIVO: CONSOLIDAR O STATUS DE FIM DE DIA DA SUITE DE    *   00007501
+      *    BATCH, CRUZANDO O RETURN-CODE DE CADA JOB/STEP INFORMADO  *   00007601
+      *    VIA SYSIN COM AS OCORRENCIAS GRAVADAS EM LOGERROS, E      *   00007701
+      *    EMITINDO UM STATUS GERAL (OK/ATENCAO/FALHA) PARA A        *   00007801
+      *    OPERACAO.                                                *   00007901
+      *-------------------------------------------------------------*   00008000
+      *   CARTAO SYSIN (UM POR JOB/STEP EXECUTADO NO DIA):          *   00008100
+      *    01-08   NOME DO JOB/STEP                                 *   00008200
+      *    09-11   RETURN-CODE DO JOB/STEP                          *   00008300
+      *    CARTAO TRAILER: NOME = '99999999'                        *   00008400
+      *-------------------------------------------------------------*   00008500
+      *   ARQUIVOS...:                                              *   00008600
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00008700
+      *    LOGERROS             I                  #LOGREC          *   00008800
+      *    RELEOD               O                  -----------      *   00008900
+      *-------------------------------------------------------------*   00009000
+      *   MODULOS....:                             INCLUDE/BOOK     *   00009100
+      *   GRAVALOG -   TRATAMENTO DE ERROS          #GLOG           *   00009200
+      *=============================================================*   00009300
+                                                                        00009400
+      *=============================================================*   00009500
+       ENVIRONMENT                               DIVISION.              00009600
+      *=============================================================*   00009700
+                                                                        00009800
+      *=============================================================*   00009900
+       CONFIGURATION                               SECTION.             00010000
+      *=============================================================*   00010100
+       SPECIAL-NAMES.                                                   00010200
+           DECIMAL-POINT IS COMMA.                                      00010300
+                                                                        00010400
+       INPUT-OUTPUT                                SECTION.             00010500
+       FILE-CONTROL.                                                    00010600
+            SELECT LOGERROS ASSIGN TO LOGERROS                          00010700
+                 FILE STATUS IS WRK-FS-LOGERROS.                        00010800
+      *-------------------------------------------------------------*   00010900
+                                                                        00011000
+            SELECT RELEOD ASSIGN TO RELEOD                              00011100
+                 FILE STATUS IS WRK-FS-RELEOD.                          00011200
+                                                                        00011300
+      *=============================================================*   00011400
+       DATA                                      DIVISION.              00011500
+      *=============================================================*   00011600
+       FILE                                      SECTION.               00011700
+       FD LOGERROS                                                      00011800
+           RECORDING MODE IS F                                          00011900
+           LABEL RECORD IS STANDARD                                     00012000
+           BLOCK CONTAINS 0 RECORDS.                                    00012100
+      *-------------------LRECL 73------------------------------------*  00012200
+       COPY '#LOGREC'.                                                  00012300
+                                                                        00012400
+       FD RELEOD                                                        00012500
+           RECORDING MODE IS F.                                         00012600
+      *-------------------LRECL 80------------------------------------*  00012700
+       01 FD-RELEOD             PIC X(80).                              00012800
+                                                                        00012900
+      *=============================================================*   00013000
+       WORKING-STORAGE                             SECTION.             00013100
+      *=============================================================*   00013200
+                                                                        00013300
+       01 FILLER          PIC X(64) VALUE                               00013400
+           '-----------BOOK LOGERROS------------------------'.          00013500
+       COPY '#GLOG'.                                                    00013700
+      *-------------------------------------------------------------*   00013800
+                                                                        00013900
+       01 FILLER          PIC X(64) VALUE                               00014000
+           '-----------VARIAVEIS DE STATUS------------------'.          00014100
+                                                                        00014200
+       77 WRK-FS-LOGERROS PIC 9(02).                                    00014300
+       77 WRK-FS-RELEOD   PIC 9(02).                                    00014400
+                                                                        00014500
+       77 WRK-SW-JOBS     PIC X(01) VALUE 'N'.                          00014600
+           88 WRK-FIM-JOBS          VALUE 'S'.                          00014700
+                                                                        00014800
+       77 WRK-SW-LOG      PIC X(01) VALUE 'N'.                          00014900
+           88 WRK-FIM-LOG           VALUE 'S'.                          00015000
+                                                                        00015100
+       01 WRK-CARTAO-JOB.                                               00015200
+           05 WRK-JOB-NOME    PIC X(08).                                00015300
+           05 WRK-JOB-RC      PIC 9(03).                                00015400
+                                                                        00015500
+       77 WRK-QTD-JOBS        PIC 9(05) VALUE ZEROES.                   00015600
+       77 WRK-QTD-JOBS-OK     PIC 9(05) VALUE ZEROES.                   00015700
+       77 WRK-QTD-JOBS-ALERTA PIC 9(05) VALUE ZEROES.                   00015800
+       77 WRK-QTD-JOBS-ERRO   PIC 9(05) VALUE ZEROES.                   00015900
+                                                                        00016000
+       77 WRK-QTD-ERRO    PIC 9(05) VALUE ZEROES.                       00016100
+       77 WRK-QTD-ALERTA  PIC 9(05) VALUE ZEROES.                       00016200
+       77 WRK-QTD-INFO    PIC 9(05) VALUE ZEROES.                       00016300
+       77 WRK-QTD-OUTRO   PIC 9(05) VALUE ZEROES.                       00016400
+                                                                        00016500
+       77 WRK-STATUS-GERAL    PIC X(08) VALUE 'OK'.                     00016600
+           88 WRK-STATUS-OK          VALUE 'OK'.                        00016700
+           88 WRK-STATUS-ATENCAO     VALUE 'ATENCAO'.                   00016800
+           88 WRK-STATUS-FALHA       VALUE 'FALHA'.                     00016900
+                                                                        00017000
+       01 WRK-LINHA-JOB.                                                00017100
+           05 FILLER          PIC X(10) VALUE 'JOB......'.              00017200
+           05 WRK-LIN-JOB-NOME PIC X(08).                               00017300
+           05 FILLER          PIC X(05) VALUE SPACES.                   00017400
+           05 FILLER          PIC X(03) VALUE 'RC='.                    00017500
+           05 WRK-LIN-JOB-RC   PIC 9(03).                               00017600
+           05 FILLER          PIC X(04) VALUE SPACES.                   00017700
+           05 WRK-LIN-JOB-STATUS PIC X(08).                             00017800
+           05 FILLER          PIC X(39) VALUE SPACES.                   00017900
+                                                                        00018000
+      *=============================================================*   00018100
+       PROCEDURE DIVISION.                                              00018200
+      *=============================================================*   00018300
+                                                                        00018400
+      *-------------------------------------------------------------*   00018500
+       0000-PRINCIPAL                           SECTION.                00018600
+      *-------------------------------------------------------------*   00018700
+                                                                        00018800
+            PERFORM  1000-INICIAR.                                      00018900
+            PERFORM  1050-LER-JOB.                                      00019000
+            PERFORM  2000-PROCESSAR-JOBS UNTIL WRK-FIM-JOBS.             00019100
+            PERFORM  1060-LER-LOGERROS.                                 00019200
+            PERFORM  3000-PROCESSAR-LOGERROS UNTIL WRK-FIM-LOG.          00019300
+            PERFORM  4000-FINALIZAR.                                    00019400
+            STOP RUN.                                                   00019500
+                                                                        00019600
+      *-------------------------------------------------------------*   00019700
+       1000-INICIAR                             SECTION.                00019800
+      *-------------------------------------------------------------*   00019900
+             OPEN INPUT  LOGERROS                                       00020000
+                  OUTPUT RELEOD.                                        00020100
+                                                                        00020200
+               PERFORM 5000-TESTARSTATUS.                               00020300
+                                                                        00020400
+       1000-99-FIM.              EXIT.                                  00020500
+      *-------------------------------------------------------------*   00020600
+       1050-LER-JOB                             SECTION.                00020700
+      *-------------------------------------------------------------*   00020800
+            ACCEPT WRK-CARTAO-JOB FROM SYSIN.                           00020900
+            IF WRK-JOB-NOME EQUAL '99999999'                            00021000
+               MOVE 'S' TO WRK-SW-JOBS                                  00021100
+            END-IF.                                                     00021200
+                                                                        00021300
+       1050-99-FIM.              EXIT.                                  00021400
+      *-------------------------------------------------------------*   00021500
+       1060-LER-LOGERROS                        SECTION.                00021600
+      *-------------------------------------------------------------*   00021700
+             READ LOGERROS                                              00021800
+               AT END                                                   00021900
+                 MOVE 'S' TO WRK-SW-LOG                                 00022000
+             END-READ.                                                  00022100
+                                                                        00022200
+       1060-99-FIM.              EXIT.                                  00022300
+      *-------------------------------------------------------------*   00022400
+       2000-PROCESSAR-JOBS                      SECTION.                00022500
+      *-------------------------------------------------------------*   00022600
+            ADD 1 TO WRK-QTD-JOBS.                                      00022700
+                                                                        00022800
+            MOVE WRK-JOB-NOME TO WRK-LIN-JOB-NOME.                      00022900
+            MOVE WRK-JOB-RC   TO WRK-LIN-JOB-RC.                        00023000
+                                                                        00023100
+            EVALUATE TRUE                                               00023200
+             WHEN WRK-JOB-RC LESS 4                                     00023300
+               ADD 1 TO WRK-QTD-JOBS-OK                                 00023400
+               MOVE 'OK'      TO WRK-LIN-JOB-STATUS                     00023500
+             WHEN WRK-JOB-RC LESS 8                                     00023600
+               ADD 1 TO WRK-QTD-JOBS-ALERTA                             00023700
+               MOVE 'ATENCAO' TO WRK-LIN-JOB-STATUS                     00023800
+             WHEN OTHER                                                 00023900
+               ADD 1 TO WRK-QTD-JOBS-ERRO                               00024000
+               MOVE 'FALHA'   TO WRK-LIN-JOB-STATUS                     00024100
+            END-EVALUATE.                                               00024200
+                                                                        00024300
+            MOVE WRK-LINHA-JOB TO FD-RELEOD.                            00024400
+            WRITE FD-RELEOD.                                            00024500
+                                                                        00024600
+            PERFORM 1050-LER-JOB.                                       00024700
+                                                                        00024800
+       2000-99-FIM.              EXIT.                                  00024900
+      *-------------------------------------------------------------*   00025000
+       3000-PROCESSAR-LOGERROS                  SECTION.                00025100
+      *-------------------------------------------------------------*   00025200
+            EVALUATE FD-SEVERIDADE                                      00025300
+              WHEN 'E'                                                  00025400
+                ADD 1 TO WRK-QTD-ERRO                                   00025500
+              WHEN 'A'                                                  00025600
+                ADD 1 TO WRK-QTD-ALERTA                                 00025700
+              WHEN 'I'                                                  00025800
+                ADD 1 TO WRK-QTD-INFO                                   00025900
+              WHEN OTHER                                                00026000
+                ADD 1 TO WRK-QTD-OUTRO                                  00026100
+            END-EVALUATE.                                               00026200
+                                                                        00026300
+            PERFORM 1060-LER-LOGERROS.                                  00026400
+                                                                        00026500
+       3000-99-FIM.              EXIT.                                  00026600
+      *-------------------------------------------------------------*   00026700
+       4000-FINALIZAR                           SECTION.                00026800
+      *-------------------------------------------------------------*   00026900
+             CLOSE LOGERROS                                             00027000
+                   RELEOD.                                              00027100
+               PERFORM 5000-TESTARSTATUS.                               00027200
+                                                                        00027300
+            EVALUATE TRUE                                               00027400
+             WHEN WRK-QTD-JOBS-ERRO GREATER ZEROES                      00027500
+                  OR WRK-QTD-ERRO GREATER ZEROES                        00027600
+               MOVE 'FALHA'   TO WRK-STATUS-GERAL                       00027700
+               MOVE 8 TO RETURN-CODE                                    00027800
+             WHEN WRK-QTD-JOBS-ALERTA GREATER ZEROES                    00027900
+                  OR WRK-QTD-ALERTA GREATER ZEROES                      00028000
+               MOVE 'ATENCAO' TO WRK-STATUS-GERAL                       00028100
+               MOVE 4 TO RETURN-CODE                                    00028200
+             WHEN OTHER                                                 00028300
+               MOVE 'OK'      TO WRK-STATUS-GERAL                       00028400
+            END-EVALUATE.                                               00028500
+                                                                        00028600
+               DISPLAY ' -----FIM DO PROGRAMA----- '.                   00028700
+               DISPLAY ' JOBS INFORMADOS.......' WRK-QTD-JOBS.           00028800
+               DISPLAY ' JOBS OK...............' WRK-QTD-JOBS-OK.       00028900
+               DISPLAY ' JOBS EM ATENCAO.......' WRK-QTD-JOBS-ALERTA.    00029000
+               DISPLAY ' JOBS EM FALHA.........' WRK-QTD-JOBS-ERRO.      00029100
+               DISPLAY ' LOGERROS - ERRO.......' WRK-QTD-ERRO.           00029200
+               DISPLAY ' LOGERROS - ALERTA.....' WRK-QTD-ALERTA.         00029300
+               DISPLAY ' LOGERROS - INFO.......' WRK-QTD-INFO.           00029400
+               DISPLAY ' STATUS GERAL DO DIA...' WRK-STATUS-GERAL.       00029500
+                                                                        00029600
+       4000-99-FIM.              EXIT.                                  00029700
+      *-------------------------------------------------------------*   00029800
+       5000-TESTARSTATUS                            SECTION.            00029900
+      *-------------------------------------------------------------*   00030000
+                 PERFORM 5100-TESTARSTATUS-LOGERROS.                    00030100
+                 PERFORM 5200-TESTARSTATUS-RELEOD.                      00030200
+                                                                        00030300
+       5000-99-FIM.              EXIT.                                  00030400
+      *-------------------------------------------------------------*   00030500
+       5100-TESTARSTATUS-LOGERROS                   SECTION.            00030600
+      *-------------------------------------------------------------*   00030700
+               IF WRK-FS-LOGERROS NOT EQUAL 00                          00030800
+                           AND WRK-FS-LOGERROS NOT EQUAL 10             00030900
+                 MOVE 'FR19EOD'               TO WRK-PROGRAMA           00031000
+                 MOVE 'ERRO NO LOGERROS      ' TO WRK-MSGERRO           00031100
+                 MOVE '1000'                   TO WRK-SECAO             00031200
+                 MOVE WRK-FS-LOGERROS          TO WRK-STATUS            00031300
+                  PERFORM 9000-TRATAERROS                               00031400
+               END-IF.                                                  00031500
+                                                                        00031600
+       5100-99-FIM.              EXIT.                                  00031700
+      *-------------------------------------------------------------*   00031800
+       5200-TESTARSTATUS-RELEOD                     SECTION.            00031900
+      *-------------------------------------------------------------*   00032000
+               IF WRK-FS-RELEOD NOT EQUAL 00                            00032100
+                 MOVE 'FR19EOD'               TO WRK-PROGRAMA           00032200
+                 MOVE 'ERRO NO RELEOD        ' TO WRK-MSGERRO           00032300
+                 MOVE '1000'                   TO WRK-SECAO             00032400
+                 MOVE WRK-FS-RELEOD            TO WRK-STATUS            00032500
+                  PERFORM 9000-TRATAERROS                               00032600
+               END-IF.                                                  00032700
+                                                                        00032800
+       5200-99-FIM.              EXIT.                                  00032900
+      *-------------------------------------------------------------*   00033000
+       9000-TRATAERROS                              SECTION.            00033100
+      *-------------------------------------------------------------*   00033200
+           DISPLAY 'ERRO ' WRK-SECAO ' ' WRK-MSGERRO ' FS=' WRK-STATUS. 00033300
+           MOVE 200 TO RETURN-CODE.                                     00033400
+           STOP RUN.                                                    00033500
+                                                                        00033600
+       9000-99-FIM.              EXIT.                                  00033700
