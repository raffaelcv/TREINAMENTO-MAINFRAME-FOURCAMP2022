@@ -12,7 +12,10 @@
       *   OBJETIVO: ESTE PROGRAMA TEM A FINALIDADE DE RECEBER DADOS *   00007500
       *    DOS ARQUIVOS DE ENTRADA 'CLIENTES' E 'MOV0106',FAZER A   *   00007600
       *   RELACAO (BALANCO) ENTRE AS CHAVES E GRAVAR NO ARQUIVO DE  *   00007700
-      *               SAIDA (MOV0106A),(MOV0106C).                  *   00007800
+      *         SAIDA (MOV0106A),(MOV0106C),(MOV0106R).             *   00007750
+      *    UM CARTAO SYSIN INFORMA O LIMITE DE CHEQUE ESPECIAL; UM  *   00007770
+      *    DEBITO QUE ULTRAPASSE O LIMITE E GRAVADO EM MOV0106R.    *   00007790
+      *    TIPOMOV 'E' (ESTORNO) CREDITA SEM VERIFICAR O LIMITE.    *   00007795
       *-------------------------------------------------------------*   00007900
       *   ARQUIVOS...:                                              *   00008000
       *    DDNAME              I/O                 INCLUDE/BOOK     *   00008100
@@ -20,6 +23,7 @@
       *    MOV0106              I                  -----------      *   00008300
       *    MOV0106A             O                  -----------      *   00008400
       *    MOV0106C             O                  -----------      *   00008500
+      *    MOV0106R             O                  -----------      *   00008550
       *-------------------------------------------------------------*   00008600
       *   MODULOS....:                             INCLUDE/BOOK     *   00008700
       *   GRAVALOG -   TRATAMENTO DE ERROS          #GLOG           *   00008800
@@ -50,6 +54,9 @@
                                                                         00016700
             SELECT MOV0106C ASSIGN TO MOV0106C                          00016800
                  FILE STATUS IS WRK-FS-MOV0106C.                        00016900
+                                                                        00016950
+            SELECT MOV0106R ASSIGN TO MOV0106R                          00016960
+                 FILE STATUS IS WRK-FS-MOV0106R.                        00016970
       *=============================================================*   00017000
        DATA                                      DIVISION.              00017100
       *=============================================================*   00017200
@@ -64,7 +71,7 @@
              10 FD-AGENCIA      PIC X(04).                              00018200
              10 FD-CONTA        PIC X(04).                              00018300
           05 FD-NOME            PIC X(30).                              00018400
-          05 FD-SALDO           PIC 9(08).                              00018500
+          05 FD-SALDO           PIC S9(08).                             00018500
                                                                         00018600
       *-------------------LRECL 47----------------------------------*   00018701
        FD MOV0106                                                       00018800
@@ -86,7 +93,7 @@
           05 FD-MOVA-AGENCIA         PIC X(04).                         00021000
           05 FD-MOVA-CONTA           PIC X(04).                         00021100
           05 FD-MOVA-NOME            PIC X(30).                         00021200
-          05 FD-MOVA-SALDO           PIC 9(08).                         00021300
+          05 FD-MOVA-SALDO           PIC S9(08).                        00021300
                                                                         00021400
       *-------------------LRECL 46----------------------------------*   00021501
        FD MOV0106C                                                      00021601
@@ -95,7 +102,17 @@
           05 FD-MOVC-AGENCIA         PIC X(04).                         00022001
           05 FD-MOVC-CONTA           PIC X(04).                         00022101
           05 FD-MOVC-NOME            PIC X(30).                         00022201
-          05 FD-MOVC-SALDO           PIC 9(08).                         00022301
+          05 FD-MOVC-SALDO           PIC S9(08).                        00022301
+      *-------------------LRECL 84----------------------------------*   00022310
+       FD MOV0106R                                                      00022320
+           RECORDING MODE IS F.                                         00022330
+       01 FD-MOV0106R.                                                  00022340
+          05 FD-MOVR-AGENCIA         PIC X(04).                         00022350
+          05 FD-MOVR-CONTA           PIC X(04).                         00022360
+          05 FD-MOVR-NOME            PIC X(30).                         00022370
+          05 FD-MOVR-SALDO           PIC S9(08).                        00022380
+          05 FD-MOVR-VLRMOVIMENTO    PIC 9(08).                         00022390
+          05 FD-MOVR-MOTIVO          PIC X(30).                         00022395
       *=============================================================*   00022400
        WORKING-STORAGE                             SECTION.             00022500
       *=============================================================*   00022600
@@ -114,6 +131,7 @@
        77 WRK-FS-MOV0106   PIC 9(02).                                   00023900
        77 WRK-FS-MOV0106A  PIC 9(02).                                   00024000
        77 WRK-FS-MOV0106C  PIC 9(02).                                   00024100
+       77 WRK-FS-MOV0106R  PIC 9(02).                                   00024150
                                                                         00025000
                                                                         00025600
        01 FILLER          PIC X(64) VALUE                               00025700
@@ -123,7 +141,55 @@
        77 WRK-REGMOVA     PIC 9(02) VALUE ZEROES.                       00026105
        77 WRK-REGMOVC     PIC 9(02) VALUE ZEROES.                       00026205
        77 WRK-REGCOMP     PIC 9(02) VALUE ZEROES.                       00026315
+       77 WRK-REGMOVR     PIC 9(02) VALUE ZEROES.                       00026325
+       77 WRK-REGESTORNO  PIC 9(02) VALUE ZEROES.                       00026325A
+                                                                        00026405
+       01 WRK-LIMITE.                                                   00026415
+          05 FILLER              PIC X(10).                             00026425
+          05 WRK-LIMITE-AC       PIC 9(08).                             00026435
+                                                                        00026445
+       77 WRK-LIMITE-CHEQUE-ESPECIAL  PIC S9(08) VALUE ZERO.            00026455
+       77 WRK-LIMITE-NEGATIVO         PIC S9(08) VALUE ZERO.            00026465
+       77 WRK-SALDO-PROJETADO         PIC S9(08) VALUE ZERO.            00026475
                                                                         00026409
+       01 WRK-LIMSALDO.                                                 00026466
+          05 FILLER              PIC X(10).                             00026467
+          05 WRK-LIMSALDO-AC     PIC 9(08).                             00026468
+                                                                        00026469
+       77 WRK-LIMITE-SALDO-ALTO       PIC 9(08) VALUE ZERO.             00026470
+       01 WRK-MOV0106A-CAB.                                             00026481
+          05 WRK-CABA-TIPO       PIC X(09) VALUE 'CABECALHO'.           00026482
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026483
+          05 WRK-CABA-PROGRAMA   PIC X(08) VALUE 'FR19EX04'.            00026484
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026485
+          05 WRK-CABA-TITULO     PIC X(10) VALUE 'SALDO ALTO'.          00026486
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026487
+          05 WRK-CABA-DATA       PIC 9(08).                             00026488
+          05 FILLER              PIC X(08) VALUE SPACES.                00026489
+                                                                        00026490
+       01 WRK-MOV0106A-TRL.                                             00026491
+          05 WRK-TRLA-TIPO       PIC X(09) VALUE 'RODAPE   '.           00026492
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026493
+          05 WRK-TRLA-REGMOVA    PIC 9(02).                             00026494
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026495
+          05 FILLER              PIC X(33) VALUE SPACES.                00026496
+                                                                        00026497
+       01 WRK-MOV0106C-CAB.                                             00026498
+          05 WRK-CABC-TIPO       PIC X(09) VALUE 'CABECALHO'.           00026499
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026500
+          05 WRK-CABC-PROGRAMA   PIC X(08) VALUE 'FR19EX04'.            00026501
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026502
+          05 WRK-CABC-TITULO     PIC X(11) VALUE 'SALDO BAIXO'.         00026503
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026504
+          05 WRK-CABC-DATA       PIC 9(08).                             00026505
+          05 FILLER              PIC X(07) VALUE SPACES.                00026506
+                                                                        00026507
+       01 WRK-MOV0106C-TRL.                                             00026508
+          05 WRK-TRLC-TIPO       PIC X(09) VALUE 'RODAPE   '.           00026509
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026510
+          05 WRK-TRLC-REGMOVC    PIC 9(02).                             00026511
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026512
+          05 FILLER              PIC X(33) VALUE SPACES.                00026513
       *=============================================================*   00026509
        PROCEDURE DIVISION.                                              00026609
       *=============================================================*   00026709
@@ -147,10 +213,31 @@
        1000-INICIAR                             SECTION.                00028509
       *-------------------------------------------------------------*   00028609
              OPEN INPUT  CLIENTES MOV0106                               00028709
-                  OUTPUT MOV0106A MOV0106C.                             00028809
+                  OUTPUT MOV0106A MOV0106C MOV0106R.                    00028809
                                                                         00028909
                PERFORM 4000-TESTARSTATUS.                               00029009
+                                                                        00029011
+               ACCEPT WRK-CABA-DATA FROM DATE YYYYMMDD.                  00029012
+               WRITE FD-MOV0106A FROM WRK-MOV0106A-CAB.                  00029012
+               MOVE WRK-CABA-DATA TO WRK-CABC-DATA.                      00029012
+               WRITE FD-MOV0106C FROM WRK-MOV0106C-CAB.                  00029012
+                                                                        00029013
+               ACCEPT WRK-LIMITE FROM SYSIN.                             00029013
+               IF WRK-LIMITE-AC EQUAL ZEROES                             00029015
+                  MOVE 05000 TO WRK-LIMITE-CHEQUE-ESPECIAL               00029017
+               ELSE                                                      00029019
+                  MOVE WRK-LIMITE-AC TO WRK-LIMITE-CHEQUE-ESPECIAL       00029021
+               END-IF.                                                   00029023
+               COMPUTE WRK-LIMITE-NEGATIVO =                             00029025
+                          ZERO - WRK-LIMITE-CHEQUE-ESPECIAL.             00029027
                                                                         00029109
+               ACCEPT WRK-LIMSALDO FROM SYSIN.                          00029110
+               IF WRK-LIMSALDO-AC EQUAL ZEROES                          00029111
+                  MOVE 10000 TO WRK-LIMITE-SALDO-ALTO                   00029112
+               ELSE                                                     00029113
+                  MOVE WRK-LIMSALDO-AC TO WRK-LIMITE-SALDO-ALTO         00029114
+               END-IF.                                                  00029115
+                                                                        00029116
        1000-99-FIM.              EXIT.                                  00029209
       *-------------------------------------------------------------*   00029309
        1050-VERIFICAR-VAZIO                     SECTION.                00029409
@@ -164,6 +251,7 @@
        1100-VERIFICAR-VAZIO-CLIENTES            SECTION.                00030209
       *-------------------------------------------------------------*   00030309
                  READ CLIENTES AT END MOVE HIGH-VALUES TO FD-CHAVE.     00030409
+                 PERFORM 4100-TESTARSTATUS-CLIENTES.                    00030410
                                                                         00030509
        1100-99-FIM.              EXIT.                                  00030609
                                                                         00030709
@@ -171,6 +259,7 @@
        1200-VERIFICAR-VAZIO-MOV0106             SECTION.                00030909
       *-------------------------------------------------------------*   00031009
                  READ MOV0106 AT END MOVE HIGH-VALUES TO FD-MOV-CHAVE.  00031109
+                 PERFORM 4200-TESTARSTATUS-MOV0106.                     00031110
                                                                         00031209
        1200-99-FIM.              EXIT.                                  00031309
       *-------------------------------------------------------------*   00031409
@@ -178,7 +267,8 @@
       *-------------------------------------------------------------*   00031609
             EVALUATE TRUE                                               00031709
              WHEN FD-CHAVE LESS FD-MOV-CHAVE                            00031809
-              IF FD-SALDO IS GREATER THAN OR EQUAL TO 10000             00031919
+              IF FD-SALDO IS GREATER THAN OR EQUAL TO                   00031919
+                                     WRK-LIMITE-SALDO-ALTO              00031920
                MOVE FD-CLIENTES TO FD-MOV0106A                          00032018
                 WRITE FD-MOV0106A                                       00032118
                  ADD 1 TO WRK-REGMOVA                                   00032209
@@ -200,16 +290,38 @@
       *-------------------------------------------------------------*   00034209
        2100-AJUSTE-SALDO                        SECTION.                00034309
       *-------------------------------------------------------------*   00035000
-           IF FD-TIPOMOV EQUAL 'C'                                      00035100
-            ADD FD-VLRMOVIMENTO  TO FD-SALDO                            00035200
-           ELSE                                                         00035300
-              IF FD-VLRMOVIMENTO LESS THAN OR EQUAL FD-SALDO            00035417
-               SUBTRACT FD-VLRMOVIMENTO FROM FD-SALDO                   00035500
-              END-IF                                                    00035600
-           END-IF.                                                      00035700
+           EVALUATE TRUE                                                00035100A
+            WHEN FD-TIPOMOV EQUAL 'C'                                   00035100B
+             ADD FD-VLRMOVIMENTO  TO FD-SALDO                           00035200
+            WHEN FD-TIPOMOV EQUAL 'E'                                   00035300A
+             ADD FD-VLRMOVIMENTO  TO FD-SALDO                           00035300B
+             ADD 1 TO WRK-REGESTORNO                                    00035300C
+            WHEN OTHER                                                  00035300D
+               COMPUTE WRK-SALDO-PROJETADO =                            00035410
+                          FD-SALDO - FD-VLRMOVIMENTO                    00035413
+               IF WRK-SALDO-PROJETADO GREATER THAN OR EQUAL TO          00035417
+                                      WRK-LIMITE-NEGATIVO               00035419
+                MOVE WRK-SALDO-PROJETADO TO FD-SALDO                    00035500
+               ELSE                                                     00035530
+                PERFORM 2150-GRAVAR-DEBITO-RECUSADO                     00035560
+               END-IF                                                   00035600
+           END-EVALUATE.                                                00035700
                                                                         00035800
        2100-99-FIM.              EXIT.                                  00035900
                                                                         00036000
+      *-------------------------------------------------------------*   00036030
+       2150-GRAVAR-DEBITO-RECUSADO               SECTION.               00036060
+      *-------------------------------------------------------------*   00036090
+            MOVE FD-AGENCIA    TO FD-MOVR-AGENCIA.                      00036095
+            MOVE FD-CONTA      TO FD-MOVR-CONTA.                        00036097
+            MOVE FD-NOME       TO FD-MOVR-NOME.                         00036099
+            MOVE FD-SALDO      TO FD-MOVR-SALDO.                        00036101
+            MOVE FD-VLRMOVIMENTO TO FD-MOVR-VLRMOVIMENTO.               00036103
+            MOVE 'DEBITO RECUSADO - LIMITE EXCEDIDO'                    00036105
+                              TO FD-MOVR-MOTIVO.                        00036107
+            WRITE FD-MOV0106R.                                          00036109
+            ADD 1 TO WRK-REGMOVR.                                       00036111
+       2150-99-FIM.              EXIT.                                  00036113
       *-------------------------------------------------------------*   00036115
        2200-COMPARAR-REGISTROS                  SECTION.                00036215
       *-------------------------------------------------------------*   00036315
@@ -218,19 +330,32 @@
             ADD WRK-REGMOVC TO WRK-REGCOMP                              00037315
              IF WRK-REGCOMP NOT EQUAL WRK-REGLIDOS                      00037416
                 DISPLAY ' REGISTROS COM INCONSISTENCIA '                00037515
+                DISPLAY ' REGISTROS LIDOS (CLIENTES)....' WRK-REGLIDOS  00037525
+                DISPLAY ' REGISTROS GRAVADOS (A + C)....' WRK-REGCOMP   00037535
+                MOVE 4 TO RETURN-CODE                                   00037545
              END-IF.                                                    00037615
                                                                         00037715
        2200-99-FIM.              EXIT.                                  00037815
       *-------------------------------------------------------------*   00037900
        3000-FINALIZAR                           SECTION.                00038000
       *-------------------------------------------------------------*   00038100
+               MOVE WRK-REGMOVA TO WRK-TRLA-REGMOVA.                    00038151
+               WRITE FD-MOV0106A FROM WRK-MOV0106A-TRL.                  00038152
+               MOVE WRK-REGMOVC TO WRK-TRLC-REGMOVC.                     00038153
+               WRITE FD-MOV0106C FROM WRK-MOV0106C-TRL.                  00038154
              CLOSE CLIENTES MOV0106                                     00038201
-                   MOV0106A MOV0106C.                                   00038301
+                   MOV0106A MOV0106C MOV0106R.                          00038301
                PERFORM 4000-TESTARSTATUS.                               00038400
                PERFORM 2200-COMPARAR-REGISTROS.                         00038515
+              DISPLAY ' ============================================'.  00038601
+              DISPLAY ' RESUMO DO PROCESSAMENTO - FR19EX04          '.  00038606
+              DISPLAY ' ============================================'.  00038608
               DISPLAY ' REGISTROS LIDOS............    ' WRK-REGLIDOS.  00038611
               DISPLAY ' REGISTROS GRAVADOS NO MOV0106A ' WRK-REGMOVA.   00038711
               DISPLAY ' REGISTROS GRAVADOS NO MOV0106C ' WRK-REGMOVC.   00038811
+              DISPLAY ' DEBITOS RECUSADOS NO MOV0106R.' WRK-REGMOVR.    00038911
+              DISPLAY ' ESTORNOS PROCESSADOS...' WRK-REGESTORNO.        00038915
+              DISPLAY ' ============================================'.  00038920
                                                                         00039010
        3000-99-FIM.              EXIT.                                  00039110
       *-------------------------------------------------------------*   00039210
@@ -240,13 +365,15 @@
                  PERFORM 4200-TESTARSTATUS-MOV0106.                     00039610
                  PERFORM 4300-TESTARSTATUS-MOV0106A.                    00039710
                  PERFORM 4400-TESTARSTATUS-MOV0106C.                    00039810
+                 PERFORM 4500-TESTARSTATUS-MOV0106R.                    00039820
                                                                         00039910
        4000-99-FIM.              EXIT.                                  00040010
       *-------------------------------------------------------------*   00040110
        4100-TESTARSTATUS-CLIENTES                   SECTION.            00040210
       *-------------------------------------------------------------*   00040310
                IF WRK-FS-CLIENTES NOT EQUAL 00                          00040410
-                 MOVE 'ERRO NO OPEN CLIENTES ' TO WRK-MSGERRO           00040510
+                           AND WRK-FS-CLIENTES NOT EQUAL 10             00040420
+                 MOVE 'ERRO NO CLIENTES      ' TO WRK-MSGERRO           00040510
                  MOVE '1000'                   TO WRK-SECAO             00040610
                  MOVE WRK-FS-CLIENTES          TO WRK-STATUS            00040710
                   PERFORM 9000-TRATAERROS                               00040810
@@ -257,7 +384,8 @@
        4200-TESTARSTATUS-MOV0106                    SECTION.            00041310
       *-------------------------------------------------------------*   00041410
                IF WRK-FS-MOV0106 NOT EQUAL 00                           00041510
-                 MOVE 'ERRO NO OPEN MOV0106  ' TO WRK-MSGERRO           00041610
+                           AND WRK-FS-MOV0106 NOT EQUAL 10              00041520
+                 MOVE 'ERRO NO MOV0106       ' TO WRK-MSGERRO           00041610
                  MOVE '1000'                   TO WRK-SECAO             00041710
                  MOVE WRK-FS-MOV0106           TO WRK-STATUS            00041810
                   PERFORM 9000-TRATAERROS                               00041910
@@ -289,10 +417,22 @@
                                                                         00044501
                                                                         00044601
        4400-99-FIM.              EXIT.                                  00044701
+      *-------------------------------------------------------------*   00044750
+       4500-TESTARSTATUS-MOV0106R                   SECTION.            00044760
+      *-------------------------------------------------------------*   00044770
+               IF WRK-FS-MOV0106R NOT EQUAL 00                          00044780
+                 MOVE 'ERRO NO OPEN MOV0106R ' TO WRK-MSGERRO           00044790
+                 MOVE '1000'                   TO WRK-SECAO             00044795
+                 MOVE WRK-FS-MOV0106R          TO WRK-STATUS            00044797
+                  PERFORM 9000-TRATAERROS                               00044799
+               END-IF.                                                  00044800
+                                                                        00044801
+       4500-99-FIM.              EXIT.                                  00044802
       *-------------------------------------------------------------*   00044801
        9000-TRATAERROS                              SECTION.            00044901
       *-------------------------------------------------------------*   00045001
            MOVE 'FR19EX04' TO WRK-PROGRAMA                              00045104
+           MOVE 'E'        TO WRK-SEVERIDADE                             00045150
            CALL WRK-GRAVALOG USING WRK-DADOS-ERROS.                     00045201
            GOBACK.                                                      00045301
                                                                         00045401
