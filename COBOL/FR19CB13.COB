@@ -27,7 +27,17 @@
        77 WRK-MEDVENFUNC       PIC 9(09)V99 VALUE ZEROS.                00130122
        77 WRK-MEDVENDA-ED      PIC ZZZ.ZZZ.ZZ9,99.                      00130223
        77 WRK-MEDVENFUNC-ED    PIC ZZZ.ZZZ.ZZ9,99.                      00130423
-      *====================================================             00130500
+      *-------------CONTROLE DO LOTE DE CARTOES-------------            00130440
+       77 WRK-SW-LOTE          PIC X(01) VALUE 'N'.                     00130450
+           88 WRK-FIM-LOTE           VALUE 'S'.                         00130460
+      *-------------ACUMULADORES ANO-A-DATA------------------           00130470
+       77 WRK-TOTVENDA-AC      PIC 9(10)V99 VALUE ZEROS.                00130480
+       77 WRK-TOTFUNC-AC       PIC 9(07)    VALUE ZEROS.                00130490
+       77 WRK-QTD-MESES        PIC 9(03)    VALUE ZEROS.                00130500
+       77 WRK-MEDVENDA-ACUM    PIC 9(09)V99 VALUE ZEROS.                00130510
+       77 WRK-TOTVENDA-AC-ED   PIC ZZZ.ZZZ.ZZ9,99.                      00130520
+       77 WRK-MEDVENDA-ACUM-ED PIC ZZZ.ZZZ.ZZ9,99.                      00130530
+      *====================================================             00130540
        PROCEDURE                                DIVISION.               00130600
       *====================================================             00130700
                                                                         00130826
@@ -36,7 +46,8 @@
       *----------------------------------------------------             00131126
                                                                         00131226
              PERFORM 1000-INICIALIZAR.                                  00131326
-             PERFORM 2000-PROCESSAR.                                    00131426
+             PERFORM 1050-LER-TRANSACAO.                                00131350
+             PERFORM 2000-PROCESSAR UNTIL WRK-FIM-LOTE.                 00131380
              PERFORM 3000-FINALIZAR.                                    00131526
             STOP RUN.                                                   00131626
                                                                         00131726
@@ -46,9 +57,22 @@
        1000-INICIALIZAR                         SECTION.                00132126
       *----------------------------------------------------             00132226
                                                                         00132326
-           ACCEPT WRK-DADOS FROM SYSIN.                                 00132413
+           MOVE 'N' TO WRK-SW-LOTE.                                     00132350
+           MOVE ZEROES TO WRK-TOTVENDA-AC.                              00132370
+           MOVE ZEROES TO WRK-TOTFUNC-AC.                               00132390
+           MOVE ZEROES TO WRK-QTD-MESES.                                00132410
                                                                         00132526
        1000-99-FIM.              EXIT.                                  00132626
+      *----------------------------------------------------             00132650
+       1050-LER-TRANSACAO                       SECTION.                00132660
+      *----------------------------------------------------             00132670
+                                                                        00132680
+           ACCEPT WRK-DADOS FROM SYSIN.                                 00132690
+           IF WRK-MES EQUAL 99                                          00132700
+              MOVE 'S' TO WRK-SW-LOTE                                   00132710
+           END-IF.                                                      00132720
+                                                                        00132730
+       1050-99-FIM.              EXIT.                                  00132740
       *----------------------------------------------------             00132726
        2000-PROCESSAR                           SECTION.                00132826
       *----------------------------------------------------             00132926
@@ -63,15 +87,34 @@
                 MOVE WRK-MEDVENDA TO WRK-MEDVENDA-ED                    00134125
                 DISPLAY 'MEDIA DE VENDA TOTAL..' WRK-MEDVENDA-ED        00135024
             DIVIDE WRK-MEDVENDA BY WRK-MES GIVING WRK-MEDVENFUNC        00135115
-             MOVE WRK-MEDVENFUNC TO WRK-MEDVENFUNC-ED                   00135524
+              ON SIZE ERROR                                             00135120
+                DISPLAY 'ERRO NA DIVISAO - MES INVALIDO'                00135130
+              NOT ON SIZE ERROR                                         00135140
+                MOVE WRK-MEDVENFUNC TO WRK-MEDVENFUNC-ED                00135524
                 DISPLAY 'MEDIA DE VENDA POR MES' WRK-MEDVENFUNC-ED      00135624
             END-DIVIDE.                                                 00136013
+                                                                        00136020
+            ADD WRK-VENDA   TO WRK-TOTVENDA-AC.                         00136030
+            ADD WRK-TOTFUNC TO WRK-TOTFUNC-AC.                          00136040
+            ADD 1           TO WRK-QTD-MESES.                           00136050
+            PERFORM 1050-LER-TRANSACAO.                                 00136060
                                                                         00136127
        2000-99-FIM.              EXIT.                                  00136227
                                                                         00136327
       *----------------------------------------------------             00136427
        3000-FINALIZAR                           SECTION.                00136527
       *----------------------------------------------------             00136627
+            MOVE WRK-TOTVENDA-AC TO WRK-TOTVENDA-AC-ED.                 00136640
+            DISPLAY ' TOTAL DE VENDA NO ANO...' WRK-TOTVENDA-AC-ED.     00136650
+            DISPLAY ' QTDE DE CARTOES LIDOS...' WRK-QTD-MESES.          00136660
+            DIVIDE WRK-TOTVENDA-AC BY WRK-QTD-MESES                     00136670
+                                   GIVING WRK-MEDVENDA-ACUM             00136680
+              ON SIZE ERROR                                             00136690
+                DISPLAY 'ERRO NA DIVISAO - NENHUM CARTAO LIDO'          00136700
+              NOT ON SIZE ERROR                                         00136710
+                MOVE WRK-MEDVENDA-ACUM TO WRK-MEDVENDA-ACUM-ED          00136720
+                DISPLAY ' MEDIA DE VENDA NO ANO...' WRK-MEDVENDA-ACUM-ED00136730
+            END-DIVIDE.                                                 00136740
              DISPLAY ' FIM DO PROGRAMA'.                                00136727
                                                                         00136827
        3000-99-FIM.              EXIT.                                  00136927
