@@ -9,6 +9,7 @@
       *====================================================             00045000
       *                                                                 00045100
       * APLICANDO CONHECIMENTO IF COM COMANDO EVALUATE.                 00045246
+      * FRETE CALCULADO POR TABELA DE UF (#BKFRETE) - 27 UFs            00045270
       *                                                                 00045400
       *====================================================             00045500
                                                                         00045600
@@ -36,6 +37,8 @@
                                                                         00049900
        77 WRK-VALOR-ED         PIC ZZZ.ZZ9,99.                          00050000
        77 WRK-FRETE-ED         PIC Z.ZZ9,99.                            00050100
+                                                                        00050150
+       COPY '#BKFRETE'.                                                 00050170
                                                                         00050200
       *====================================================             00050300
        PROCEDURE                                DIVISION.               00050400
@@ -62,19 +65,19 @@
       *----------------------------------------------------             00052638
                                                                         00052738
                                                                         00053027
-             EVALUATE TRUE                                              00053127
-               WHEN WRK-ESTADO EQUAL 'SP' AND WRK-VALOR GREATER 1000    00053236
-                 COMPUTE WRK-FRETE = WRK-VALOR * 0,10                   00053346
-                  PERFORM 2100-TELA                                     00053441
-               WHEN WRK-ESTADO EQUAL 'RJ' AND WRK-VALOR GREATER 1000    00054036
-                 COMPUTE WRK-FRETE = WRK-VALOR * 0,15                   00057746
-                  PERFORM 2100-TELA                                     00057841
-               WHEN WRK-ESTADO EQUAL 'MG' AND WRK-VALOR GREATER 1000    00058436
-                 COMPUTE WRK-FRETE = WRK-VALOR * 0,20                   00058546
-                  PERFORM 2100-TELA                                     00058641
-               WHEN OTHER                                               00059227
-                 DISPLAY 'ENTREGA OU VALOR INDISPONIVEL'                00059335
-             END-EVALUATE.                                              00059437
+             SET TB-FRETE-IDX TO 1.                                     00053180
+             SEARCH ALL TB-FRETE-LINHA                                  00053190
+               AT END                                                   00053200
+                 DISPLAY 'ENTREGA OU VALOR INDISPONIVEL'                00053210
+               WHEN TB-FRETE-UF (TB-FRETE-IDX) EQUAL WRK-ESTADO         00053220
+                 IF WRK-VALOR GREATER 1000                              00053236
+                   COMPUTE WRK-FRETE = WRK-VALOR *                      00053346
+                                   TB-FRETE-TAXA (TB-FRETE-IDX)         00053347
+                    PERFORM 2100-TELA                                   00053441
+                 ELSE                                                   00059327
+                   DISPLAY 'ENTREGA OU VALOR INDISPONIVEL'              00059335
+                 END-IF                                                 00059436
+             END-SEARCH.                                                00059437
                                                                         00059543
        2000-99-FIM.          EXIT.                                      00059643
                                                                         00059741
