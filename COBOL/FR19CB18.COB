@@ -9,6 +9,7 @@
       *====================================================             00045000
       *                                                                 00045100
       * APLICANDO CONHECIMENTO IF COM OPERADORES LOGICOS                00045200
+      * FRETE CALCULADO POR TABELA DE UF (#BKFRETE) - 27 UFs            00045250
       *                                                                 00045300
       *====================================================             00045400
                                                                         00045500
@@ -39,6 +40,12 @@
                                                                         00050700
        77 WRK-VALOR-ED         PIC ZZZ.ZZ9,99.                          00050800
        77 WRK-FRETE-ED         PIC Z.ZZ9,99.                            00050900
+                                                                        00050920
+       77 WRK-SW-ESTADO        PIC X(01)    VALUE 'N'.                  00050940
+          88 WRK-ESTADO-VALIDO      VALUE 'S'.                          00050945
+          88 WRK-ESTADO-INVALIDO    VALUE 'N'.                          00050947
+                                                                        00050950
+       COPY '#BKFRETE'.                                                 00050970
                                                                         00051000
       *====================================================             00051100
        PROCEDURE                                DIVISION.               00051200
@@ -84,9 +91,17 @@
                 DISPLAY ' ESTADO ESCOLHIDO....' WRK-ESTADO              00055329
                 DISPLAY ' DIGITACAO INCORRETA.'                         00055429
               END-IF.                                                   00055526
+      *-----------VALIDANDO ESTADO NA TABELA DE FRETE-------            00055560
+              SET TB-FRETE-IDX TO 1.                                    00055570
+              SEARCH ALL TB-FRETE-LINHA                                 00055580
+                AT END                                                  00055590
+                  MOVE 'N' TO WRK-SW-ESTADO                             00055600
+                WHEN TB-FRETE-UF (TB-FRETE-IDX) EQUAL WRK-ESTADO        00055610
+                  MOVE 'S' TO WRK-SW-ESTADO                             00055612
+              END-SEARCH.                                               00055614
       *-----------VERIFICANDO VALOR E ESTADO---------------             00055620
               IF WRK-VALOR GREATER OR EQUAL 1000,00                     00055713
-                           AND WRK-ESTADO EQUAL 'SP' OR 'RJ' OR 'MG'    00055813
+                           AND WRK-ESTADO-VALIDO                        00055813
                 DISPLAY ' VALOR DA COMPRA  ' WRK-VALOR-ED               00055901
                 DISPLAY ' ENTREGA DISPONIVEL PARA VALOR E ESTADO '      00056030
               ELSE                                                      00056109
@@ -98,21 +113,19 @@
               END-IF.                                                   00056719
                                                                         00056820
       *------------------CALCULO DE FRETE------------------             00056920
-              IF WRK-ESTADO EQUAL 'SP' AND WRK-VALOR GREATER 1000,00    00057118
-                COMPUTE WRK-FRETE = WRK-VALOR * 0,10                    00057210
-                 MOVE WRK-FRETE TO WRK-FRETE-ED                         00057310
-                  DISPLAY ' O VALOR DO FRETE PARA SP:R$' WRK-FRETE-ED   00057404
-              ELSE                                                      00057510
-              IF WRK-ESTADO EQUAL 'RJ' AND WRK-VALOR GREATER 1000,00    00057618
-                COMPUTE WRK-FRETE = WRK-VALOR * 0,15                    00057710
-                 MOVE WRK-FRETE TO WRK-FRETE-ED                         00057810
-                  DISPLAY ' O VALOR DO FRETE PARA RJ:R$' WRK-FRETE-ED   00057904
-              ELSE                                                      00058010
-              IF WRK-ESTADO EQUAL 'MG' AND WRK-VALOR GREATER 1000,00    00058118
-                COMPUTE WRK-FRETE = WRK-VALOR * 0,10                    00058210
-                 MOVE WRK-FRETE TO WRK-FRETE-ED                         00058310
-                  DISPLAY ' O VALOR DO FRETE PARA MG:R$' WRK-FRETE-ED   00058404
-              END-IF.                                                   00059001
+              SET TB-FRETE-IDX TO 1.                                    00057010
+              SEARCH ALL TB-FRETE-LINHA                                 00057020
+                AT END                                                  00057030
+                  DISPLAY ' ESTADO NAO CADASTRADO NA TABELA DE FRETE.'  00057040
+                WHEN TB-FRETE-UF (TB-FRETE-IDX) EQUAL WRK-ESTADO        00057050
+                  IF WRK-VALOR GREATER 1000,00                          00057118
+                    COMPUTE WRK-FRETE = WRK-VALOR *                     00057210
+                                    TB-FRETE-TAXA (TB-FRETE-IDX)        00057220
+                     MOVE WRK-FRETE TO WRK-FRETE-ED                     00057310
+                      DISPLAY ' O VALOR DO FRETE PARA ' WRK-ESTADO      00057404
+                              ':R$' WRK-FRETE-ED                        00057405
+                  END-IF                                                00058990
+              END-SEARCH.                                               00059001
                                                                         00059132
        2000-99-FINAL.          EXIT.                                    00059232
                                                                         00059332
