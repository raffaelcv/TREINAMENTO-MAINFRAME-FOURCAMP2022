@@ -12,7 +12,10 @@
       *   OBJETIVO:LER FUNCIONARIOS ,COMPARAR COM TABELA DE SETOR   *   00007500
       *          E MOSTRAR FUNCIONARIOS QUE ESTAO SEM SETOR.        *   00007600
       *             (UTILIZANDO LEFT EXLUDE JOIN)                  *    00007746
-      *                                                             *   00007800
+      *   FUNCIONARIOS SEM EMAIL CADASTRADO SAO GRAVADOS EM         *   00007800
+      *    (SEM EMAIL) - ARQUIVO SEMCONTA.                          *   00007850
+      *    CARTAO SYSIN (OPCIONAL): LIMITE DE ALERTA DE ORFAOS      *   00007870
+      *    (FUNCIONARIOS SEM SETOR / SETORES SEM FUNCIONARIO).      *   00007880
       *-------------------------------------------------------------*   00007900
       *   BASE DE DADOS:                                            *   00008000
       *   TABELA.DB2..                                              *   00008100
@@ -33,10 +36,48 @@
        SPECIAL-NAMES.                                                   00009600
            DECIMAL-POINT IS COMMA.                                      00009700
                                                                         00009800
+       INPUT-OUTPUT                                 SECTION.            00009810
+       FILE-CONTROL.                                                    00009820
+            SELECT ARQSEMSETOR ASSIGN TO ARQSEMSETOR                    00009830
+                FILE STATUS IS WRK-FS-ARQSEMSETOR.                      00009840
+            SELECT ARQSETORVAZIO ASSIGN TO ARQSETORVAZIO                00009842
+                FILE STATUS IS WRK-FS-ARQSETORVAZIO.                    00009844
+            SELECT SEMCONTA ASSIGN TO SEMCONTA                          00009846
+                FILE STATUS IS WRK-FS-SEMCONTA.                         00009848
+                                                                        00009850
       *=============================================================*   00009900
        DATA                                      DIVISION.              00010000
       *=============================================================*   00010100
-      *=============================================================*   00010200
+       FILE                                        SECTION.             00010150
+       FD ARQSEMSETOR                                                   00010160
+           RECORDING MODE IS F                                          00010170
+           LABEL RECORD IS STANDARD                                     00010180
+           BLOCK CONTAINS 0 RECORDS.                                    00010190
+      *-----------------------LRECL 95------------------------------*   00010195
+       01 FD-ARQSEMSETOR.                                               00010196
+          05 FD-ID             PIC 9(05).                               00010197
+          05 FD-NOME           PIC X(30).                               00010198
+          05 FD-SALARIO        PIC 9(10).                               00010199
+          05 FD-DATAADM        PIC X(10).                               00010200
+          05 FD-EMAIL          PIC X(40).                               00010201
+                                                                        00010202
+       FD ARQSETORVAZIO                                                 00010203
+           RECORDING MODE IS F                                          00010204
+           LABEL RECORD IS STANDARD                                     00010205
+           BLOCK CONTAINS 0 RECORDS.                                    00010206
+      *-----------------------LRECL 45------------------------------*   00010207
+       01 FD-ARQSETORVAZIO.                                             00010208
+          05 FD-IDSETOR        PIC 9(05).                               00010209
+          05 FD-DESCSETOR      PIC X(40).                               00010210
+                                                                        00010211
+       FD SEMCONTA                                                      00010212
+           RECORDING MODE IS F                                          00010213
+           LABEL RECORD IS STANDARD                                     00010214
+           BLOCK CONTAINS 0 RECORDS.                                    00010215
+      *--------LRECL 73---------------------------------------------*   00010216
+       01 FD-SEMCONTA       PIC X(73).                                  00010217
+                                                                        00010218
+      *=============================================================*   00010259
        WORKING-STORAGE                             SECTION.             00010300
       *=============================================================*   00010400
                                                                         00010500
@@ -60,6 +101,13 @@
                                  WHERE F.SETOR = S.IDSETOR)             00012730
            END-EXEC.                                                    00016000
                                                                         00017000
+           EXEC SQL                                                     00017100
+              DECLARE CSETOR CURSOR FOR                                 00017200
+               SELECT IDSETOR, DESCSETOR FROM IVAN.SETOR S              00017300
+               WHERE NOT EXISTS (SELECT SETOR FROM IVAN.FUNC F          00017400
+                                 WHERE F.SETOR = S.IDSETOR)             00017500
+           END-EXEC.                                                    00017600
+                                                                        00017700
        01 WRK-DADOS.                                                    00018000
           05 WRK-MID          PIC 9(05).                                00019000
           05 WRK-NOME         PIC X(30).                                00019100
@@ -67,6 +115,14 @@
           05 WRK-DATAADM      PIC X(10).                                00019300
           05 WRK-EMAIL        PIC X(40).                                00019400
           05 WRK-DESCSETOR    PIC X(40).                                00019543
+                                                                        00019550
+       01 WRK-SEMCONTA.                                                 00019560
+          05 WRK-SEMCONTA-PROGRAMA PIC X(08) VALUE 'FR19DB08'.          00019570
+          05 WRK-SEMCONTA-ID       PIC 9(05).                           00019580
+          05 WRK-SEMCONTA-NOME     PIC X(30).                           00019590
+          05 WRK-SEMCONTA-SETOR    PIC X(10) VALUE SPACES.              00019595
+          05 WRK-SEMCONTA-MOTIVO   PIC X(20) VALUE                      00019597
+             'SEM EMAIL CADASTRADO'.                                    00019598
                                                                         00019600
        77 WRK-REGLIDOS        PIC 9(03).                                00019700
        77 WRK-MAIOR-VALOR     PIC S9(8)V9(2) COMP.                      00019800
@@ -75,6 +131,18 @@
        77 WRK-ID              PIC 9(05) VALUE ZEROES.                   00021000
        77 WRK-SQLCODE         PIC -999.                                 00022000
        77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00023000
+       77 WRK-FS-ARQSEMSETOR  PIC 9(02).                                00023100
+       77 WRK-REGGRAVA        PIC 9(05) VALUE ZEROES.                   00023200
+       77 WRK-FS-ARQSETORVAZIO PIC 9(02).                               00023300
+       77 WRK-REGGRAVA-SETOR  PIC 9(05) VALUE ZEROES.                   00023400
+       77 WRK-FS-SEMCONTA     PIC 9(02).                                00023500
+       77 WRK-REGSEMCONTA     PIC 9(05) VALUE ZEROES.                   00023600
+                                                                        00023605
+       01 WRK-LIMORFAO.                                                 00023610
+          05 FILLER              PIC X(10).                             00023620
+          05 WRK-LIMORFAO-AC     PIC 9(05).                             00023630
+                                                                        00023640
+       77 WRK-LIMITE-ORFAO    PIC 9(05) VALUE ZERO.                     00023650
                                                                         00024000
       *=============================================================*   00024100
        PROCEDURE DIVISION.                                              00024200
@@ -87,7 +155,10 @@
             PERFORM  1000-INICIAR.                                      00024900
             PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00025000
             PERFORM  3000-FINALIZAR.                                    00026000
-            STOP RUN.                                                   00026100
+            PERFORM  5000-INICIAR-SETOR.                                00026010
+            PERFORM  6000-PROCESSAR-SETOR UNTIL SQLCODE EQUAL 100.      00026020
+            PERFORM  7000-FINALIZAR-SETOR.                              00026030
+            GOBACK.                                                    00026100
                                                                         00026200
                                                                         00026300
       *-------------------------------------------------------------*   00026400
@@ -107,9 +178,29 @@
                 MOVE 200 TO RETURN-CODE                                 00027800
                 STOP RUN                                                00027900
              END-EVALUATE.                                              00028000
+             OPEN OUTPUT ARQSEMSETOR.                                   00028100
+             OPEN OUTPUT SEMCONTA.                                      00028150
+             ACCEPT WRK-LIMORFAO FROM SYSIN.                            00028155
+             IF WRK-LIMORFAO-AC NOT EQUAL ZERO                          00028160
+                MOVE WRK-LIMORFAO-AC TO WRK-LIMITE-ORFAO                00028165
+             END-IF.                                                    00028170
+             PERFORM 1100-TESTAR-STATUS.                                00028200
                                                                         00029000
        1000-99-FIM.              EXIT.                                  00029100
-      *-------------------------------------------------------------*   00029200
+      *-------------------------------------------------------------*   00029150
+       1100-TESTAR-STATUS                       SECTION.                00029160
+      *-------------------------------------------------------------*   00029170
+            IF WRK-FS-ARQSEMSETOR NOT EQUAL 0                           00029180
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO'                   00029185
+                  STOP RUN                                              00029190
+            END-IF.                                                     00029195
+            IF WRK-FS-SEMCONTA NOT EQUAL 0                              00029196
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO SEMCONTA'          00029197
+                  STOP RUN                                              00029198
+            END-IF.                                                     00029199
+                                                                        00029200
+       1100-99-FIM.              EXIT.                                  00029201
+      *-------------------------------------------------------------*   00029250
        2000-PROCESSAR                           SECTION.                00029300
       *-------------------------------------------------------------*   00029400
                                                                         00029500
@@ -122,13 +213,32 @@
                 MOVE DB2-EMAIL TO WRK-EMAIL                             00030200
               ELSE                                                      00030300
                 MOVE 'SEM EMAIL ' TO WRK-EMAIL                          00030400
+                PERFORM 2070-GRAVAR-SEMCONTA                            00030450
               END-IF.                                                   00030500
               MOVE DB2-DESCSETOR TO WRK-DESCSETOR.                      00030643
               DISPLAY WRK-DADOS.                                        00030700
+                                                                        00030750
+              MOVE WRK-MID      TO FD-ID.                               00030760
+              MOVE WRK-NOME     TO FD-NOME.                             00030770
+              MOVE WRK-SALARIO  TO FD-SALARIO.                          00030780
+              MOVE WRK-DATAADM  TO FD-DATAADM.                          00030790
+              MOVE WRK-EMAIL    TO FD-EMAIL.                            00030795
+              WRITE FD-ARQSEMSETOR.                                     00030797
+              ADD 1 TO WRK-REGGRAVA.                                    00030799
                                                                         00034700
               PERFORM 4000-LER-FUNCIONARIO.                             00034800
                                                                         00034900
        2000-99-FIM.              EXIT.                                  00035000
+                                                                        00035100
+      *-------------------------------------------------------------*   00035200
+       2070-GRAVAR-SEMCONTA                         SECTION.            00035300
+      *-------------------------------------------------------------*   00035400
+                                                                        00035500
+            MOVE DB2-ID   TO WRK-SEMCONTA-ID.                           00035600
+            MOVE DB2-NOME TO WRK-SEMCONTA-NOME.                         00035700
+            WRITE FD-SEMCONTA FROM WRK-SEMCONTA.                        00035800
+            ADD 1 TO WRK-REGSEMCONTA.                                   00035900
+       2070-99-FIM.              EXIT.                                  00035950
                                                                         00036000
       *-------------------------------------------------------------*   00037000
        3000-FINALIZAR                               SECTION.            00038000
@@ -137,13 +247,23 @@
               EXEC SQL                                                  00039200
                 CLOSE CFUNC                                             00039300
               END-EXEC.                                                 00039400
+              CLOSE ARQSEMSETOR.                                        00039420
+              CLOSE SEMCONTA.                                           00039440
               DISPLAY ' -----FIM DO PROGRAMA----- '.                    00039500
               DISPLAY ' REGISTROS LIDOS.......' WRK-REGLIDOS.           00039600
+              DISPLAY ' REGISTROS SEM EMAIL...' WRK-REGSEMCONTA.        00039610
               DISPLAY ' MAIOR SALARIO.........' WRK-MAIOR-VALOR.        00039700
               DISPLAY ' SALARIO ACUMULADO.....' WRK-SAL-ACUM.           00039800
              DIVIDE WRK-SAL-ACUM BY WRK-REGLIDOS                        00039900
                                  GIVING WRK-MEDIA-SAL.                  00040000
               DISPLAY ' MEDIA DOS SALARIOS....' WRK-MEDIA-SAL.          00041000
+              DISPLAY ' FUNCIONARIOS SEM SETOR' WRK-REGGRAVA.           00041050
+             IF WRK-LIMITE-ORFAO GREATER ZERO AND                       00041060
+                WRK-REGGRAVA GREATER WRK-LIMITE-ORFAO                   00041065
+                DISPLAY ' ALERTA: FUNCIONARIOS SEM SETOR ACIMA'         00041070
+                DISPLAY ' DO LIMITE DE ALERTA DE ORFAOS.'               00041075
+                MOVE 4 TO RETURN-CODE                                   00041080
+             END-IF.                                                    00041085
                                                                         00041100
        3000-99-FIM.              EXIT.                                  00041200
       *-------------------------------------------------------------*   00041300
@@ -181,8 +301,89 @@
              END-IF.                                                    00044500
                                                                         00044600
        4100-99-FIM.              EXIT.                                  00044700
-      *-------------------------------------------------------------*   00044800
-       9000-TRATAERROS                              SECTION.            00044900
-      *-------------------------------------------------------------*   00045000
+      *-------------------------------------------------------------*   00044750
+       5000-INICIAR-SETOR                        SECTION.               00044760
+      *-------------------------------------------------------------*   00044770
+            EXEC SQL                                                    00044780
+               OPEN CSETOR                                              00044790
+            END-EXEC.                                                   00044800
+             EVALUATE SQLCODE                                           00044810
+              WHEN 0                                                    00044820
+                PERFORM 8000-LER-SETOR                                  00044830
+              WHEN 100                                                  00044840
+                DISPLAY 'SEM SETOR SEM FUNCIONARIO'                     00044850
+              WHEN OTHER                                                00044860
+                MOVE SQLCODE TO WRK-SQLCODE                             00044870
+                DISPLAY 'ERRO ' WRK-SQLCODE ' NO OPEN DO CURSOR.'       00044880
+                MOVE 200 TO RETURN-CODE                                 00044890
+                STOP RUN                                                00044900
+             END-EVALUATE.                                              00044910
+             OPEN OUTPUT ARQSETORVAZIO.                                 00044920
+             PERFORM 5100-TESTAR-STATUS.                                00044930
+                                                                        00044940
+       5000-99-FIM.              EXIT.                                  00044950
+      *-------------------------------------------------------------*   00044960
+       5100-TESTAR-STATUS                       SECTION.                00044970
+      *-------------------------------------------------------------*   00044980
+            IF WRK-FS-ARQSETORVAZIO NOT EQUAL 0                         00044990
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO'                   00044993
+                  STOP RUN                                              00044996
+            END-IF.                                                     00044999
+                                                                        00045002
+       5100-99-FIM.              EXIT.                                  00045005
+      *-------------------------------------------------------------*   00045008
+       6000-PROCESSAR-SETOR                      SECTION.               00045011
+      *-------------------------------------------------------------*   00045014
+                                                                        00045017
+              MOVE DB2-IDSETOR   TO FD-IDSETOR.                         00045020
+              MOVE DB2-DESCSETOR TO FD-DESCSETOR.                       00045023
+              DISPLAY ' SETOR SEM FUNCIONARIO. ' FD-IDSETOR             00045026
+                      ' ' FD-DESCSETOR.                                 00045029
+              WRITE FD-ARQSETORVAZIO.                                   00045032
+              ADD 1 TO WRK-REGGRAVA-SETOR.                              00045035
+                                                                        00045038
+              PERFORM 8000-LER-SETOR.                                   00045041
+                                                                        00045044
+       6000-99-FIM.              EXIT.                                  00045047
+      *-------------------------------------------------------------*   00045050
+       7000-FINALIZAR-SETOR                      SECTION.               00045053
+      *-------------------------------------------------------------*   00045056
+                                                                        00045059
+              EXEC SQL                                                  00045062
+                CLOSE CSETOR                                            00045065
+              END-EXEC.                                                 00045068
+              CLOSE ARQSETORVAZIO.                                      00045071
+              DISPLAY ' -----FIM DA VERIFICACAO DE SETORES----- '.      00045074
+              DISPLAY ' SETORES SEM FUNCIONARIO' WRK-REGGRAVA-SETOR.    00045077
+             IF WRK-LIMITE-ORFAO GREATER ZERO AND                       00045100
+                WRK-REGGRAVA-SETOR GREATER WRK-LIMITE-ORFAO             00045110
+                DISPLAY ' ALERTA: SETORES SEM FUNCIONARIO ACIMA'        00045120
+                DISPLAY ' DO LIMITE DE ALERTA DE ORFAOS.'               00045130
+                MOVE 4 TO RETURN-CODE                                   00045140
+             END-IF.                                                    00045150
+                                                                        00045160
+       7000-99-FIM.              EXIT.                                  00045170
+      *-------------------------------------------------------------*   00045180
+       8000-LER-SETOR                            SECTION.               00045190
+      *-------------------------------------------------------------*   00045200
+                                                                        00045210
+           EXEC SQL                                                     00045220
+            FETCH CSETOR                                                00045230
+             INTO :DB2-IDSETOR,                                         00045240
+                  :DB2-DESCSETOR                                        00045250
+            END-EXEC.                                                   00045260
+            EVALUATE SQLCODE                                            00045270
+             WHEN 0                                                     00045280
+               CONTINUE                                                 00045290
+             WHEN 100                                                   00045300
+              DISPLAY ' FINAL DE ARQUIVO DE SETORES'                    00045310
+             WHEN OTHER                                                 00045320
+               MOVE SQLCODE TO WRK-SQLCODE                              00045330
+               DISPLAY 'ERRO NA LEITURA ' WRK-SQLCODE                   00045340
+             END-EVALUATE.                                              00045350
+       8000-99-FIM.              EXIT.                                  00045360
+      *-------------------------------------------------------------*   00045520
+       9000-TRATAERROS                              SECTION.            00045680
+      *-------------------------------------------------------------*   00045840
                                                                         00046000
        9000-99-FIM.              EXIT.                                  00047000
