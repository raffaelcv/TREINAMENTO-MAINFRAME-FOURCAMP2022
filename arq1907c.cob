@@ -0,0 +1,218 @@
+      *=============================================================*   00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *=============================================================*   00001200
+                                                                        00001300
+       PROGRAM-ID. ARQ1907C.                                            00001400
+                                                                        00001500
+      *=============================================================*   00001600
+      *   AUTOR....:RAFAEL VIANA                                    *   00001700
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00001800
+      *   DATA ....:22/06/2022                                      *   00001900
+      *-------------------------------------------------------------*   00002000
+      *   OBJETIVO: LER O ARQUIVO FUNC2 (JA CLASSIFICADO PELO SETOR, *  00002100
+      *    CHAVE MANTIDA NO INICIO DO REGISTRO - VER #FUNC2) E       *  00002200
+      *    EMITIR O RELATORIO RELAT COM UMA LINHA POR FUNCIONARIO.   *  00002300
+      *-------------------------------------------------------------*   00002400
+      *   ARQUIVOS...:                                              *   00002500
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00002600
+      *    FUNC2                I                  #FUNC2           *   00002700
+      *    RELAT                O                  -----------      *   00002800
+      *-------------------------------------------------------------*   00002900
+      *   MODULOS....:                             INCLUDE/BOOK     *   00003000
+      *   GRAVALOG -   TRATAMENTO DE ERROS          #GLOG           *   00003100
+      *=============================================================*   00003200
+                                                                        00003300
+      *=============================================================*   00003400
+       ENVIRONMENT                               DIVISION.              00003500
+      *=============================================================*   00003600
+                                                                        00003700
+      *=============================================================*   00003800
+       CONFIGURATION                               SECTION.             00003900
+      *=============================================================*   00004000
+       SPECIAL-NAMES.                                                   00004100
+           DECIMAL-POINT IS COMMA.                                      00004200
+                                                                        00004300
+       INPUT-OUTPUT                                SECTION.             00004400
+       FILE-CONTROL.                                                    00004500
+            SELECT FUNC2 ASSIGN TO FUNC2                                00004600
+                 FILE STATUS IS WRK-FS-FUNC2.                           00004700
+      *-------------------------------------------------------------*   00004800
+                                                                        00004900
+            SELECT RELAT ASSIGN TO RELAT                                00005000
+                 FILE STATUS IS WRK-FS-RELAT.                           00005100
+                                                                        00005200
+      *=============================================================*   00005300
+       DATA                                      DIVISION.              00005400
+      *=============================================================*   00005500
+       FILE                                      SECTION.               00005600
+       FD FUNC2                                                         00005700
+           RECORDING MODE IS F                                          00005800
+           LABEL RECORD IS STANDARD                                     00005900
+           BLOCK CONTAINS 0 RECORDS.                                    00006000
+           COPY '#FUNC2'.                                               00006100
+                                                                        00006200
+       FD RELAT                                                         00006300
+           RECORDING MODE IS F.                                         00006400
+      *-------------------LRECL 59------------------------------------* 00006500
+       01 FD-RELAT               PIC X(59).                             00006600
+                                                                        00006700
+      *=============================================================*   00006800
+       WORKING-STORAGE                             SECTION.             00006900
+      *=============================================================*   00007000
+                                                                        00007100
+       01 FILLER          PIC X(64) VALUE                               00007200
+           '-----------BOOK LOGERROS------------------------'.          00007300
+       77 WRK-GRAVALOG    PIC X(08) VALUE 'GRAVALOG'.                   00007400
+       COPY '#GLOG'.                                                    00007500
+      *-------------------------------------------------------------*   00007600
+                                                                        00007700
+       01 FILLER          PIC X(64) VALUE                               00007800
+           '-----------VARIAVEIS DE STATUS------------------'.          00007900
+                                                                        00008000
+       77 WRK-FS-FUNC2       PIC 9(02).                                 00008100
+       77 WRK-FS-RELAT       PIC 9(02).                                 00008200
+                                                                        00008300
+      *-------------------------------------------------------------*   00008400
+       01 FILLER          PIC X(70) VALUE                               00008500
+              '---------VARIAVEL PARA CALCULAR REGISTROS ---------'.    00008600
+      *-------------------------------------------------------------*   00008700
+                                                                        00008800
+       77 WRK-REGLIDOS       PIC 9(05) VALUE ZEROES.                    00008900
+                                                                        00009000
+      *-------------------LRECL 59------------------------------------* 00009100
+       01 WRK-RELAT-CAB.                                                00009200
+          05 WRK-CAB-TIPO        PIC X(09) VALUE 'CABECALHO'.           00009300
+          05 FILLER              PIC X(01) VALUE SPACE.                 00009400
+          05 WRK-CAB-PROGRAMA    PIC X(08) VALUE 'ARQ1907C'.            00009500
+          05 FILLER              PIC X(01) VALUE SPACE.                 00009600
+          05 WRK-CAB-TITULO      PIC X(20) VALUE                        00009700
+             'RELACAO DE FUNCIONAR'.                                    00009800
+          05 FILLER              PIC X(01) VALUE SPACE.                 00009900
+          05 WRK-CAB-DATA        PIC 9(08).                             00010000
+          05 FILLER              PIC X(11) VALUE SPACES.                00010100
+                                                                        00010200
+       01 WRK-RELAT-TRL.                                                00010300
+          05 WRK-TRL-TIPO        PIC X(09) VALUE 'RODAPE   '.           00010400
+          05 FILLER              PIC X(01) VALUE SPACE.                 00010500
+          05 WRK-TRL-REGLIDOS    PIC 9(05).                             00010600
+          05 FILLER              PIC X(44) VALUE SPACES.                00010700
+                                                                        00010800
+       01 WRK-RELAT-LINHA.                                              00010900
+          05 WRK-LIN-IDFUNC      PIC 9(05).                             00011000
+          05 FILLER              PIC X(01) VALUE SPACE.                 00011100
+          05 WRK-LIN-NOMEFUNC    PIC X(30).                             00011200
+          05 FILLER              PIC X(01) VALUE SPACE.                 00011300
+          05 WRK-LIN-SETOR       PIC X(04).                             00011400
+          05 WRK-LIN-SALARIO     PIC 9(08)V99.                          00011500
+          05 WRK-LIN-DATAADM     PIC 9(08).                             00011600
+                                                                        00011700
+      *-------------------------------------------------------------*   00011800
+       77 WRK-SW-FUNC2       PIC X(01) VALUE 'N'.                       00011900
+           88 WRK-FIM-FUNC2          VALUE 'S'.                         00012000
+                                                                        00012100
+      *=============================================================*   00012200
+       PROCEDURE DIVISION.                                              00012300
+      *=============================================================*   00012400
+                                                                        00012500
+      *-------------------------------------------------------------*   00012600
+       0000-PRINCIPAL                           SECTION.                00012700
+      *-------------------------------------------------------------*   00012800
+                                                                        00012900
+             PERFORM  1000-INICIAR.                                     00013000
+               PERFORM 1100-LER-FUNC2.                                  00013100
+             PERFORM  2000-PROCESSAR UNTIL WRK-FIM-FUNC2.               00013200
+             PERFORM  3000-FINALIZAR.                                   00013300
+             STOP RUN.                                                  00013400
+                                                                        00013500
+      *-------------------------------------------------------------*   00013600
+       1000-INICIAR                             SECTION.                00013700
+      *-------------------------------------------------------------*   00013800
+             OPEN INPUT  FUNC2                                          00013900
+                  OUTPUT RELAT.                                         00014000
+                                                                        00014100
+               PERFORM 4000-TESTARSTATUS.                               00014200
+                                                                        00014300
+               ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.                  00014400
+               WRITE FD-RELAT FROM WRK-RELAT-CAB.                       00014500
+                                                                        00014600
+       1000-99-FIM.              EXIT.                                  00014700
+      *-------------------------------------------------------------*   00014800
+       1100-LER-FUNC2                           SECTION.                00014900
+      *-------------------------------------------------------------*   00015000
+                 READ FUNC2                                             00015100
+                   AT END                                               00015200
+                     MOVE 'S' TO WRK-SW-FUNC2                           00015300
+                 END-READ.                                              00015400
+                                                                        00015500
+                 PERFORM 4100-TESTARSTATUS-FUNC2.                       00015600
+                                                                        00015700
+       1100-99-FIM.              EXIT.                                  00015800
+      *-------------------------------------------------------------*   00015900
+       2000-PROCESSAR                           SECTION.                00016000
+      *-------------------------------------------------------------*   00016100
+               ADD 1 TO WRK-REGLIDOS.                                   00016200
+               MOVE FD-FUNC2-IDFUNC   TO WRK-LIN-IDFUNC.                00016300
+               MOVE FD-FUNC2-NOMEFUNC TO WRK-LIN-NOMEFUNC.              00016400
+               MOVE FD-FUNC2-SETOR    TO WRK-LIN-SETOR.                 00016500
+               MOVE FD-FUNC2-SALARIO  TO WRK-LIN-SALARIO.               00016600
+               MOVE FD-FUNC2-DATAADM  TO WRK-LIN-DATAADM.               00016700
+               WRITE FD-RELAT FROM WRK-RELAT-LINHA.                     00016800
+                                                                        00016900
+               PERFORM 1100-LER-FUNC2.                                  00017000
+                                                                        00017100
+       2000-99-FIM.              EXIT.                                  00017200
+      *-------------------------------------------------------------*   00017300
+       3000-FINALIZAR                           SECTION.                00017400
+      *-------------------------------------------------------------*   00017500
+             MOVE WRK-REGLIDOS  TO WRK-TRL-REGLIDOS.                    00017600
+             WRITE FD-RELAT FROM WRK-RELAT-TRL.                         00017700
+                                                                        00017800
+             CLOSE FUNC2 RELAT.                                         00017900
+               PERFORM 4000-TESTARSTATUS.                               00018000
+               DISPLAY ' ============================================'. 00018100
+               DISPLAY ' RESUMO DO PROCESSAMENTO - ARQ1907C          '. 00018200
+               DISPLAY ' ============================================'. 00018300
+               DISPLAY ' REGISTROS LIDOS EM FUNC2......' WRK-REGLIDOS.  00018400
+               DISPLAY ' ============================================'. 00018500
+                                                                        00018600
+       3000-99-FIM.              EXIT.                                  00018700
+      *-------------------------------------------------------------*   00018800
+       4000-TESTARSTATUS                            SECTION.            00018900
+      *-------------------------------------------------------------*   00019000
+                 PERFORM 4100-TESTARSTATUS-FUNC2.                       00019100
+                 PERFORM 4200-TESTARSTATUS-RELAT.                       00019200
+                                                                        00019300
+       4000-99-FIM.              EXIT.                                  00019400
+      *-------------------------------------------------------------*   00019500
+       4100-TESTARSTATUS-FUNC2                      SECTION.            00019600
+      *-------------------------------------------------------------*   00019700
+               IF WRK-FS-FUNC2 NOT EQUAL 00                             00019800
+                           AND WRK-FS-FUNC2 NOT EQUAL 10                00019900
+                 MOVE 'ARQ1907C'              TO WRK-PROGRAMA           00020000
+                 MOVE 'ERRO NO FUNC2          ' TO WRK-MSGERRO          00020100
+                 MOVE '1000'                   TO WRK-SECAO             00020200
+                 MOVE WRK-FS-FUNC2              TO WRK-STATUS           00020300
+                  PERFORM 9000-TRATAERROS                               00020400
+               END-IF.                                                  00020500
+                                                                        00020600
+       4100-99-FIM.              EXIT.                                  00020700
+      *-------------------------------------------------------------*   00020800
+       4200-TESTARSTATUS-RELAT                      SECTION.            00020900
+      *-------------------------------------------------------------*   00021000
+               IF WRK-FS-RELAT NOT EQUAL 00                             00021100
+                 MOVE 'ARQ1907C'              TO WRK-PROGRAMA           00021200
+                 MOVE 'ERRO NO OPEN RELAT    ' TO WRK-MSGERRO           00021300
+                 MOVE '1000'                   TO WRK-SECAO             00021400
+                 MOVE WRK-FS-RELAT              TO WRK-STATUS           00021500
+                  PERFORM 9000-TRATAERROS                               00021600
+               END-IF.                                                  00021700
+                                                                        00021800
+       4200-99-FIM.              EXIT.                                  00021900
+      *-------------------------------------------------------------*   00022000
+       9000-TRATAERROS                              SECTION.            00022100
+      *-------------------------------------------------------------*   00022200
+           MOVE 'E'                      TO WRK-SEVERIDADE              00022300
+           CALL WRK-GRAVALOG USING WRK-DADOS-ERROS.                     00022400
+           GOBACK.                                                      00022500
+                                                                        00022600
+       9000-99-FIM.              EXIT.                                  00022700
