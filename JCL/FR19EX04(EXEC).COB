@@ -17,6 +17,9 @@
 //STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00170000
 //CLIENTES DD DSN=PR.FOUR019.CLIENTES,DISP=SHR                          00180000
 //MOV0106  DD DSN=PR.FOUR019.MOV0106,DISP=SHR                           00190000
-//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=SHR                          00200000
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(+1),DISP=(NEW,CATLG,DELETE),      00200000
+//            SPACE=(TRK,(1,1)),                                        00200010
+//            DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)                         00200020
 //MOV0106A DD DSN=PR.FOUR019.MOV0106A,DISP=OLD                          00210003
 //MOV0106C DD DSN=PR.FOUR019.MOV0106C,DISP=OLD                          00220003
+//MOV0106R DD DSN=PR.FOUR019.MOV0106R,DISP=OLD                          00230003
