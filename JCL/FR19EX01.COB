@@ -4,4 +4,6 @@
 //FUNPROJ  DD SYSOUT=*                                                  00040000
 //FUNC     DD DSN=PR.FOUR019.FUNC,DISP=SHR                              00041002
 //PROJ     DD DSN=PR.FOUR019.PROJ,DISP=SHR                              00041102
-//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=OLD                          00042000
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(+1),DISP=(NEW,CATLG,DELETE),      00042000
+//            SPACE=(TRK,(1,1)),                                        00042010
+//            DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)                         00042020
