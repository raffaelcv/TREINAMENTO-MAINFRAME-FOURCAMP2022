@@ -0,0 +1,5 @@
+//FOUR019X JOB 'COMP COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00010000
+//STEP01   EXEC PGM=FR19LOG                                             00020000
+//STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00030000
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(0),DISP=SHR                       00040000
+//RELLOG   DD SYSOUT=*                                                  00050000
