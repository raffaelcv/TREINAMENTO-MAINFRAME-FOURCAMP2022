@@ -17,5 +17,9 @@
 //STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00170000
 //CLIENTES DD DSN=PR.FOUR019.CLIENTES,DISP=SHR                          00180002
 //MOV3105  DD DSN=PR.FOUR019.MOV3105,DISP=SHR                           00190002
-//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=SHR                          00200000
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(+1),DISP=(NEW,CATLG,DELETE),      00200000
+//            SPACE=(TRK,(1,1)),                                        00200010
+//            DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)                         00200020
 //CLI3105  DD SYSOUT=*                                                  00210001
+//CLI3105B DD SYSOUT=*                                                  00210002
+//CLI3105R DD SYSOUT=*                                                  00210003
