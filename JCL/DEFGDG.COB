@@ -0,0 +1,18 @@
+//FOUR019X JOB 'DEF GDG',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01)  00010000
+//*-------------------------------------------------------------        00020000
+//* DEFINE OS BASES GDG DE LOGERROS E RELAT (RODAR UMA VEZ)             00030000
+//* LIMIT(10) SCRATCH: MANTEM AS 10 GERACOES MAIS RECENTES E            00040000
+//* DESCARTA A MAIS ANTIGA AUTOMATICAMENTE A CADA NOVA GERACAO          00050000
+//*-------------------------------------------------------------        00060000
+//DEFINIR  EXEC PGM=IDCAMS                                              00070000
+//SYSPRINT DD SYSOUT=*                                                  00080000
+//SYSIN    DD *                                                         00090000
+ DEFINE GDG (NAME(PR.FOUR019.LOGERROS) -                                00100000
+       LIMIT(10)                         -                              00110000
+       SCRATCH                            -                             00120000
+       NOEMPTY)                                                         00130000
+ DEFINE GDG (NAME(PR.FOUR019.RELAT)    -                                00140000
+       LIMIT(10)                         -                              00150000
+       SCRATCH                            -                             00160000
+       NOEMPTY)                                                         00170000
+/*                                                                      00180000
