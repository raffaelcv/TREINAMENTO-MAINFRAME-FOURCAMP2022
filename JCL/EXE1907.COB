@@ -3,4 +3,6 @@
 //STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00030000
 //RELREC   DD SYSOUT=*                                                  00041000
 //CLIENTES DD DSN=PR.FOUR019.CLIENTES,DISP=SHR                          00041108
-//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=OLD                          00042000
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(+1),DISP=(NEW,CATLG,DELETE),      00042000
+//            SPACE=(TRK,(1,1)),                                        00042010
+//            DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)                         00042020
