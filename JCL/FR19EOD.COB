@@ -0,0 +1,16 @@
+//FOUR019X JOB 'COMP COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00010000
+//STEP01   EXEC PGM=FR19EOD                                             00020000
+//STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00030000
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(0),DISP=SHR                       00040000
+//RELEOD   DD SYSOUT=*                                                  00050000
+//SYSIN    DD *                                                         00060000
+ FR19DB01000                                                            00070000
+ FR19DB02000                                                            00080000
+ FR19DB06000                                                            00090000
+ FR19DB08004                                                            00100000
+ FR19DB10000                                                            00110000
+ FR19EX03000                                                            00120000
+ FR19EX04000                                                            00130000
+ FR19LOG 000                                                            00140000
+ 99999999000                                                            00150000
+/*                                                                      00160000
