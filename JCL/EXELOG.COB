@@ -1,6 +1,27 @@
-//FOUR019X JOB 'COMP COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00010000
-//EXECUTAR EXEC PGM=ARQ1906                                             00020010
-//STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00030000
-//ALUNOS   DD DSN=PR.FOUR019.ALUNOS,DISP=SHR                            00040029
-//RELREC   DD SYSOUT=*                                                  00041028
-//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=OLD                          00050020
+//FOUR019X JOB 'COMP COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00001000
+//STEP01   EXEC PGM=SORT                                                00001010
+//SORTIN   DD DSN=PR.FOUR019.ALUNOS,DISP=SHR                            00001020
+//SORTOUT  DD DSN=PR.FOUR019.ALUNOS,DISP=OLD                            00001030
+//SYSOUT   DD SYSOUT=*                                                  00001040
+//SYSIN    DD *                                                         00001050
+ SORT FIELDS=(37,04,CH,A)                                               00001060
+/*                                                                      00001070
+//STEP02   EXEC PGM=SORT                                                00001080
+//SORTIN   DD DSN=PR.FOUR019.CURSOS,DISP=SHR                            00001090
+//SORTOUT  DD DSN=PR.FOUR019.CURSOS,DISP=OLD                            00001100
+//SYSOUT   DD SYSOUT=*                                                  00001110
+//SYSIN    DD *                                                         00001120
+ SORT FIELDS=(01,04,CH,A)                                               00001130
+/*                                                                      00001140
+//EXECUTAR EXEC PGM=ARQ1906                                             00001150
+//STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00001160
+//ALUNOS   DD DSN=PR.FOUR019.ALUNOS,DISP=SHR                            00001170
+//CURSOS   DD DSN=PR.FOUR019.CURSOS,DISP=SHR                            00001180
+//RELREC   DD SYSOUT=*                                                  00001190
+//ALUCURSO DD SYSOUT=*                                                  00001200
+//ARQSEMCURSO DD DSN=PR.FOUR019.ARQSEMCURSO(+1),DISP=(NEW,CATLG,DELETE),00001210
+//            SPACE=(TRK,(1,1)),                                        00001220
+//            DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)                         00001230
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(+1),DISP=(NEW,CATLG,DELETE),      00001240
+//            SPACE=(TRK,(1,1)),                                        00001250
+//            DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)                         00001260
