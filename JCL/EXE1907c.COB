@@ -4,15 +4,20 @@
 //SORTOUT  DD DSN=PR.FOUR019.FUNC2,DISP=OLD                             00012100
 //SYSOUT   DD SYSOUT=*                                                  00012200
 //SYSIN    DD *                                                         00012300
- SORT FIELDS=(36,04,CH,A)                                               00012400
+//*-------------------------------                                      00012310
+//* CHAVE = SETOR, NO INICIO DO REGISTRO FUNC2 (VER #FUNC2),            00012320
+//* POSICAO FIXA INDEPENDENTE DE NOVOS CAMPOS NO FINAL DO LAYOUT        00012330
+//*-------------------------------                                      00012340
+ SORT FIELDS=(01,04,CH,A)                                               00012400
 //*-------------------------------                                      00012500
 //* EXECUTAR RELFUNC                                                    00012600
 //*-------------------------------                                      00012700
 //STEP02   EXEC PGM=ARQ1907C                                            00012800
 //STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00012900
 //FUNC2    DD DSN=PR.FOUR019.FUNC2,DISP=SHR                             00013000
-//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=SHR                          00014000
-//RELAT    DD DSN=PR.FOUR019.RELAT,DISP=MOD                             00014102
-//*RELAT    DD DSN=PR.FOUR019.RELAT,DISP=(NEW,CATLG,DELETE),            00015002
-//*CRIAR ARQ SPACE=(TRK,(1,1)),                                         00016002
-//*PELO JCL DCB=(RECFM=FB,LRECL=59,BLKSIZE=0)                           00017002
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(+1),DISP=(NEW,CATLG,DELETE),      00014000
+//            SPACE=(TRK,(1,1)),                                        00014010
+//            DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)                         00014020
+//RELAT    DD DSN=PR.FOUR019.RELAT(+1),DISP=(NEW,CATLG,DELETE),         00014030
+//            SPACE=(TRK,(1,1)),                                        00014040
+//            DCB=(RECFM=FB,LRECL=59,BLKSIZE=0)                         00014050
