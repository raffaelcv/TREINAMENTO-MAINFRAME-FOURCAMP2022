@@ -17,5 +17,7 @@
 //STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00200002
 //FUNC     DD DSN=PR.FOUR019.FUNC,DISP=SHR                              00210009
 //PROJ     DD DSN=PR.FOUR019.PROJ,DISP=SHR                              00220009
-//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=SHR                          00230002
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS(+1),DISP=(NEW,CATLG,DELETE),      00230002
+//            SPACE=(TRK,(1,1)),                                        00230010
+//            DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)                         00230020
 //FUNPROJ  DD SYSOUT=*                                                  00240002
