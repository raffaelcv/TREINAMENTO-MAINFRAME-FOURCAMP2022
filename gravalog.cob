@@ -40,8 +40,8 @@
 
       *====================================================
 
-      *---------LRECL58-------------
-       01 FD-LOGERROS PIC X(58).
+      *---------LRECL73-------------
+       01 FD-LOGERROS PIC X(73).
 
 
       *====================================================
@@ -51,6 +51,9 @@
        77 WRK-SIS-DATA    PIC 9(08).
        77 WRK-SIS-HORA    PIC X(06).
 
+      *---------CORRELACAO DO JOB (UM RUNID POR STEP)-------
+       77 WRK-RUNID-SALVO PIC X(14) VALUE SPACES.
+
       *====================================================
        LINKAGE                                  SECTION.
 
@@ -61,6 +64,8 @@
            05 LNK-STATUS   PIC X(02).
            05 LNK-DATA     PIC 9(08).
            05 LNK-HORA     PIC 9(06).
+           05 LNK-SEVERIDADE PIC X(01).
+           05 LNK-RUNID    PIC X(14).
 
       *====================================================
        PROCEDURE   DIVISION USING COMMAREA.
@@ -75,6 +80,14 @@
             MOVE WRK-SIS-DATA TO LNK-DATA.
             MOVE WRK-SIS-HORA TO LNK-HORA.
 
+            IF LNK-SEVERIDADE EQUAL SPACE
+               MOVE 'E' TO LNK-SEVERIDADE.
+
+            IF WRK-RUNID-SALVO EQUAL SPACES
+               MOVE WRK-SIS-DATA TO WRK-RUNID-SALVO (1:8)
+               MOVE WRK-SIS-HORA TO WRK-RUNID-SALVO (9:6).
+            MOVE WRK-RUNID-SALVO TO LNK-RUNID.
+
              MOVE COMMAREA TO FD-LOGERROS.
 
              WRITE FD-LOGERROS.
