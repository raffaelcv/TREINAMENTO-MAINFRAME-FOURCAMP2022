@@ -11,8 +11,8 @@
       *-------------------------------------------------------------*   00007400
       *   OBJETIVO:LER FUNCIONARIOS COM SETOR ANALITICO USANDO      *   00007501
       *          TABELAS IVAN.FUNC E IVAN.SETOR.                    *   00007601
-      *                                                             *   00007701
-      *                                                             *   00007801
+      *          FUNCIONARIOS SEM EMAIL CADASTRADO SAO TAMBEM       *   00007701
+      *          GRAVADOS EM 'SEMCONTA' (RELATORIO DE CONTATO).     *   00007801
       *-------------------------------------------------------------*   00007900
       *   BASE DE DADOS:                                            *   00008000
       *   TABELA.DB2..                                              *   00008100
@@ -37,6 +37,8 @@
        FILE-CONTROL.                                                    00010010
             SELECT RELSETOR ASSIGN TO RELSETOR                          00010110
                 FILE STATUS IS WRK-FS-RELSETOR.                         00010210
+            SELECT SEMCONTA ASSIGN TO SEMCONTA                          00010220
+                FILE STATUS IS WRK-FS-SEMCONTA.                         00010230
                                                                         00010310
       *=============================================================*   00010401
        DATA                                      DIVISION.              00010501
@@ -48,6 +50,13 @@
            BLOCK CONTAINS 0 RECORDS.                                    00011107
       *-----------------------LRECL 135-----------------------------*   00011207
        01 FD-RELSETOR         PIC X(135).                               00011307
+                                                                        00011320
+       FD SEMCONTA                                                      00011330
+           RECORDING MODE IS F                                          00011340
+           LABEL RECORD IS STANDARD                                     00011350
+           BLOCK CONTAINS 0 RECORDS.                                    00011360
+      *--------LRECL 73---------------------------------------------*   00011370
+       01 FD-SEMCONTA         PIC X(73).                                00011380
                                                                         00011407
       *=============================================================*   00011501
        WORKING-STORAGE                             SECTION.             00011601
@@ -70,7 +79,7 @@
                SELECT ID,NOME,SALARIO,DATAADM,EMAIL,DESCSETOR           00016000
                 FROM IVAN.FUNC F , IVAN.SETOR S                         00016100
                  WHERE F.SETOR = S.IDSETOR                              00016200
-      *         ORDER BY ID                                             00017000
+                ORDER BY DESCSETOR                                       00017000
            END-EXEC.                                                    00018000
       *--------------LRECL 135---------------------------               00019005
        01 WRK-DADOS.                                                    00019103
@@ -81,6 +90,38 @@
           05 WRK-EMAIL        PIC X(40).                                00019602
           05 WRK-DESCSETOR    PIC X(40).                                00019702
                                                                         00019801
+      *--------------LRECL 135---------------------------               00019901
+       01 WRK-RELSETOR-CAB.                                              00019902
+          05 WRK-CAB-TIPO       PIC X(09) VALUE 'CABECALHO'.             00019903
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019904
+          05 WRK-CAB-PROGRAMA   PIC X(08) VALUE 'FR19DB07'.              00019905
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019906
+          05 WRK-CAB-TITULO     PIC X(30) VALUE                          00019907
+             'FUNCIONARIOS POR SETOR ANALIT'.                            00019908
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019909
+          05 WRK-CAB-DATA       PIC 9(08).                               00019910
+          05 FILLER             PIC X(01) VALUE SPACE.                  00019910A
+          05 WRK-CAB-PAGINA     PIC 9(04).                              00019910B
+          05 FILLER             PIC X(72) VALUE SPACES.                 00019910C
+                                                                        00019912
+       01 WRK-RELSETOR-TRL.                                              00019913
+          05 WRK-TRL-TIPO       PIC X(09) VALUE 'RODAPE   '.             00019914
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019915
+          05 WRK-TRL-REGLIDOS   PIC 9(03).                               00019916
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019917
+          05 WRK-TRL-MAIOR-VALOR PIC S9(8)V9(2).                         00019918
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019919
+          05 WRK-TRL-SAL-ACUM   PIC S9(8)V9(2).                          00019920
+          05 FILLER             PIC X(100) VALUE SPACES.                 00019921
+                                                                        00019922
+       01 WRK-SEMCONTA.                                                 00019930
+          05 WRK-SEMCONTA-PROGRAMA PIC X(08) VALUE 'FR19DB07'.          00019940
+          05 WRK-SEMCONTA-ID       PIC 9(05).                           00019950
+          05 WRK-SEMCONTA-NOME     PIC X(30).                           00019960
+          05 WRK-SEMCONTA-SETOR    PIC X(10).                           00019970
+          05 WRK-SEMCONTA-MOTIVO   PIC X(20) VALUE                      00019980
+             'SEM EMAIL CADASTRADO'.                                    00019990
+                                                                        00019995
        77 WRK-REGLIDOS        PIC 9(03).                                00020000
        77 WRK-MAIOR-VALOR     PIC S9(8)V9(2) COMP.                      00021000
        77 WRK-SAL-ACUM        PIC S9(8)V9(2) COMP.                      00022000
@@ -89,7 +130,27 @@
        77 WRK-SQLCODE         PIC -999.                                 00024100
        77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00024200
        77 WRK-FS-RELSETOR     PIC 9(02).                                00024308
-                                                                        00024408
+       77 WRK-FS-SEMCONTA     PIC 9(02).                                00024309
+       77 WRK-REGSEMCONTA     PIC 9(05) VALUE ZEROES.                   00024310
+       77 WRK-SETOR-ANT       PIC X(40) VALUE SPACES.                   00024320
+       77 WRK-REGLIDOS-SETOR  PIC 9(03) VALUE ZEROES.                   00024340
+       77 WRK-SAL-ACUM-SETOR  PIC S9(8)V9(2) COMP VALUE ZEROES.          00024360
+       77 WRK-MAIOR-VALOR-SETOR PIC S9(8)V9(2) COMP VALUE ZEROES.        00024380
+       77 WRK-MEDIA-SAL-SETOR PIC S9(8)V9(2) COMP VALUE ZEROES.          00024400
+                                                                        00024401
+
+      *-------------------------------------------------------------*   00024402
+       01 FILLER          PIC X(64) VALUE                               00024403
+           '---------VARIAVEIS DA PAGINACAO DO RELATORIO----'.          00024404
+
+       01 WRK-LINPAG.                                                   00024405
+          05 FILLER              PIC X(10).                             00024406
+          05 WRK-LINPAG-AC       PIC 9(08).                             00024407
+
+       77 WRK-LINHAS-PAGINA      PIC 9(04) VALUE ZERO.                  00024451
+       77 WRK-CONTLINPAG         PIC 9(04) VALUE ZERO.                  00024452
+       77 WRK-PAGINA             PIC 9(04) VALUE 1.                     00024453
+                                                                        00024454
       *=============================================================*   00024508
        PROCEDURE DIVISION.                                              00024608
       *=============================================================*   00024708
@@ -101,7 +162,7 @@
             PERFORM  1000-INICIAR.                                      00026100
             PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00026200
             PERFORM  3000-FINALIZAR.                                    00026300
-            STOP RUN.                                                   00026400
+            GOBACK.                                                    00026400
                                                                         00026500
                                                                         00026600
       *-------------------------------------------------------------*   00026700
@@ -122,7 +183,19 @@
                 STOP RUN                                                00029100
              END-EVALUATE.                                              00029200
              OPEN OUTPUT RELSETOR.                                      00029311
+             OPEN OUTPUT SEMCONTA.                                      00029320
              PERFORM 1100-TESTAR-STATUS.                                00029408
+                                                                        00029409
+             ACCEPT WRK-LINPAG FROM SYSIN.                              00029409A
+             IF WRK-LINPAG-AC EQUAL ZEROES                              00029409B
+                MOVE 60 TO WRK-LINHAS-PAGINA                            00029409C
+             ELSE                                                       00029409D
+                MOVE WRK-LINPAG-AC TO WRK-LINHAS-PAGINA                 00029409E
+             END-IF.                                                    00029409F
+                                                                        00029409G
+             ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.                    00029410
+             MOVE WRK-PAGINA TO WRK-CAB-PAGINA.                         00029410A
+             WRITE FD-RELSETOR FROM WRK-RELSETOR-CAB.                   00029411
        1000-99-FIM.              EXIT.                                  00029508
       *-------------------------------------------------------------*   00029608
        1100-TESTAR-STATUS                       SECTION.                00029708
@@ -131,6 +204,10 @@
                DISPLAY ' ERRO NA ABERTURA DO ARQUIVO'                   00030008
                   STOP RUN                                              00030108
             END-IF.                                                     00030208
+            IF WRK-FS-SEMCONTA NOT EQUAL 0                              00030220
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO SEMCONTA'          00030240
+                  STOP RUN                                              00030260
+            END-IF.                                                     00030280
                                                                         00030308
        1100-99-FIM.              EXIT.                                  00030408
                                                                         00030508
@@ -147,14 +224,70 @@
                 MOVE DB2-EMAIL TO WRK-EMAIL                             00031602
               ELSE                                                      00031702
                 MOVE 'SEM EMAIL ' TO WRK-EMAIL                          00031802
+                PERFORM 2070-GRAVAR-SEMCONTA                            00031802A
               END-IF.                                                   00031902
               MOVE DB2-DESCSETOR TO WRK-DESCSETOR.                      00032002
+                                                                        00032102
+              IF WRK-SETOR-ANT NOT EQUAL SPACES                         00032202
+                 AND WRK-SETOR-ANT NOT EQUAL WRK-DESCSETOR               00032302
+                 PERFORM 2100-SUBTOTAL-SETOR                            00032402
+              END-IF.                                                   00032502
+              MOVE WRK-DESCSETOR TO WRK-SETOR-ANT.                      00032602
+                                                                        00032702
+              ADD 1 TO WRK-REGLIDOS-SETOR.                              00032802
+              ADD DB2-SALARIO TO WRK-SAL-ACUM-SETOR.                    00032902
+              IF DB2-SALARIO IS GREATER WRK-MAIOR-VALOR-SETOR            00033000
+                 MOVE DB2-SALARIO TO WRK-MAIOR-VALOR-SETOR               00033004
+              END-IF.                                                   00033006
+                                                                        00033007
               WRITE FD-RELSETOR FROM WRK-DADOS.                         00033008
+              PERFORM 2050-CONTROLAR-PAGINACAO.                         00033009
                                                                         00034900
               PERFORM 4000-LER-FUNCIONARIO.                             00035000
                                                                         00035100
        2000-99-FIM.              EXIT.                                  00035200
+      *-------------------------------------------------------------*   00035210
+       2050-CONTROLAR-PAGINACAO                     SECTION.            00035220
+      *-------------------------------------------------------------*   00035230
+             ADD 1 TO WRK-CONTLINPAG.                                   00035240
+             IF WRK-CONTLINPAG IS GREATER THAN OR EQUAL TO              00035250
+                                  WRK-LINHAS-PAGINA                     00035260
+                ADD 1 TO WRK-PAGINA                                     00035270
+                MOVE WRK-PAGINA TO WRK-CAB-PAGINA                       00035280
+                WRITE FD-RELSETOR FROM WRK-RELSETOR-CAB                 00035290
+                MOVE ZERO TO WRK-CONTLINPAG                             00035300
+             END-IF.                                                    00035310
+       2050-99-FIM.              EXIT.                                  00035320
+                                                                        00035330
+      *-------------------------------------------------------------*   00035340
+       2070-GRAVAR-SEMCONTA                         SECTION.            00035350
+      *-------------------------------------------------------------*   00035360
+                                                                        00035370
+            MOVE DB2-ID       TO WRK-SEMCONTA-ID.                       00035380
+            MOVE DB2-NOME      TO WRK-SEMCONTA-NOME.                    00035390
+            MOVE DB2-DESCSETOR TO WRK-SEMCONTA-SETOR.                   00035400
+            WRITE FD-SEMCONTA FROM WRK-SEMCONTA.                        00035410
+            ADD 1 TO WRK-REGSEMCONTA.                                   00035420
+       2070-99-FIM.              EXIT.                                  00035430
                                                                         00036000
+      *-------------------------------------------------------------*   00036100
+       2100-SUBTOTAL-SETOR                          SECTION.            00036200
+      *-------------------------------------------------------------*   00036300
+                                                                        00036400
+             DIVIDE WRK-SAL-ACUM-SETOR BY WRK-REGLIDOS-SETOR            00036500
+                                 GIVING WRK-MEDIA-SAL-SETOR.             00036600
+             DISPLAY ' -----------------------------------------'.      00036700
+             DISPLAY ' SETOR.................' WRK-SETOR-ANT.           00036800
+             DISPLAY ' FUNCIONARIOS NO SETOR.' WRK-REGLIDOS-SETOR.       00036900
+             DISPLAY ' MAIOR SALARIO DO SETOR' WRK-MAIOR-VALOR-SETOR.   00037000
+             DISPLAY ' SALARIO ACUM. DO SETOR' WRK-SAL-ACUM-SETOR.      00037100
+             DISPLAY ' MEDIA DO SETOR........' WRK-MEDIA-SAL-SETOR.     00037200
+                                                                        00037300
+             MOVE ZEROES TO WRK-REGLIDOS-SETOR.                         00037400
+             MOVE ZEROES TO WRK-SAL-ACUM-SETOR.                         00037500
+             MOVE ZEROES TO WRK-MAIOR-VALOR-SETOR.                      00037600
+                                                                        00037700
+       2100-99-FIM.              EXIT.                                  00037800
       *-------------------------------------------------------------*   00037000
        3000-FINALIZAR                               SECTION.            00038000
       *-------------------------------------------------------------*   00039000
@@ -162,14 +295,29 @@
               EXEC SQL                                                  00039200
                 CLOSE CFUNC                                             00039300
               END-EXEC.                                                 00039400
+              IF WRK-REGLIDOS-SETOR GREATER ZERO                        00039450
+                 PERFORM 2100-SUBTOTAL-SETOR                            00039470
+              END-IF.                                                   00039490
+                                                                        00039495
+              MOVE WRK-REGLIDOS     TO WRK-TRL-REGLIDOS.                00039496
+              MOVE WRK-MAIOR-VALOR  TO WRK-TRL-MAIOR-VALOR.             00039497
+              MOVE WRK-SAL-ACUM     TO WRK-TRL-SAL-ACUM.                00039498
+              WRITE FD-RELSETOR FROM WRK-RELSETOR-TRL.                  00039499
+                                                                        00039500
               CLOSE RELSETOR.                                           00039508
+              CLOSE SEMCONTA.                                           00039509
               DISPLAY ' -----FIM DO PROGRAMA----- '.                    00039600
               DISPLAY ' REGISTROS LIDOS.......' WRK-REGLIDOS.           00039700
+              DISPLAY ' REGISTROS SEM EMAIL...' WRK-REGSEMCONTA.        00039710
               DISPLAY ' MAIOR SALARIO.........' WRK-MAIOR-VALOR.        00039800
               DISPLAY ' SALARIO ACUMULADO.....' WRK-SAL-ACUM.           00039900
-             DIVIDE WRK-SAL-ACUM BY WRK-REGLIDOS                        00040000
-                                 GIVING WRK-MEDIA-SAL.                  00040100
-              DISPLAY ' MEDIA DOS SALARIOS....' WRK-MEDIA-SAL.          00041000
+             IF WRK-REGLIDOS GREATER ZERO                               00039920
+                DIVIDE WRK-SAL-ACUM BY WRK-REGLIDOS                     00040000
+                                    GIVING WRK-MEDIA-SAL                00040010
+                DISPLAY ' MEDIA DOS SALARIOS....' WRK-MEDIA-SAL         00041000
+             ELSE                                                       00041010
+                DISPLAY ' MEDIA DOS SALARIOS....NAO APLICAVEL (0 REG)'  00041020
+             END-IF.                                                    00041030
                                                                         00041100
        3000-99-FIM.              EXIT.                                  00041200
       *-------------------------------------------------------------*   00041300
