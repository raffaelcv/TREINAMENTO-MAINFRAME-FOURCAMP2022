@@ -92,6 +92,8 @@
        77 WRK-FS-FUNC     PIC 9(02).                                    00024937
        77 WRK-FS-PROJ     PIC 9(02).                                    00025037
        77 WRK-FS-FUNPROJ  PIC 9(02).                                    00025137
+                                                                        00025170
+       77 WRK-REGGRAVA    PIC 9(05) VALUE ZEROES.                       00025190
       *=============================================================*   00025229
        PROCEDURE DIVISION.                                              00025329
       *=============================================================*   00025429
@@ -124,7 +126,9 @@
        1100-VERIFICAR-VAZIO                     SECTION.                00028129
       *-------------------------------------------------------------*   00028232
                  READ FUNC.                                             00028329
+                 PERFORM 4100-TESTARSTATUS-FUNC.                        00028330
                  READ PROJ.                                             00028429
+                 PERFORM 4200-TESTARSTATUS-PROJ.                        00028430
                                                                         00028529
        1100-99-FIM.              EXIT.                                  00028629
       *-------------------------------------------------------------*   00028732
@@ -139,8 +143,10 @@
              WHEN FD-FUNC-IDFUNC LESS FD-PROJ-IDFUNC                    00029674
                 DISPLAY 'CHAVE DIFERENTE' FD-FUNC                       00030062
                 READ FUNC                                               00030236
+                PERFORM 4100-TESTARSTATUS-FUNC                          00030237
                  IF FD-FUNC-IDFUNC GREATER FD-PROJ-IDFUNC               00030479
                    READ PROJ                                            00030576
+                   PERFORM 4200-TESTARSTATUS-PROJ                       00030577
                  END-IF                                                 00030673
                                                                         00030777
       *      WHEN FD-FUNC-IDFUNC GREATER FD-PROJ-IDFUNC                 00030882
@@ -151,20 +157,23 @@
                MOVE FD-FUNC-NOMEFUNC TO FD-NOMEFUNC                     00031351
                MOVE FD-PROJ-PROJETO  TO FD-PROJETO                      00031451
                MOVE FD-PROJ-QTHORAS  TO FD-QTHORAS                      00031551
-      *         WRITE FD-FUNPROJ                                        00031654
+                WRITE FD-FUNPROJ                                        00031654
+                 ADD 1 TO WRK-REGGRAVA                                  00031655
                 DISPLAY 'CHAVE IGUAL' FD-FUNPROJ                        00031762
                 READ FUNC                                               00031979
+                PERFORM 4100-TESTARSTATUS-FUNC                          00031980
       *         READ PROJ                                               00032085
                 IF FD-FUNC-IDFUNC GREATER FD-PROJ-IDFUNC                00032181
                    READ PROJ                                            00032281
+                   PERFORM 4200-TESTARSTATUS-PROJ                       00032282
                 END-IF                                                  00032579
                  IF WRK-FS-PROJ EQUAL 10                                00032677
                   MOVE HIGH-VALUES TO FD-PROJ-IDFUNC                    00032777
                  END-IF                                                 00032877
              WHEN FD-FUNC-IDFUNC GREATER FD-PROJ-IDFUNC                 00032979
-                WRITE FD-FUNPROJ                                        00033079
                 DISPLAY 'PROJE DIFERENTE' FD-PROJ                       00033179
                 READ PROJ                                               00033279
+                PERFORM 4200-TESTARSTATUS-PROJ                          00033280
                  IF WRK-FS-PROJ EQUAL 10                                00033379
                   MOVE HIGH-VALUES TO FD-PROJ-IDFUNC                    00033479
                  END-IF                                                 00033579
@@ -180,6 +189,11 @@
              CLOSE FUNC PROJ                                            00034577
                    FUNPROJ.                                             00034677
                PERFORM 4000-TESTARSTATUS.                               00034777
+               DISPLAY ' ============================================'.  00034790
+               DISPLAY ' RESUMO DO PROCESSAMENTO - FR19EX02          '.  00034800
+               DISPLAY ' ============================================'.  00034810
+               DISPLAY ' REGISTROS GRAVADOS NO FUNPROJ.' WRK-REGGRAVA.  00034820
+               DISPLAY ' ============================================'.  00034830
                                                                         00034877
                                                                         00034977
        3000-99-FIM.              EXIT.                                  00035077
@@ -195,8 +209,9 @@
        4100-TESTARSTATUS-FUNC                       SECTION.            00036077
       *-------------------------------------------------------------*   00036177
                IF WRK-FS-FUNC NOT EQUAL 00                              00036277
+                           AND WRK-FS-FUNC NOT EQUAL 10                 00036278
                  MOVE 'FR19EX02'               TO WRK-PROGRAMA          00036377
-                 MOVE 'ERRO NO OPEN FUNC     ' TO WRK-MSGERRO           00036477
+                 MOVE 'ERRO NO FUNC          ' TO WRK-MSGERRO           00036477
                  MOVE '1000'                   TO WRK-SECAO             00036577
                  MOVE WRK-FS-FUNC              TO WRK-STATUS            00036677
                   PERFORM 9000-TRATAERROS                               00036777
@@ -207,8 +222,9 @@
        4200-TESTARSTATUS-PROJ                       SECTION.            00037277
       *-------------------------------------------------------------*   00037377
                IF WRK-FS-PROJ NOT EQUAL 00                              00037477
+                           AND WRK-FS-PROJ NOT EQUAL 10                 00037478
                  MOVE 'FR19EX02'               TO WRK-PROGRAMA          00037577
-                 MOVE 'ERRO NO OPEN PROJ     ' TO WRK-MSGERRO           00037677
+                 MOVE 'ERRO NO PROJ          ' TO WRK-MSGERRO           00037677
                  MOVE '1000'                   TO WRK-SECAO             00037777
                  MOVE WRK-FS-PROJ              TO WRK-STATUS            00037877
                   PERFORM 9000-TRATAERROS                               00037977
@@ -231,6 +247,7 @@
       *-------------------------------------------------------------*   00039677
        9000-TRATAERROS                              SECTION.            00039777
       *-------------------------------------------------------------*   00039877
+           MOVE 'E'                      TO WRK-SEVERIDADE               00039927
            CALL WRK-GRAVALOG USING WRK-DADOS-ERROS.                     00039977
            GOBACK.                                                      00040077
                                                                         00041077
