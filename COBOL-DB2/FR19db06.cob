@@ -10,8 +10,13 @@
       *   DATA ....:10/06/2022                                      *   00007300
       *-------------------------------------------------------------*   00007400
       *   OBJETIVO:LER TODOS REGISTROS DA TABELA DB2 E GERAR        *   00007501
-      *          SAIDA CONSISTIDA NO ARQUIVO 'RELDB2'.              *   00007601
-      *                                                             *   00007701
+      *          SAIDA CONSISTIDA NO ARQUIVO 'RELDB2'. OS           *   00007601
+      *          REGISTROS QUE NAO PASSAREM NA CONSISTENCIA SAO     *   00007701
+      *          GRAVADOS EM 'REJDB2' EM VEZ DE ENCERRAR O JOB.     *   00007801
+      *          SYSIN CARD 1: ORDEM DE LEITURA - N=NOME(DEFAULT)   *   00007802
+      *                        I=ID  S=SALARIO                     *    00007803
+      *          SYSIN CARD 2: QTD DE LINHAS POR PAGINA (DEFAULT 60)*   00007804
+      *          SYSIN CARD 3: FORMATO - F=FIXO(DEFAULT) D=CSV      *   00007852
       *-------------------------------------------------------------*   00007900
       *   BASE DE DADOS:                                            *   00008000
       *   TABELA.DB2..                                              *   00008100
@@ -21,6 +26,8 @@
       *   ARQUIVOS:                                                 *   00008501
       *    DDNAME              I/O                  COPY/BOOK       *   00008701
       *   RELDB2                O                  -----------      *   00008801
+      *   REJDB2                O                  -----------      *   00008802
+      *   SEMCONTA              O                  -----------      *   00008803
       *=============================================================*   00009000
                                                                         00009100
       *=============================================================*   00009200
@@ -37,6 +44,10 @@
        FILE-CONTROL.                                                    00010300
             SELECT RELDB2 ASSIGN TO RELDB2                              00010400
                 FILE STATUS IS WRK-FS-RELDB2.                           00010500
+            SELECT REJDB2 ASSIGN TO REJDB2                              00010510
+                FILE STATUS IS WRK-FS-REJDB2.                           00010520
+            SELECT SEMCONTA ASSIGN TO SEMCONTA                          00010546
+                FILE STATUS IS WRK-FS-SEMCONTA.                         00010572
                                                                         00010600
       *=============================================================*   00010700
        DATA                                      DIVISION.              00010800
@@ -46,8 +57,22 @@
            RECORDING MODE IS F                                          00011200
            LABEL RECORD IS STANDARD                                     00011300
            BLOCK CONTAINS 0 RECORDS.                                    00011400
-      *--------LRECL 99---------------------------------------------*   00011500
-       01 FD-RELDB2         PIC X(99).                                  00011612
+      *--------LRECL 110--------------------------------------------*   00011500
+       01 FD-RELDB2         PIC X(110).                                 00011612
+                                                                        00011622
+       FD REJDB2                                                        00011632
+           RECORDING MODE IS F                                          00011642
+           LABEL RECORD IS STANDARD                                     00011652
+           BLOCK CONTAINS 0 RECORDS.                                    00011662
+      *--------LRECL 129--------------------------------------------*   00011672
+       01 FD-REJDB2         PIC X(129).                                 00011682
+                                                                        00011848
+       FD SEMCONTA                                                      00012014
+           RECORDING MODE IS F                                          00012180
+           LABEL RECORD IS STANDARD                                     00012346
+           BLOCK CONTAINS 0 RECORDS.                                    00012512
+      *--------LRECL 73---------------------------------------------*   00012678
+       01 FD-SEMCONTA       PIC X(73).                                  00012844
                                                                         00013011
       *=============================================================*   00013111
        WORKING-STORAGE                             SECTION.             00013211
@@ -62,10 +87,22 @@
            END-EXEC.                                                    00014111
                                                                         00014211
            EXEC SQL                                                     00014311
-              DECLARE CFUNC CURSOR FOR                                  00015000
+              DECLARE CFUNCN CURSOR FOR                                 00015000
                SELECT * FROM IVAN.FUNC                                  00016000
                 ORDER BY NOME                                           00017021
            END-EXEC.                                                    00018000
+                                                                        00018100
+           EXEC SQL                                                     00018200
+              DECLARE CFUNCI CURSOR FOR                                 00018300
+               SELECT * FROM IVAN.FUNC                                  00018400
+                ORDER BY ID                                             00018500
+           END-EXEC.                                                    00018600
+                                                                        00018700
+           EXEC SQL                                                     00018800
+              DECLARE CFUNCS CURSOR FOR                                 00018900
+               SELECT * FROM IVAN.FUNC                                  00018910
+                ORDER BY SALARIO                                        00018920
+           END-EXEC.                                                    00018930
       *--------LRECL 99---------------------------------------------*   00019019
                                                                         00019119
        01 WRK-RELDB2.                                                   00019212
@@ -76,20 +113,119 @@
           05 WRK-DATAADM           PIC X(10).                           00019713
           05 WRK-EMAIL             PIC X(40).                           00019813
                                                                         00019920
+      *--------LRECL 104 (FORMATO DELIMITADO SYSIN CARD 3='D')-------*  00019921
+       01 WRK-RELDB2-CSV.                                               00019922
+          05 WRK-CSV-ID            PIC 9(05).                           00019923
+          05 FILLER                PIC X(01) VALUE ','.                 00019924
+          05 WRK-CSV-NOME          PIC X(30).                           00019925
+          05 FILLER                PIC X(01) VALUE ','.                 00019926
+          05 WRK-CSV-SETOR         PIC X(04).                           00019927
+          05 FILLER                PIC X(01) VALUE ','.                 00019928
+          05 WRK-CSV-SALARIO       PIC 9(10).                           00019929
+          05 FILLER                PIC X(01) VALUE ','.                 00019930
+          05 WRK-CSV-DATAADM       PIC X(10).                           00019931
+          05 FILLER                PIC X(01) VALUE ','.                 00019932
+          05 WRK-CSV-EMAIL         PIC X(40).                           00019933
+                                                                        00019934
+      *--------LRECL 99---------------------------------------------*   00019935
+       01 WRK-RELDB2-CAB.                                               00019936
+          05 WRK-CAB-TIPO          PIC X(09) VALUE 'CABECALHO'.         00019937
+          05 FILLER                PIC X(01) VALUE SPACE.               00019938
+          05 WRK-CAB-PROGRAMA      PIC X(08) VALUE 'FR19DB06'.          00019939
+          05 FILLER                PIC X(01) VALUE SPACE.               00019940
+          05 WRK-CAB-TITULO        PIC X(30) VALUE                      00019941
+             'EXTRATO GERAL DE FUNCIONARIOS'.                           00019942
+          05 FILLER                PIC X(01) VALUE SPACE.               00019943
+          05 WRK-CAB-DATA          PIC 9(08).                           00019944
+          05 FILLER                PIC X(01) VALUE SPACE.               00019945
+          05 WRK-CAB-PAGINA        PIC 9(04).                           00019946
+          05 FILLER                PIC X(36) VALUE SPACES.              00019947
+                                                                        00019948
+       01 WRK-RELDB2-TRL.                                               00019949
+          05 WRK-TRL-TIPO          PIC X(09) VALUE 'RODAPE   '.         00019950
+          05 FILLER                PIC X(01) VALUE SPACE.               00019951
+          05 WRK-TRL-REGLIDOS      PIC 9(05).                           00019952
+          05 FILLER                PIC X(01) VALUE SPACE.               00019953
+          05 WRK-TRL-REGREJEITA    PIC 9(05).                           00019954
+          05 FILLER                PIC X(01) VALUE SPACE.               00019955
+          05 WRK-TRL-MAIOR-VALOR   PIC S9(8)V9(2).                      00019956
+          05 FILLER                PIC X(01) VALUE SPACE.               00019957
+          05 WRK-TRL-SAL-ACUM      PIC S9(8)V9(2).                      00019958
+          05 FILLER                PIC X(56) VALUE SPACES.              00019959
+                                                                        00019960
+       01 WRK-REJDB2.                                                   00019961
+          05 WRK-REJ-ID            PIC 99999.                           00019962
+          05 WRK-REJ-NOME          PIC X(30).                           00019963
+          05 WRK-REJ-SETOR         PIC X(04).                           00019966
+          05 WRK-REJ-SALARIO       PIC 9999999999.                      00019969
+          05 WRK-REJ-DATAADM       PIC X(10).                           00019975
+          05 WRK-REJ-EMAIL         PIC X(40).                           00019981
+          05 WRK-REJ-MOTIVO        PIC X(30).                           00019987
+                                                                        00019996
+       01 WRK-SEMCONTA.                                                 00019997
+          05 WRK-SEMCONTA-PROGRAMA PIC X(08) VALUE 'FR19DB06'.          00019998
+          05 WRK-SEMCONTA-ID       PIC 9(05).                           00019999
+          05 WRK-SEMCONTA-NOME     PIC X(30).                           00020000
+          05 WRK-SEMCONTA-SETOR    PIC X(10).                           00020001
+          05 WRK-SEMCONTA-MOTIVO   PIC X(20) VALUE                      00020002
+             'SEM EMAIL CADASTRADO'.                                    00020003
+                                                                        00020011
        01 FILLER          PIC X(64) VALUE                               00020020
            '-----------VARIAVEIS DE STATUS------------------'.          00020120
                                                                         00020219
        77 WRK-FS-RELDB2       PIC 9(02).                                00020302
+       77 WRK-FS-REJDB2       PIC 9(02).                                00020312
+       77 WRK-FS-SEMCONTA     PIC 9(02).                                00020365
        77 WRK-SQLCODE         PIC -999.                                 00020419
        77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00020519
-                                                                        00020620
+       77 WRK-SW-CONSISTENCIA PIC X(01) VALUE 'S'.                      00020522
+           88 WRK-CONSISTENTE         VALUE 'S'.                        00020524
+           88 WRK-INCONSISTENTE       VALUE 'N'.                        00020526
+       77 WRK-MOTIVO-REJEICAO PIC X(30) VALUE SPACES.                   00020528
+                                                                        00020529
+
+      *-------------------------------------------------------------*   00020610
+       01 FILLER          PIC X(64) VALUE                               00020611
+           '--------VARIAVEIS DA ORDEM DE LEITURA-----------'.          00020612
+
+       01 WRK-ORDEM.                                                    00020613
+          05 FILLER              PIC X(10).                             00020614
+          05 WRK-ORDEM-AC        PIC X(01).                             00020615
+
+       77 WRK-ORDEM-CAMPO     PIC X(01).                                00020616
+           88 WRK-ORDEM-POR-NOME      VALUE 'N'.                        00020617
+           88 WRK-ORDEM-POR-ID        VALUE 'I'.                        00020618
+           88 WRK-ORDEM-POR-SALARIO   VALUE 'S'.                        00020619
+                                                                        00020629
+       01 WRK-FORMATO.                                                  00020639
+          05 FILLER              PIC X(10).                             00020649
+          05 WRK-FORMATO-AC      PIC X(01).                             00020659
+
+       77 WRK-FORMATO-CAMPO   PIC X(01).                                00020671
+           88 WRK-FORMATO-FIXO        VALUE 'F'.                        00020683
+           88 WRK-FORMATO-DELIMITADO  VALUE 'D'.                        00020695
+                                                                        00020707
        01 FILLER          PIC X(64) VALUE                               00020720
            '--------VARIAVEIS CONTADORES E ACUMULADOS-------'.          00020820
                                                                         00020919
        77 WRK-REGLIDOS        PIC 9(03).                                00021000
+       77 WRK-REGREJEITA      PIC 9(05) VALUE ZEROES.                   00021010
+       77 WRK-REGSEMCONTA     PIC 9(05) VALUE ZEROES.                   00021055
        77 WRK-MAIOR-VALOR     PIC S9(8)V9(2) COMP.                      00021100
        77 WRK-SAL-ACUM        PIC S9(8)V9(2) COMP.                      00022000
        77 WRK-MEDIA-SAL       PIC S9(8)V9(2) COMP.                      00023000
+                                                                        00023100
+      *-------------------------------------------------------------*   00023200
+       01 FILLER          PIC X(64) VALUE                               00023300
+           '---------VARIAVEIS DA PAGINACAO DO RELATORIO----'.          00023400
+                                                                        00023500
+       01 WRK-LINPAG.                                                   00023600
+          05 FILLER              PIC X(10).                             00023700
+          05 WRK-LINPAG-AC       PIC 9(08).                             00023800
+                                                                        00023900
+       77 WRK-LINHAS-PAGINA      PIC 9(04) VALUE ZERO.                  00024000
+       77 WRK-CONTLINPAG         PIC 9(04) VALUE ZERO.                  00024100
+       77 WRK-PAGINA             PIC 9(04) VALUE 1.                     00024200
                                                                         00024300
       *=============================================================*   00024400
        PROCEDURE DIVISION.                                              00024500
@@ -102,15 +238,34 @@
             PERFORM  1000-INICIAR.                                      00026100
             PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00026200
             PERFORM  3000-FINALIZAR.                                    00026300
-            STOP RUN.                                                   00026400
+            GOBACK.                                                     00026400
                                                                         00026500
                                                                         00026600
       *-------------------------------------------------------------*   00026700
        1000-INICIAR                             SECTION.                00026800
       *-------------------------------------------------------------*   00026900
-            EXEC SQL                                                    00027000
-               OPEN CFUNC                                               00027100
-            END-EXEC.                                                   00027200
+            ACCEPT WRK-ORDEM FROM SYSIN.                                00026910
+            IF WRK-ORDEM-AC EQUAL SPACE                                 00026920
+               MOVE 'N' TO WRK-ORDEM-CAMPO                              00026930
+            ELSE                                                        00026940
+               MOVE WRK-ORDEM-AC TO WRK-ORDEM-CAMPO                     00026950
+            END-IF.                                                     00026960
+                                                                        00026970
+             EVALUATE TRUE                                              00026980
+              WHEN WRK-ORDEM-POR-ID                                     00026985
+                EXEC SQL                                                00026990
+                   OPEN CFUNCI                                          00026993
+                END-EXEC                                                00026996
+              WHEN WRK-ORDEM-POR-SALARIO                                00026998
+                EXEC SQL                                                00027010
+                   OPEN CFUNCS                                          00027020
+                END-EXEC                                                00027030
+              WHEN OTHER                                                00027040
+                MOVE 'N' TO WRK-ORDEM-CAMPO                             00027050
+                EXEC SQL                                                00027060
+                   OPEN CFUNCN                                          00027070
+                END-EXEC                                                00027080
+             END-EVALUATE.                                              00027090
              EVALUATE SQLCODE                                           00027300
               WHEN 0                                                    00027400
                 PERFORM 4000-LER-FUNCIONARIO                            00027500
@@ -124,16 +279,44 @@
              END-EVALUATE.                                              00029200
                                                                         00029300
             OPEN OUTPUT RELDB2.                                         00029402
+            OPEN OUTPUT REJDB2.                                         00029403
+            OPEN OUTPUT SEMCONTA.                                       00029455
             PERFORM 1100-TESTAR-STATUS.                                 00029507
+                                                                        00029508
+            ACCEPT WRK-LINPAG FROM SYSIN.                               00029509
+            IF WRK-LINPAG-AC EQUAL ZEROES                               00029510
+               MOVE 60 TO WRK-LINHAS-PAGINA                             00029511
+            ELSE                                                        00029512
+               MOVE WRK-LINPAG-AC TO WRK-LINHAS-PAGINA                  00029513
+            END-IF.                                                     00029514
+                                                                        00029515
+            ACCEPT WRK-FORMATO FROM SYSIN.                              00029516
+            IF WRK-FORMATO-AC EQUAL SPACE                               00029517
+               MOVE 'F' TO WRK-FORMATO-CAMPO                            00029518
+            ELSE                                                        00029519
+               MOVE WRK-FORMATO-AC TO WRK-FORMATO-CAMPO                 00029520
+            END-IF.                                                     00029521
+                                                                        00029522
+            ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.                     00029542
+            MOVE WRK-PAGINA TO WRK-CAB-PAGINA.                          00029562
+            WRITE FD-RELDB2 FROM WRK-RELDB2-CAB.                        00029582
                                                                         00029602
        1000-99-FIM.              EXIT.                                  00029700
       *-------------------------------------------------------------*   00029802
        1100-TESTAR-STATUS                       SECTION.                00029902
       *-------------------------------------------------------------*   00030002
             IF WRK-FS-RELDB2 NOT EQUAL 0                                00030102
-               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO'                   00030202
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO RELDB2'            00030202
                   STOP RUN                                              00030602
             END-IF.                                                     00030702
+            IF WRK-FS-REJDB2 NOT EQUAL 0                                00030712
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO REJDB2'            00030722
+                  STOP RUN                                              00030732
+            END-IF.                                                     00030742
+            IF WRK-FS-SEMCONTA NOT EQUAL 0                              00030754
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO SEMCONTA'          00030766
+                  STOP RUN                                              00030778
+            END-IF.                                                     00030790
                                                                         00030802
                                                                         00030902
        1100-99-FIM.              EXIT.                                  00031002
@@ -152,48 +335,138 @@
                  ELSE                                                   00034318
                   MOVE DB2-EMAIL    TO WRK-EMAIL                        00034418
                  END-IF.                                                00034518
-                 WRITE FD-RELDB2 FROM WRK-RELDB2.                       00034718
-                 PERFORM 4000-LER-FUNCIONARIO.                          00034818
-                                                                        00034900
-       2000-99-FIM.              EXIT.                                  00035000
+                IF WRK-CONSISTENTE                                      00034530
+                 EVALUATE TRUE                                          00034550
+                  WHEN WRK-FORMATO-DELIMITADO                           00034570
+                   PERFORM 2060-GRAVAR-CSV                              00034590
+                  WHEN OTHER                                            00034610
+                   WRITE FD-RELDB2 FROM WRK-RELDB2                      00034630
+                 END-EVALUATE                                           00034650
+                 PERFORM 2050-CONTROLAR-PAGINACAO                       00034670
+                END-IF.                                                 00034690
+                 PERFORM 4000-LER-FUNCIONARIO.                          00034710
+                                                                        00034730
+       2000-99-FIM.              EXIT.                                  00034750
+      *-------------------------------------------------------------*   00034770
+       2050-CONTROLAR-PAGINACAO                     SECTION.            00034790
+      *-------------------------------------------------------------*   00034810
+             ADD 1 TO WRK-CONTLINPAG.                                   00034830
+             IF WRK-CONTLINPAG IS GREATER THAN OR EQUAL TO              00034850
+                                  WRK-LINHAS-PAGINA                     00034870
+                ADD 1 TO WRK-PAGINA                                     00034890
+                MOVE WRK-PAGINA TO WRK-CAB-PAGINA                       00034910
+                WRITE FD-RELDB2 FROM WRK-RELDB2-CAB                     00034930
+                MOVE ZERO TO WRK-CONTLINPAG                             00034950
+             END-IF.                                                    00034970
+       2050-99-FIM.              EXIT.                                  00034990
+                                                                        00035010
+      *-------------------------------------------------------------*   00035020
+       2060-GRAVAR-CSV                              SECTION.            00035030
+      *-------------------------------------------------------------*   00035040
+             MOVE WRK-ID      TO WRK-CSV-ID.                            00035050
+             MOVE WRK-NOME    TO WRK-CSV-NOME.                          00035060
+             MOVE WRK-SETOR   TO WRK-CSV-SETOR.                         00035070
+             MOVE WRK-SALARIO TO WRK-CSV-SALARIO.                       00035080
+             MOVE WRK-DATAADM TO WRK-CSV-DATAADM.                       00035090
+             MOVE WRK-EMAIL   TO WRK-CSV-EMAIL.                         00035100
+             WRITE FD-RELDB2 FROM WRK-RELDB2-CSV.                       00035110
+       2060-99-FIM.              EXIT.                                  00035120
                                                                         00036000
       *-------------------------------------------------------------*   00037000
        3000-FINALIZAR                               SECTION.            00038000
       *-------------------------------------------------------------*   00039000
                                                                         00039100
-              EXEC SQL                                                  00039200
-                CLOSE CFUNC                                             00039300
-              END-EXEC.                                                 00039400
+              EVALUATE TRUE                                             00039210
+               WHEN WRK-ORDEM-POR-ID                                    00039220
+                EXEC SQL                                                00039230
+                  CLOSE CFUNCI                                          00039240
+                END-EXEC                                                00039250
+               WHEN WRK-ORDEM-POR-SALARIO                               00039260
+                EXEC SQL                                                00039270
+                  CLOSE CFUNCS                                          00039280
+                END-EXEC                                                00039290
+               WHEN OTHER                                               00039292
+                EXEC SQL                                                00039294
+                  CLOSE CFUNCN                                          00039296
+                END-EXEC                                                00039298
+              END-EVALUATE.                                             00039299
+                                                                        00039410
+              MOVE WRK-REGLIDOS    TO WRK-TRL-REGLIDOS.                 00039420
+              MOVE WRK-REGREJEITA  TO WRK-TRL-REGREJEITA.               00039430
+              MOVE WRK-MAIOR-VALOR TO WRK-TRL-MAIOR-VALOR.              00039440
+              MOVE WRK-SAL-ACUM    TO WRK-TRL-SAL-ACUM.                 00039450
+              WRITE FD-RELDB2 FROM WRK-RELDB2-TRL.                      00039460
+                                                                        00039470
               CLOSE RELDB2.                                             00039502
+              CLOSE REJDB2.                                             00039503
+              CLOSE SEMCONTA.                                           00039551
               DISPLAY ' -----FIM DO PROGRAMA----- '.                    00039600
               DISPLAY ' REGISTROS LIDOS.......' WRK-REGLIDOS.           00039700
+              DISPLAY ' REGISTROS REJEITADOS..' WRK-REGREJEITA.         00039710
+              DISPLAY ' REGISTROS SEM EMAIL...' WRK-REGSEMCONTA.        00039755
               DISPLAY ' MAIOR SALARIO.........' WRK-MAIOR-VALOR.        00039800
               DISPLAY ' SALARIO ACUMULADO.....' WRK-SAL-ACUM.           00039900
-             DIVIDE WRK-SAL-ACUM BY WRK-REGLIDOS                        00040000
-                                 GIVING WRK-MEDIA-SAL.                  00040100
-              DISPLAY ' MEDIA DOS SALARIOS....' WRK-MEDIA-SAL.          00041000
+             IF WRK-REGLIDOS GREATER ZERO                               00039920
+                DIVIDE WRK-SAL-ACUM BY WRK-REGLIDOS                     00040000
+                                    GIVING WRK-MEDIA-SAL                00040010
+                DISPLAY ' MEDIA DOS SALARIOS....' WRK-MEDIA-SAL         00041000
+             ELSE                                                       00041010
+                DISPLAY ' MEDIA DOS SALARIOS....NAO APLICAVEL (0 REG)'  00041020
+             END-IF.                                                    00041030
                                                                         00041100
        3000-99-FIM.              EXIT.                                  00041200
       *-------------------------------------------------------------*   00041300
        4000-LER-FUNCIONARIO                         SECTION.            00041400
       *-------------------------------------------------------------*   00041500
                                                                         00041600
-           EXEC SQL                                                     00041700
-            FETCH CFUNC                                                 00041800
-             INTO :DB2-ID,                                              00041900
-                  :DB2-NOME,                                            00042000
-                  :DB2-SETOR,                                           00042100
-                  :DB2-SALARIO,                                         00042200
-                  :DB2-DATAADM,                                         00042300
-                  :DB2-EMAIL     :WRK-NULL-EMAIL                        00042400
-            END-EXEC.                                                   00042500
+           EVALUATE TRUE                                                00041710
+            WHEN WRK-ORDEM-POR-ID                                       00041720
+             EXEC SQL                                                   00041730
+              FETCH CFUNCI                                              00041740
+               INTO :DB2-ID,                                            00041750
+                    :DB2-NOME,                                          00041760
+                    :DB2-SETOR,                                         00041770
+                    :DB2-SALARIO,                                       00041780
+                    :DB2-DATAADM,                                       00041790
+                    :DB2-EMAIL     :WRK-NULL-EMAIL                      00041800
+             END-EXEC                                                   00041805
+            WHEN WRK-ORDEM-POR-SALARIO                                  00041810
+             EXEC SQL                                                   00041815
+              FETCH CFUNCS                                              00041820
+               INTO :DB2-ID,                                            00041825
+                    :DB2-NOME,                                          00041830
+                    :DB2-SETOR,                                         00041835
+                    :DB2-SALARIO,                                       00041840
+                    :DB2-DATAADM,                                       00041845
+                    :DB2-EMAIL     :WRK-NULL-EMAIL                      00041850
+             END-EXEC                                                   00041855
+            WHEN OTHER                                                  00041860
+             EXEC SQL                                                   00041865
+              FETCH CFUNCN                                              00041870
+               INTO :DB2-ID,                                            00041875
+                    :DB2-NOME,                                          00041880
+                    :DB2-SETOR,                                         00041885
+                    :DB2-SALARIO,                                       00041890
+                    :DB2-DATAADM,                                       00041895
+                    :DB2-EMAIL     :WRK-NULL-EMAIL                      00041897
+             END-EXEC                                                   00041898
+           END-EVALUATE.                                                00041899
+            MOVE 'S' TO WRK-SW-CONSISTENCIA.                            00042610
            PERFORM 4050-TESTAR-CONSISTENCIA                             00042617
                                                                         00043516
             EVALUATE SQLCODE                                            00043600
              WHEN 0                                                     00043700
+              IF WRK-CONSISTENTE                                        00043810
                MOVE DB2-ID TO WRK-ID                                    00043811
                ADD 1 TO WRK-REGLIDOS                                    00043900
                 ADD DB2-SALARIO TO WRK-SAL-ACUM                         00044009
+               PERFORM 4100-CALCULAR-MAIOR-SALARIO                      00044020
+               IF WRK-NULL-EMAIL EQUAL -1                               00044022
+                  PERFORM 4070-GRAVAR-SEMCONTA                          00044024
+               END-IF                                                   00044026
+              ELSE                                                      00044030
+               PERFORM 4060-GRAVAR-REJEITADO                            00044040
+              END-IF                                                    00044050
                CONTINUE                                                 00044100
              WHEN 100                                                   00044200
               DISPLAY ' FINAL DE ARQUIVO'                               00044300
@@ -201,30 +474,65 @@
                MOVE SQLCODE TO WRK-SQLCODE                              00044500
                DISPLAY 'ERRO NA LEITURA ' WRK-SQLCODE                   00044600
              END-EVALUATE.                                              00044700
-             PERFORM 4100-CALCULAR-MAIOR-SALARIO.                       00044800
        4000-99-FIM.              EXIT.                                  00044900
       *-------------------------------------------------------------*   00045017
        4050-TESTAR-CONSISTENCIA                     SECTION.            00045117
       *-------------------------------------------------------------*   00045217
                                                                         00045317
             IF DB2-ID IS NOT NUMERIC OR DB2-ID EQUAL 0                  00045424
-              DISPLAY ' ID NAO NUMERICO '                               00045523
-              STOP RUN                                                  00045617
+              MOVE 'ID INVALIDO OU ZERADO' TO WRK-MOTIVO-REJEICAO       00045523
+              MOVE 'N' TO WRK-SW-CONSISTENCIA                           00045617
             END-IF.                                                     00045717
             IF DB2-SALARIO IS NOT NUMERIC OR DB2-SALARIO EQUAL 0        00045825
-              DISPLAY ' SALARIO NAO NUMERICO '                          00045923
-              STOP RUN                                                  00046017
+              MOVE 'SALARIO INVALIDO OU ZERADO' TO WRK-MOTIVO-REJEICAO  00045923
+              MOVE 'N' TO WRK-SW-CONSISTENCIA                           00046017
             END-IF.                                                     00046117
        4050-99-FIM.              EXIT.                                  00046217
       *-------------------------------------------------------------*   00046300
-       4100-CALCULAR-MAIOR-SALARIO                  SECTION.            00046400
-      *-------------------------------------------------------------*   00046500
-                                                                        00046600
-             IF DB2-SALARIO IS GREATER WRK-MAIOR-VALOR                  00046700
-              MOVE DB2-SALARIO TO WRK-MAIOR-VALOR                       00046800
-             END-IF.                                                    00046900
-                                                                        00047000
-       4100-99-FIM.              EXIT.                                  00047100
+       4060-GRAVAR-REJEITADO                        SECTION.            00046310
+      *-------------------------------------------------------------*   00046320
+                                                                        00046330
+            DISPLAY ' REGISTRO REJEITADO.... ' WRK-MOTIVO-REJEICAO.     00046340
+            INITIALIZE WRK-REJDB2.                                      00046350
+            IF DB2-ID IS NUMERIC                                        00046360
+               MOVE DB2-ID TO WRK-REJ-ID                                00046370
+            END-IF.                                                     00046380
+            MOVE DB2-NOME TO WRK-REJ-NOME.                              00046390
+            MOVE DB2-SETOR TO WRK-REJ-SETOR.                            00046400
+            IF DB2-SALARIO IS NUMERIC                                   00046410
+               MOVE DB2-SALARIO TO WRK-REJ-SALARIO                      00046420
+            END-IF.                                                     00046430
+            MOVE DB2-DATAADM TO WRK-REJ-DATAADM.                        00046440
+            IF WRK-NULL-EMAIL EQUAL -1                                  00046450
+               MOVE SPACES TO WRK-REJ-EMAIL                             00046460
+            ELSE                                                        00046470
+               MOVE DB2-EMAIL TO WRK-REJ-EMAIL                          00046480
+            END-IF.                                                     00046490
+            MOVE WRK-MOTIVO-REJEICAO TO WRK-REJ-MOTIVO.                 00046500
+            WRITE FD-REJDB2 FROM WRK-REJDB2.                            00046510
+            ADD 1 TO WRK-REGREJEITA.                                    00046520
+                                                                        00046530
+       4060-99-FIM.              EXIT.                                  00046540
+      *-------------------------------------------------------------*   00046541
+       4070-GRAVAR-SEMCONTA                         SECTION.            00046542
+      *-------------------------------------------------------------*   00046543
+                                                                        00046544
+            MOVE DB2-ID   TO WRK-SEMCONTA-ID.                           00046545
+            MOVE DB2-NOME TO WRK-SEMCONTA-NOME.                         00046546
+            MOVE DB2-SETOR TO WRK-SEMCONTA-SETOR.                       00046547
+            WRITE FD-SEMCONTA FROM WRK-SEMCONTA.                        00046548
+            ADD 1 TO WRK-REGSEMCONTA.                                   00046549
+                                                                        00046551
+       4070-99-FIM.              EXIT.                                  00046552
+      *-------------------------------------------------------------*   00046553
+       4100-CALCULAR-MAIOR-SALARIO                  SECTION.            00046554
+      *-------------------------------------------------------------*   00046555
+                                                                        00046556
+             IF DB2-SALARIO IS GREATER WRK-MAIOR-VALOR                  00046557
+              MOVE DB2-SALARIO TO WRK-MAIOR-VALOR                       00046558
+             END-IF.                                                    00046559
+                                                                        00046560
+       4100-99-FIM.              EXIT.                                  00046561
       *-------------------------------------------------------------*   00047200
        9000-TRATAERROS                              SECTION.            00047300
       *-------------------------------------------------------------*   00047400
