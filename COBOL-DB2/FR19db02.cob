@@ -1,173 +1,330 @@
-      *=============================================================*   00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *=============================================================*   00003000
-                                                                        00004000
-       PROGRAM-ID. FR19DB02.                                            00005000
-                                                                        00006000
-      *=============================================================*   00007000
-      *   AUTOR....:RAFAEL VIANA                                    *   00007100
-      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00007200
-      *   DATA ....:07/06/2022                                      *   00007332
-      *-------------------------------------------------------------*   00007400
-      *   OBJETIVO:LEITURA DE TODOS OS REGISTROS DE UMA TABELA,     *   00007515
-      *   EXIBIR TOTAL DE REGISTROS LIDOS, CALCULAR ACUMULADO DOS   *   00007615
-      *   SALARIOS, CALCULAR A MEDIA DOS SALARIOS, E INFORMAR O     *   00007723
-      *            MAIOR SALARIO.                                   *   00007823
-      *-------------------------------------------------------------*   00007900
-      *   BASE DE DADOS:                                            *   00008026
-      *   TABELA.DB2..                                              *   00008126
-      *    ------              I/O                 INCLUDE/BOOK     *   00008231
-      *   IVAN.FUNC             I                  #BKFUNC----      *   00008326
-      *-------------------------------------------------------------*   00008426
-      *   MODULOS....:                             INCLUDE/BOOK     *   00008526
-      *=============================================================*   00008626
-                                                                        00008726
-      *=============================================================*   00008826
-       ENVIRONMENT                               DIVISION.              00008926
-      *=============================================================*   00009026
-                                                                        00009126
-      *=============================================================*   00009226
-       CONFIGURATION                               SECTION.             00009326
-      *=============================================================*   00009426
-       SPECIAL-NAMES.                                                   00009526
-           DECIMAL-POINT IS COMMA.                                      00009626
-                                                                        00009726
-      *=============================================================*   00009826
-       DATA                                      DIVISION.              00009926
-      *=============================================================*   00010026
-      *=============================================================*   00010126
-       WORKING-STORAGE                             SECTION.             00011000
-      *=============================================================*   00020000
-                                                                        00021000
-           EXEC SQL                                                     00022000
-              INCLUDE #BKFUNC                                           00023000
-           END-EXEC.                                                    00023100
-                                                                        00023200
-           EXEC SQL                                                     00023300
-              INCLUDE SQLCA                                             00023400
-           END-EXEC.                                                    00023500
-                                                                        00023600
-           EXEC SQL                                                     00023700
-              DECLARE CFUNC CURSOR FOR                                  00023800
-               SELECT * FROM IVAN.FUNC                                  00023901
-                ORDER BY ID                                             00024018
-           END-EXEC.                                                    00024100
-                                                                        00024200
-       77 WRK-REGLIDOS        PIC 9(03).                                00024305
-       77 WRK-MAIOR-VALOR     PIC S9(8)V9(2) COMP.                      00024419
-       77 WRK-SAL-ACUM        PIC S9(8)V9(2) COMP.                      00024518
-       77 WRK-MEDIA-SAL       PIC S9(8)V9(2) COMP.                      00024618
-       77 WRK-ID              PIC 9(05) VALUE ZEROES.                   00024718
-       77 WRK-SQLCODE         PIC -999.                                 00024818
-       77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00024918
-                                                                        00025018
-      *=============================================================*   00025118
-       PROCEDURE DIVISION.                                              00026000
-      *=============================================================*   00026100
-                                                                        00026200
-      *-------------------------------------------------------------*   00026300
-       0000-PRINCIPAL                           SECTION.                00026400
-      *-------------------------------------------------------------*   00026500
-                                                                        00026600
-            PERFORM  1000-INICIAR.                                      00026700
-            PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00026802
-            PERFORM  3000-FINALIZAR.                                    00026900
-            STOP RUN.                                                   00027000
-                                                                        00027100
-                                                                        00027200
-      *-------------------------------------------------------------*   00027300
-       1000-INICIAR                             SECTION.                00027400
-      *-------------------------------------------------------------*   00027500
-            EXEC SQL                                                    00027600
-               OPEN CFUNC                                               00027800
-            END-EXEC.                                                   00027900
-             EVALUATE SQLCODE                                           00028000
-              WHEN 0                                                    00028100
-                PERFORM 4000-LER-FUNCIONARIO                            00028400
-              WHEN 100                                                  00028500
-                DISPLAY 'SEM FUNCIONARIO'                               00028600
-              WHEN OTHER                                                00028700
-                MOVE SQLCODE TO WRK-SQLCODE                             00028800
-                DISPLAY 'ERRO ' WRK-SQLCODE ' NO OPEN DO CURSOR.'       00028900
-                MOVE 200 TO RETURN-CODE                                 00029000
-                STOP RUN                                                00029100
-             END-EVALUATE.                                              00029200
-                                                                        00029300
-       1000-99-FIM.              EXIT.                                  00029400
-      *-------------------------------------------------------------*   00029500
-       2000-PROCESSAR                           SECTION.                00029600
-      *-------------------------------------------------------------*   00030000
-                                                                        00031000
-                                                                        00034000
-              DISPLAY '------------------'                              00034103
-              DISPLAY 'ID..... ' DB2-ID                                 00034203
-              DISPLAY 'NOME... ' DB2-NOME                               00034303
-              DISPLAY 'SETOR.. ' DB2-SETOR                              00034403
-              DISPLAY 'SALARIO ' DB2-SALARIO                            00034503
-              DISPLAY 'DATAADM ' DB2-DATAADM                            00034603
-             IF WRK-NULL-EMAIL = 0                                      00034703
-               DISPLAY 'EMAIL. ' DB2-EMAIL                              00034803
-             ELSE                                                       00034903
-               DISPLAY '--SEM EMAIL '                                   00035003
-             END-IF                                                     00035103
-                                                                        00035303
-              PERFORM 4000-LER-FUNCIONARIO.                             00035403
-                                                                        00035503
-       2000-99-FIM.              EXIT.                                  00036002
-                                                                        00037000
-      *-------------------------------------------------------------*   00038000
-       3000-FINALIZAR                               SECTION.            00039000
-      *-------------------------------------------------------------*   00039100
-                                                                        00039200
-              EXEC SQL                                                  00039600
-                CLOSE CFUNC                                             00039700
-              END-EXEC.                                                 00039800
-              DISPLAY ' -----FIM DO PROGRAMA----- '.                    00040400
-              DISPLAY ' REGISTROS LIDOS.......' WRK-REGLIDOS.           00040505
-              DISPLAY ' MAIOR SALARIO.........' WRK-MAIOR-VALOR.        00040619
-              DISPLAY ' SALARIO ACUMULADO.....' WRK-SAL-ACUM.           00040719
-             DIVIDE WRK-SAL-ACUM BY WRK-REGLIDOS                        00040819
-                                 GIVING WRK-MEDIA-SAL.                  00040919
-              DISPLAY ' MEDIA DOS SALARIOS....' WRK-MEDIA-SAL.          00041019
-                                                                        00041119
-       3000-99-FIM.              EXIT.                                  00041219
-      *-------------------------------------------------------------*   00041319
-       4000-LER-FUNCIONARIO                         SECTION.            00041419
-      *-------------------------------------------------------------*   00041519
-                                                                        00041619
-           EXEC SQL                                                     00041719
-            FETCH CFUNC                                                 00041819
-             INTO :DB2-ID,                                              00041919
-                  :DB2-NOME,                                            00042019
-                  :DB2-SETOR,                                           00042119
-                  :DB2-SALARIO,                                         00042219
-                  :DB2-DATAADM,                                         00042319
-                  :DB2-EMAIL     :WRK-NULL-EMAIL                        00042419
-            END-EXEC.                                                   00042519
-            EVALUATE SQLCODE                                            00042619
-             WHEN 0                                                     00042719
-               ADD 1 TO WRK-REGLIDOS                                    00042819
-                ADD DB2-SALARIO TO WRK-SAL-ACUM                         00042919
-               CONTINUE                                                 00043019
-             WHEN 100                                                   00043119
-              DISPLAY ' FINAL DE ARQUIVO'                               00043219
-             WHEN OTHER                                                 00043319
-               MOVE SQLCODE TO WRK-SQLCODE                              00043419
-               DISPLAY 'ERRO NA LEITURA ' WRK-SQLCODE                   00043519
-             END-EVALUATE.                                              00043619
-             PERFORM 4100-CALCULAR-MAIOR-SALARIO.                       00043730
-       4000-99-FIM.              EXIT.                                  00043819
-      *-------------------------------------------------------------*   00043930
-       4100-CALCULAR-MAIOR-SALARIO                  SECTION.            00044030
-      *-------------------------------------------------------------*   00044130
-                                                                        00044230
-             IF DB2-SALARIO IS GREATER WRK-MAIOR-VALOR                  00044330
-              MOVE DB2-SALARIO TO WRK-MAIOR-VALOR                       00044430
-             END-IF.                                                    00044530
-                                                                        00044630
-       4100-99-FIM.              EXIT.                                  00044730
-      *-------------------------------------------------------------*   00044819
-       9000-TRATAERROS                              SECTION.            00044919
-      *-------------------------------------------------------------*   00045019
-                                                                        00046000
-       9000-99-FIM.              EXIT.                                  00050000
+      *=============================================================*   00001000
+       IDENTIFICATION                            DIVISION.              00002000
+      *=============================================================*   00003000
+                                                                        00004000
+       PROGRAM-ID. FR19DB02.                                            00005000
+                                                                        00006000
+      *=============================================================*   00007000
+      *   AUTOR....:RAFAEL VIANA                                    *   00007100
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00007200
+      *   DATA ....:07/06/2022                                      *   00007332
+      *-------------------------------------------------------------*   00007400
+      *   OBJETIVO:LEITURA DE TODOS OS REGISTROS DE UMA TABELA,     *   00007515
+      *   EXIBIR TOTAL DE REGISTROS LIDOS, CALCULAR ACUMULADO DOS   *   00007615
+      *   SALARIOS, CALCULAR A MEDIA DOS SALARIOS, E INFORMAR O     *   00007723
+      *            MAIOR SALARIO.                                   *   00007823
+      *   FUNCIONARIOS SEM EMAIL SAO GRAVADOS EM 'SEMCONTA'.         *  00007860
+      *          SYSIN CARD 1: QTD TOP-N SALARIOS (DEFAULT 00005)   *   00007861
+      *          SYSIN CARD 2: FORMATO - F=FIXO(DEFAULT) D=CSV      *   00007862
+      *-------------------------------------------------------------*   00007900
+      *   BASE DE DADOS:                                            *   00008026
+      *   TABELA.DB2..                                              *   00008126
+      *    ------              I/O                 INCLUDE/BOOK     *   00008231
+      *   IVAN.FUNC             I                  #BKFUNC----      *   00008326
+      *-------------------------------------------------------------*   00008426
+      *   MODULOS....:                             INCLUDE/BOOK     *   00008526
+      *=============================================================*   00008626
+                                                                        00008726
+      *=============================================================*   00008826
+       ENVIRONMENT                               DIVISION.              00008926
+      *=============================================================*   00009026
+                                                                        00009126
+      *=============================================================*   00009226
+       CONFIGURATION                               SECTION.             00009326
+      *=============================================================*   00009426
+       SPECIAL-NAMES.                                                   00009526
+           DECIMAL-POINT IS COMMA.                                      00009626
+                                                                        00009700
+       INPUT-OUTPUT                               SECTION.              00009710
+       FILE-CONTROL.                                                    00009720
+           SELECT SEMCONTA ASSIGN TO SEMCONTA                           00009730
+               FILE STATUS IS WRK-FS-SEMCONTA.                          00009740
+                                                                        00009750
+      *=============================================================*   00009826
+       DATA                                      DIVISION.              00009926
+      *=============================================================*   00010026
+      *=============================================================*   00010126
+       FILE                                      SECTION.               00010226
+       FD SEMCONTA                                                      00010326
+           RECORDING MODE IS F                                          00010426
+           LABEL RECORD IS STANDARD                                     00010526
+           BLOCK CONTAINS 0 RECORDS.                                    00010626
+      *--------LRECL 73---------------------------------------------*   00010726
+       01 FD-SEMCONTA         PIC X(73).                                00010826
+                                                                        00010926
+      *=============================================================*   00010950
+       WORKING-STORAGE                             SECTION.             00011000
+      *=============================================================*   00020000
+                                                                        00021000
+           EXEC SQL                                                     00022000
+              INCLUDE #BKFUNC                                           00023000
+           END-EXEC.                                                    00023100
+                                                                        00023200
+           EXEC SQL                                                     00023300
+              INCLUDE SQLCA                                             00023400
+           END-EXEC.                                                    00023500
+                                                                        00023600
+           EXEC SQL                                                     00023700
+              DECLARE CFUNC CURSOR FOR                                  00023800
+               SELECT * FROM IVAN.FUNC                                  00023901
+                ORDER BY ID                                             00024018
+           END-EXEC.                                                    00024100
+                                                                        00024100A
+           EXEC SQL                                                     00024100B
+              DECLARE CTOPN CURSOR FOR                                  00024100C
+               SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00024100D
+                FROM IVAN.FUNC                                          00024100E
+                ORDER BY SALARIO DESC                                   00024100F
+                FETCH FIRST :WRK-TOPN-AC ROWS ONLY                      00024100G
+           END-EXEC.                                                    00024100H
+                                                                        00024200
+       77 WRK-REGLIDOS        PIC 9(03).                                00024305
+       77 WRK-MAIOR-VALOR     PIC S9(8)V9(2) COMP.                      00024419
+       77 WRK-SAL-ACUM        PIC S9(8)V9(2) COMP.                      00024518
+       77 WRK-MEDIA-SAL       PIC S9(8)V9(2) COMP.                      00024618
+       77 WRK-ID              PIC 9(05) VALUE ZEROES.                   00024718
+       77 WRK-SQLCODE         PIC -999.                                 00024818
+       77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00024918
+       77 WRK-FS-SEMCONTA     PIC 9(02).                                00024918A
+       77 WRK-REGSEMCONTA     PIC 9(05) VALUE ZEROES.                   00024918B
+                                                                        00024918C
+       01 WRK-SEMCONTA.                                                 00024918D
+          05 WRK-SEMCONTA-PROGRAMA PIC X(08) VALUE 'FR19DB02'.          00024918E
+          05 WRK-SEMCONTA-ID       PIC 9(05).                           00024918F
+          05 WRK-SEMCONTA-NOME     PIC X(30).                           00024918G
+          05 WRK-SEMCONTA-SETOR    PIC X(10).                           00024918H
+          05 WRK-SEMCONTA-MOTIVO   PIC X(20) VALUE                      00024918I
+             'SEM EMAIL CADASTRADO'.                                    00024918J
+                                                                        00025018
+       01 WRK-TOPN.                                                     00025018A
+          05 FILLER              PIC X(10).                             00025018B
+          05 WRK-TOPN-AC         PIC 9(08).                             00025018C
+                                                                        00025018D
+       77 WRK-TOPN-CONTADOR      PIC 9(05) VALUE ZEROES.                00025018E
+                                                                        00025018F
+       01 WRK-FORMATO.                                                  00025018G
+          05 FILLER              PIC X(10).                             00025018H
+          05 WRK-FORMATO-AC      PIC X(01).                             00025018I
+
+       77 WRK-FORMATO-CAMPO   PIC X(01).                                00025018J
+           88 WRK-FORMATO-FIXO        VALUE 'F'.                        00025018K
+           88 WRK-FORMATO-DELIMITADO  VALUE 'D'.                        00025018L
+                                                                        00025018M
+      *=============================================================*   00025118
+       PROCEDURE DIVISION.                                              00026000
+      *=============================================================*   00026100
+                                                                        00026200
+      *-------------------------------------------------------------*   00026300
+       0000-PRINCIPAL                           SECTION.                00026400
+      *-------------------------------------------------------------*   00026500
+                                                                        00026600
+            PERFORM  1000-INICIAR.                                      00026700
+            PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00026802
+            PERFORM  3000-FINALIZAR.                                    00026900
+            PERFORM  5000-TOPN-SALARIOS.                                00026950
+            GOBACK.                                                    00027000
+                                                                        00027100
+                                                                        00027200
+      *-------------------------------------------------------------*   00027300
+       1000-INICIAR                             SECTION.                00027400
+      *-------------------------------------------------------------*   00027500
+            OPEN OUTPUT SEMCONTA.                                       00027510
+            IF WRK-FS-SEMCONTA NOT EQUAL '00'                           00027520
+               DISPLAY 'ERRO ' WRK-FS-SEMCONTA ' NO OPEN SEMCONTA'      00027530
+               MOVE 200 TO RETURN-CODE                                  00027540
+               STOP RUN                                                 00027550
+            END-IF.                                                     00027560
+            ACCEPT WRK-TOPN FROM SYSIN.                                 00027561
+            IF WRK-TOPN-AC EQUAL ZEROES                                 00027562
+               MOVE 00005 TO WRK-TOPN-AC                                00027563
+            END-IF.                                                     00027564
+            ACCEPT WRK-FORMATO FROM SYSIN.                              00027570
+            IF WRK-FORMATO-AC EQUAL SPACE                               00027580
+               MOVE 'F' TO WRK-FORMATO-CAMPO                            00027590
+            ELSE                                                        00027593
+               MOVE WRK-FORMATO-AC TO WRK-FORMATO-CAMPO                 00027596
+            END-IF.                                                     00027599
+            EXEC SQL                                                    00027600
+               OPEN CFUNC                                               00027800
+            END-EXEC.                                                   00027900
+             EVALUATE SQLCODE                                           00028000
+              WHEN 0                                                    00028100
+                PERFORM 4000-LER-FUNCIONARIO                            00028400
+              WHEN 100                                                  00028500
+                DISPLAY 'SEM FUNCIONARIO'                               00028600
+              WHEN OTHER                                                00028700
+                MOVE SQLCODE TO WRK-SQLCODE                             00028800
+                DISPLAY 'ERRO ' WRK-SQLCODE ' NO OPEN DO CURSOR.'       00028900
+                MOVE 200 TO RETURN-CODE                                 00029000
+                STOP RUN                                                00029100
+             END-EVALUATE.                                              00029200
+                                                                        00029300
+       1000-99-FIM.              EXIT.                                  00029400
+      *-------------------------------------------------------------*   00029500
+       2000-PROCESSAR                           SECTION.                00029600
+      *-------------------------------------------------------------*   00030000
+                                                                        00031000
+                                                                        00034000
+             EVALUATE TRUE                                               00034050
+              WHEN WRK-FORMATO-DELIMITADO                                00034060
+               IF WRK-NULL-EMAIL = 0                                     00034070
+                DISPLAY DB2-ID ',' DB2-NOME ',' DB2-SETOR ','            00034080
+                        DB2-SALARIO ',' DB2-DATAADM ',' DB2-EMAIL        00034090
+               ELSE                                                      00034093
+                DISPLAY DB2-ID ',' DB2-NOME ',' DB2-SETOR ','            00034096
+                        DB2-SALARIO ',' DB2-DATAADM ','                  00034099
+                PERFORM 2070-GRAVAR-SEMCONTA                             00034102
+               END-IF                                                    00034105
+              WHEN OTHER                                                 00034108
+               DISPLAY '------------------'                              00034103
+               DISPLAY 'ID..... ' DB2-ID                                 00034203
+               DISPLAY 'NOME... ' DB2-NOME                               00034303
+               DISPLAY 'SETOR.. ' DB2-SETOR                              00034403
+               DISPLAY 'SALARIO ' DB2-SALARIO                            00034503
+               DISPLAY 'DATAADM ' DB2-DATAADM                            00034603
+              IF WRK-NULL-EMAIL = 0                                      00034703
+                DISPLAY 'EMAIL. ' DB2-EMAIL                              00034803
+              ELSE                                                       00034903
+                DISPLAY '--SEM EMAIL '                                   00035003
+                PERFORM 2070-GRAVAR-SEMCONTA                             00035050
+              END-IF                                                     00035103
+             END-EVALUATE                                                00035120
+                                                                        00035303
+              PERFORM 4000-LER-FUNCIONARIO.                             00035403
+                                                                        00035503
+       2000-99-FIM.              EXIT.                                  00036002
+                                                                        00036200
+      *-------------------------------------------------------------*   00036400
+       2070-GRAVAR-SEMCONTA                         SECTION.            00036600
+      *-------------------------------------------------------------*   00036800
+                                                                        00036900
+            MOVE DB2-ID    TO WRK-SEMCONTA-ID.                          00036920
+            MOVE DB2-NOME  TO WRK-SEMCONTA-NOME.                        00036940
+            MOVE DB2-SETOR TO WRK-SEMCONTA-SETOR.                       00036960
+            WRITE FD-SEMCONTA FROM WRK-SEMCONTA.                        00036980
+            ADD 1 TO WRK-REGSEMCONTA.                                   00036990
+                                                                        00036995
+       2070-99-FIM.              EXIT.                                  00036999
+                                                                        00037000
+      *-------------------------------------------------------------*   00038000
+       3000-FINALIZAR                               SECTION.            00039000
+      *-------------------------------------------------------------*   00039100
+                                                                        00039200
+              EXEC SQL                                                  00039600
+                CLOSE CFUNC                                             00039700
+              END-EXEC.                                                 00039800
+              CLOSE SEMCONTA.                                           00039900
+              DISPLAY ' REGISTROS SEM EMAIL...' WRK-REGSEMCONTA.        00040100
+              DISPLAY ' -----FIM DO PROGRAMA----- '.                    00040400
+              DISPLAY ' REGISTROS LIDOS.......' WRK-REGLIDOS.           00040505
+              DISPLAY ' MAIOR SALARIO.........' WRK-MAIOR-VALOR.        00040619
+              DISPLAY ' SALARIO ACUMULADO.....' WRK-SAL-ACUM.           00040719
+             IF WRK-REGLIDOS GREATER ZERO                               00040740
+                DIVIDE WRK-SAL-ACUM BY WRK-REGLIDOS                     00040819
+                                    GIVING WRK-MEDIA-SAL                00040919
+                DISPLAY ' MEDIA DOS SALARIOS....' WRK-MEDIA-SAL         00041019
+             ELSE                                                       00041030
+                DISPLAY ' MEDIA DOS SALARIOS....NAO APLICAVEL (0 REG)'  00041040
+             END-IF.                                                    00041050
+                                                                        00041119
+       3000-99-FIM.              EXIT.                                  00041219
+      *-------------------------------------------------------------*   00041319
+       4000-LER-FUNCIONARIO                         SECTION.            00041419
+      *-------------------------------------------------------------*   00041519
+                                                                        00041619
+           EXEC SQL                                                     00041719
+            FETCH CFUNC                                                 00041819
+             INTO :DB2-ID,                                              00041919
+                  :DB2-NOME,                                            00042019
+                  :DB2-SETOR,                                           00042119
+                  :DB2-SALARIO,                                         00042219
+                  :DB2-DATAADM,                                         00042319
+                  :DB2-EMAIL     :WRK-NULL-EMAIL                        00042419
+            END-EXEC.                                                   00042519
+            EVALUATE SQLCODE                                            00042619
+             WHEN 0                                                     00042719
+               ADD 1 TO WRK-REGLIDOS                                    00042819
+                ADD DB2-SALARIO TO WRK-SAL-ACUM                         00042919
+               CONTINUE                                                 00043019
+             WHEN 100                                                   00043119
+              DISPLAY ' FINAL DE ARQUIVO'                               00043219
+             WHEN OTHER                                                 00043319
+               MOVE SQLCODE TO WRK-SQLCODE                              00043419
+               DISPLAY 'ERRO NA LEITURA ' WRK-SQLCODE                   00043519
+             END-EVALUATE.                                              00043619
+             PERFORM 4100-CALCULAR-MAIOR-SALARIO.                       00043730
+       4000-99-FIM.              EXIT.                                  00043819
+      *-------------------------------------------------------------*   00043930
+       4100-CALCULAR-MAIOR-SALARIO                  SECTION.            00044030
+      *-------------------------------------------------------------*   00044130
+                                                                        00044230
+             IF DB2-SALARIO IS GREATER WRK-MAIOR-VALOR                  00044330
+              MOVE DB2-SALARIO TO WRK-MAIOR-VALOR                       00044430
+             END-IF.                                                    00044530
+                                                                        00044630
+       4100-99-FIM.              EXIT.                                  00044730
+      *-------------------------------------------------------------*   00044740
+       5000-TOPN-SALARIOS                            SECTION.           00044750
+      *-------------------------------------------------------------*   00044760
+                                                                        00044770
+            DISPLAY ' '.                                                00044820
+            DISPLAY ' TOP ' WRK-TOPN-AC ' MAIORES SALARIOS'.            00044830
+            EXEC SQL                                                    00044840
+               OPEN CTOPN                                               00044850
+            END-EXEC.                                                   00044860
+             EVALUATE SQLCODE                                           00044870
+              WHEN 0                                                    00044880
+                PERFORM 5100-LER-TOPN                                   00044890
+              WHEN 100                                                  00044900
+                DISPLAY 'SEM FUNCIONARIO'                               00044910
+              WHEN OTHER                                                00044920
+                MOVE SQLCODE TO WRK-SQLCODE                             00044930
+                DISPLAY 'ERRO ' WRK-SQLCODE ' NO OPEN DO CURSOR CTOPN.' 00044940
+                MOVE 200 TO RETURN-CODE                                 00044941
+                STOP RUN                                                00044942
+             END-EVALUATE.                                              00044950
+            PERFORM 5200-LISTAR-TOPN UNTIL SQLCODE EQUAL 100.           00044955
+            EXEC SQL                                                    00044960
+               CLOSE CTOPN                                              00044970
+            END-EXEC.                                                   00044980
+                                                                        00044990
+       5000-99-FIM.              EXIT.                                  00044995
+      *-------------------------------------------------------------*   00044996
+       5100-LER-TOPN                                  SECTION.          00044997
+      *-------------------------------------------------------------*   00044998
+                                                                        00044999
+           EXEC SQL                                                     00045010
+            FETCH CTOPN                                                 00045020
+             INTO :DB2-ID,                                              00045030
+                  :DB2-NOME,                                            00045040
+                  :DB2-SETOR,                                           00045050
+                  :DB2-SALARIO,                                         00045060
+                  :DB2-DATAADM,                                         00045070
+                  :DB2-EMAIL     :WRK-NULL-EMAIL                        00045080
+           END-EXEC.                                                    00045090
+           EVALUATE SQLCODE                                             00045100
+            WHEN 0                                                      00045110
+              CONTINUE                                                  00045120
+            WHEN 100                                                    00045130
+              CONTINUE                                                  00045140
+            WHEN OTHER                                                  00045150
+              MOVE SQLCODE TO WRK-SQLCODE                               00045160
+              DISPLAY 'ERRO NA LEITURA CTOPN ' WRK-SQLCODE              00045170
+           END-EVALUATE.                                                00045180
+                                                                        00045190
+       5100-99-FIM.              EXIT.                                  00045200
+      *-------------------------------------------------------------*   00045210
+       5200-LISTAR-TOPN                               SECTION.          00045220
+      *-------------------------------------------------------------*   00045230
+                                                                        00045240
+            ADD 1 TO WRK-TOPN-CONTADOR.                                 00045250
+            DISPLAY WRK-TOPN-CONTADOR ' - ' DB2-NOME                    00045260
+                    ' SALARIO ' DB2-SALARIO.                            00045270
+            PERFORM 5100-LER-TOPN.                                      00045280
+                                                                        00045290
+       5200-99-FIM.              EXIT.                                  00045300
+      *-------------------------------------------------------------*   00044819
+       9000-TRATAERROS                              SECTION.            00044919
+      *-------------------------------------------------------------*   00045019
+                                                                        00046000
+       9000-99-FIM.              EXIT.                                  00050000
