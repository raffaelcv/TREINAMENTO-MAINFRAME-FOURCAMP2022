@@ -12,6 +12,8 @@
       *   OBJETIVO:LER FUNCIONARIOS ,COMPARAR COM TABELA DE         *   00007500
       *          BENEFICIOS E CRIAR ARQUIVO DE SAIDA (SRELBENE)     *   00007600
       *           LISTANDO FUNCIONARIOS COM BENEFICIOS.             *   00007700
+      *          CRIA TAMBEM O ARQUIVO (SEMBENE) LISTANDO OS        *   00007720
+      *           FUNCIONARIOS QUE NAO TEM BENEFICIO CADASTRADO.    *   00007740
       *                                                             *   00007800
       *-------------------------------------------------------------*   00007900
       *   BASE DE DADOS:                                            *   00008000
@@ -23,6 +25,7 @@
       *   ARQUIVOS...:                                              *   00008606
       *    DDNAME              I/O                 INCLUDE/BOOK     *   00008706
       *    SRELBENE             O                  -----------      *   00008806
+      *    SEMBENE              O                  -----------      *   00008826
       *-------------------------------------------------------------*   00009006
       *   MODULOS....:                             INCLUDE/BOOK     *   00009100
       *=============================================================*   00009200
@@ -41,6 +44,8 @@
        FILE-CONTROL.                                                    00010500
             SELECT SRELBENE ASSIGN TO SRELBENE                          00010600
                 FILE STATUS IS WRK-FS-SRELBENE.                         00010700
+            SELECT SEMBENE ASSIGN TO SEMBENE                            00010720
+                FILE STATUS IS WRK-FS-SEMBENE.                          00010740
                                                                         00010800
       *=============================================================*   00010900
        DATA                                      DIVISION.              00011000
@@ -50,8 +55,18 @@
            RECORDING MODE IS F                                          00011400
            LABEL RECORD IS STANDARD                                     00011500
            BLOCK CONTAINS 0 RECORDS.                                    00011600
-      *-----------------------LRECL 68------------------------------*   00011701
-       01 FD-SRELBENE         PIC X(68).                                00011800
+      *-----------------------LRECL 73------------------------------*   00011701
+       01 FD-SRELBENE         PIC X(73).                                00011800
+                                                                        00011810
+       FD SEMBENE                                                       00011820
+           RECORDING MODE IS F                                          00011830
+           LABEL RECORD IS STANDARD                                     00011840
+           BLOCK CONTAINS 0 RECORDS.                                    00011850
+      *-----------------------LRECL 45------------------------------*   00011860
+       01 FD-SEMBENE.                                                   00011870
+          05 FD-ID              PIC 9(05).                               00011880
+          05 FD-NOME            PIC X(30).                               00011890
+          05 FD-SALARIO         PIC 9(10).                               00011895
                                                                         00011900
       *=============================================================*   00012000
        WORKING-STORAGE                             SECTION.             00012100
@@ -74,7 +89,15 @@
                SELECT ID,NOME,SALARIO,PLANMED, PLANDENT, COTAS          00016000
                 FROM IVAN.FUNC F , IVAN.BENEF B                         00016100
                  WHERE F.ID = B.IDFUNC                                  00016200
+                 ORDER BY F.ID                                          00016300
            END-EXEC.                                                    00016400
+                                                                        00016410
+           EXEC SQL                                                     00016420
+              DECLARE CSEMBENE CURSOR FOR                                00016430
+               SELECT ID, NOME, SALARIO FROM IVAN.FUNC F                 00016440
+               WHERE NOT EXISTS (SELECT IDFUNC FROM IVAN.BENEF B         00016450
+                                 WHERE B.IDFUNC = F.ID)                   00016460
+           END-EXEC.                                                    00016470
       *-------------------------------------------------------------*   00016601
        01 FILLER              PIC X(70) VALUE                           00016701
               '---------VARIAVEIS PARA RECEBER DADOS-(LRECL 68)----'.   00016801
@@ -88,6 +111,35 @@
           05 WRK-PLANDENT     PIC X(10).                                00018000
           05 WRK-COTAS        PIC 9(03).                                00019000
                                                                         00019100
+      *--------------LRECL 68----------------------------               00019111
+       01 WRK-SRELBENE-CAB.                                              00019112
+          05 WRK-CAB-TIPO       PIC X(09) VALUE 'CABECALHO'.             00019113
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019114
+          05 WRK-CAB-PROGRAMA   PIC X(08) VALUE 'FR19JOIN'.              00019115
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019116
+          05 WRK-CAB-TITULO     PIC X(40) VALUE                          00019117
+             'FUNCIONARIOS COM BENEFICIOS CADASTRADOS'.                  00019118
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019119
+          05 WRK-CAB-DATA       PIC 9(08).                               00019120
+          05 FILLER             PIC X(01) VALUE SPACE.                  00019120A
+          05 WRK-CAB-PAGINA     PIC 9(04).                              00019120B
+                                                                        00019121
+       01 WRK-SRELBENE-TRL.                                              00019122
+          05 WRK-TRL-TIPO       PIC X(09) VALUE 'RODAPE   '.             00019123
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019124
+          05 WRK-TRL-REGGRAVA   PIC 9(03).                               00019125
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019126
+          05 WRK-TRL-MAIOR-VALOR PIC S9(8)V9(2).                         00019127
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019128
+          05 WRK-TRL-SAL-ACUM   PIC S9(8)V9(2).                          00019129
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019130
+          05 WRK-TRL-COTAS-ACUM PIC 9(05).                               00019131
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019132
+          05 WRK-TRL-QTD-PLANMED PIC 9(03).                              00019133
+          05 FILLER             PIC X(01) VALUE SPACE.                   00019134
+          05 WRK-TRL-QTD-PLANDENT PIC 9(03).                             00019135
+          05 FILLER             PIC X(24) VALUE SPACES.                 00019136
+                                                                        00019201
       *-------------------------------------------------------------*   00019201
        01 FILLER              PIC X(70) VALUE                           00019301
               '---------VARIAVEL PARA CALCULAR REGISTROS ---------'.    00019402
@@ -95,6 +147,7 @@
                                                                         00019605
        77 WRK-REGLIDOS        PIC 9(03).                                00019704
        77 WRK-REGGRAVA        PIC 9(03).                                00019804
+       77 WRK-REGGRAVA-SEMBENE PIC 9(03) VALUE ZEROES.                  00019824
                                                                         00019905
       *-------------------------------------------------------------*   00020002
        01 FILLER              PIC X(70) VALUE                           00020102
@@ -105,6 +158,9 @@
        77 WRK-SAL-ACUM        PIC S9(8)V9(2) COMP.                      00020602
        77 WRK-MEDIA-SAL       PIC S9(8)V9(2) COMP.                      00020702
        77 WRK-ID              PIC 9(05) VALUE ZEROES.                   00020802
+       77 WRK-COTAS-ACUM      PIC 9(05) VALUE ZEROES.                   00020822
+       77 WRK-QTD-PLANMED     PIC 9(03) VALUE ZEROES.                   00020842
+       77 WRK-QTD-PLANDENT    PIC 9(03) VALUE ZEROES.                   00020862
                                                                         00020905
       *-------------------------------------------------------------*   00021000
        01 FILLER              PIC X(70) VALUE                           00021100
@@ -112,6 +168,7 @@
       *-------------------------------------------------------------*   00021300
                                                                         00021405
        77 WRK-FS-SRELBENE     PIC 9(02).                                00021500
+       77 WRK-FS-SEMBENE      PIC 9(02).                                00021550
        77 WRK-SQLCODE         PIC -999.                                 00021601
                                                                         00021700
       *-------------------------------------------------------------*   00021804
@@ -129,6 +186,12 @@
                                         'SALARIO ACUMULADO.....'.       00023004
        77 WRK-MSGMEDIASAL     PIC X(22) VALUE                           00023104
                                         'MEDIA DOS SALARIOS....'.       00023204
+       77 WRK-MSGCOTASACUM    PIC X(22) VALUE                           00023214
+                                        'TOTAL DE COTAS........'.       00023224
+       77 WRK-MSGQTDMED       PIC X(22) VALUE                           00023234
+                                        'QTD COM PLANO MEDICO..'.       00023244
+       77 WRK-MSGQTDDENT      PIC X(22) VALUE                           00023254
+                                        'QTD COM PLANO DENTAL..'.       00023264
                                                                         00023305
       *-------------------------------------------------------------*   00023404
        01 FILLER              PIC X(70) VALUE                           00023504
@@ -142,6 +205,21 @@
                                        ' ERRO NA ABERTURA DO ARQUIVO'.  00024304
        77 WRK-FIMARQ          PIC X(16) VALUE 'FINAL DE ARQUIVO'.       00024404
        77 WRK-ERROLEI         PIC X(16) VALUE 'ERRO NA LEITURA:'.       00024504
+       77 WRK-TODOSBENEF      PIC X(20) VALUE                           00024524
+                                        'TODOS COM BENEFICIO'.          00024544
+                                                                        00024550
+      *-------------------------------------------------------------*   00024560
+       01 FILLER          PIC X(64) VALUE                               00024570
+           '---------VARIAVEIS DA PAGINACAO DO RELATORIO----'.          00024580
+
+       01 WRK-LINPAG.                                                   00024590
+          05 FILLER              PIC X(10).                             00024592
+          05 WRK-LINPAG-AC       PIC 9(08).                             00024594
+
+       77 WRK-LINHAS-PAGINA      PIC 9(04) VALUE ZERO.                  00024596
+       77 WRK-CONTLINPAG         PIC 9(04) VALUE ZERO.                  00024598
+       77 WRK-PAGINA             PIC 9(04) VALUE 1.                     00024599
+                                                                        00024602
       *=============================================================*   00024604
        PROCEDURE DIVISION.                                              00024704
       *=============================================================*   00024804
@@ -153,6 +231,9 @@
             PERFORM  1000-INICIAR.                                      00025400
             PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00025500
             PERFORM  3000-FINALIZAR.                                    00025600
+            PERFORM  5000-INICIAR-SEMBENE.                              00025620
+            PERFORM  6000-PROCESSAR-SEMBENE UNTIL SQLCODE EQUAL 100.     00025640
+            PERFORM  7000-FINALIZAR-SEMBENE.                            00025660
             STOP RUN.                                                   00025700
                                                                         00025800
                                                                         00025900
@@ -175,6 +256,17 @@
              END-EVALUATE.                                              00027600
              OPEN OUTPUT SRELBENE.                                      00027700
              PERFORM 1100-TESTAR-STATUS.                                00027800
+                                                                        00027810
+             ACCEPT WRK-LINPAG FROM SYSIN.                              00027811
+             IF WRK-LINPAG-AC EQUAL ZEROES                              00027812
+                MOVE 60 TO WRK-LINHAS-PAGINA                            00027813
+             ELSE                                                       00027814
+                MOVE WRK-LINPAG-AC TO WRK-LINHAS-PAGINA                 00027815
+             END-IF.                                                    00027816
+                                                                        00027817
+             ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.                    00027820
+             MOVE WRK-PAGINA TO WRK-CAB-PAGINA.                         00027821
+             WRITE FD-SRELBENE FROM WRK-SRELBENE-CAB.                   00027830
        1000-99-FIM.              EXIT.                                  00027900
       *-------------------------------------------------------------*   00028000
        1100-TESTAR-STATUS                       SECTION.                00029000
@@ -198,10 +290,30 @@
               MOVE DB2-PLANDENT TO WRK-PLANDENT.                        00030800
               MOVE DB2-COTAS    TO WRK-COTAS.                           00031300
               WRITE FD-SRELBENE FROM WRK-DADOS.                         00031500
+              PERFORM 2050-CONTROLAR-PAGINACAO.                         00031501
               ADD 1 TO WRK-REGGRAVA                                     00031603
+              ADD DB2-COTAS TO WRK-COTAS-ACUM.                          00031620
+              IF DB2-PLANMED NOT EQUAL SPACES                           00031640
+                 ADD 1 TO WRK-QTD-PLANMED                                00031660
+              END-IF.                                                   00031680
+              IF DB2-PLANDENT NOT EQUAL SPACES                          00031700A
+                 ADD 1 TO WRK-QTD-PLANDENT                               00031700B
+              END-IF.                                                   00031700C
               PERFORM 4000-LER-FUNCIONARIO.                             00031700
                                                                         00031800
        2000-99-FIM.              EXIT.                                  00031900
+      *-------------------------------------------------------------*   00031910
+       2050-CONTROLAR-PAGINACAO                     SECTION.            00031920
+      *-------------------------------------------------------------*   00031930
+             ADD 1 TO WRK-CONTLINPAG.                                   00031940
+             IF WRK-CONTLINPAG IS GREATER THAN OR EQUAL TO              00031950
+                                  WRK-LINHAS-PAGINA                     00031960
+                ADD 1 TO WRK-PAGINA                                     00031970
+                MOVE WRK-PAGINA TO WRK-CAB-PAGINA                       00031980
+                WRITE FD-SRELBENE FROM WRK-SRELBENE-CAB                 00031990
+                MOVE ZERO TO WRK-CONTLINPAG                             00031995
+             END-IF.                                                    00031998
+       2050-99-FIM.              EXIT.                                  00031999
                                                                         00032000
       *-------------------------------------------------------------*   00032100
        3000-FINALIZAR                               SECTION.            00033000
@@ -210,6 +322,15 @@
               EXEC SQL                                                  00036000
                 CLOSE CFUNC                                             00037000
               END-EXEC.                                                 00038000
+                                                                        00038100
+              MOVE WRK-REGGRAVA     TO WRK-TRL-REGGRAVA.                00038200
+              MOVE WRK-MAIOR-VALOR  TO WRK-TRL-MAIOR-VALOR.             00038300
+              MOVE WRK-SAL-ACUM     TO WRK-TRL-SAL-ACUM.                00038400
+              MOVE WRK-COTAS-ACUM   TO WRK-TRL-COTAS-ACUM.              00038500
+              MOVE WRK-QTD-PLANMED  TO WRK-TRL-QTD-PLANMED.             00038600
+              MOVE WRK-QTD-PLANDENT TO WRK-TRL-QTD-PLANDENT.            00038700
+              WRITE FD-SRELBENE FROM WRK-SRELBENE-TRL.                  00038800
+                                                                        00038900
               CLOSE SRELBENE.                                           00039000
               DISPLAY WRK-MSGLIDOS      WRK-REGLIDOS.                   00039204
               DISPLAY WRK-MSGGRAVA      WRK-REGGRAVA.                   00039304
@@ -218,6 +339,9 @@
                DIVIDE WRK-SAL-ACUM BY WRK-REGLIDOS                      00039604
                                  GIVING WRK-MEDIA-SAL.                  00039702
               DISPLAY WRK-MSGMEDIASAL   WRK-MEDIA-SAL.                  00039804
+              DISPLAY WRK-MSGCOTASACUM  WRK-COTAS-ACUM.                 00039824
+              DISPLAY WRK-MSGQTDMED     WRK-QTD-PLANMED.                00039844
+              DISPLAY WRK-MSGQTDDENT    WRK-QTD-PLANDENT.               00039864
                                                                         00039902
        3000-99-FIM.              EXIT.                                  00040002
       *-------------------------------------------------------------*   00040102
@@ -255,8 +379,85 @@
              END-IF.                                                    00044100
                                                                         00044200
        4100-99-FIM.              EXIT.                                  00044300
-      *-------------------------------------------------------------*   00044400
-       9000-TRATAERROS                              SECTION.            00044500
-      *-------------------------------------------------------------*   00044600
-                                                                        00044700
-       9000-99-FIM.              EXIT.                                  00044800
+      *-------------------------------------------------------------*   00044310
+       5000-INICIAR-SEMBENE                         SECTION.            00044320
+      *-------------------------------------------------------------*   00044330
+            EXEC SQL                                                    00044332
+               OPEN CSEMBENE                                            00044334
+            END-EXEC.                                                   00044336
+             EVALUATE SQLCODE                                           00044338
+              WHEN 0                                                    00044340
+                PERFORM 8000-LER-SEMBENE                                00044342
+              WHEN 100                                                  00044344
+                DISPLAY WRK-TODOSBENEF                                  00044346
+              WHEN OTHER                                                00044348
+                MOVE SQLCODE TO WRK-SQLCODE                             00044350
+                DISPLAY WRK-ERRO WRK-SQLCODE WRK-ERROOPEN               00044352
+                MOVE 200 TO RETURN-CODE                                 00044354
+                STOP RUN                                                00044356
+             END-EVALUATE.                                              00044358
+             OPEN OUTPUT SEMBENE.                                       00044360
+             PERFORM 5100-TESTAR-STATUS.                                00044362
+       5000-99-FIM.              EXIT.                                  00044364
+      *-------------------------------------------------------------*   00044366
+       5100-TESTAR-STATUS                           SECTION.            00044368
+      *-------------------------------------------------------------*   00044370
+            IF WRK-FS-SEMBENE NOT EQUAL 0                                00044372
+               DISPLAY WRK-ERROARQ                                      00044374
+                  STOP RUN                                              00044376
+            END-IF.                                                     00044378
+                                                                        00044380
+       5100-99-FIM.              EXIT.                                  00044382
+      *-------------------------------------------------------------*   00044384
+       6000-PROCESSAR-SEMBENE                        SECTION.           00044386
+      *-------------------------------------------------------------*   00044388
+                                                                        00044390
+              MOVE DB2-ID      TO FD-ID.                                00044392
+              MOVE DB2-NOME    TO FD-NOME.                              00044394
+              MOVE DB2-SALARIO TO FD-SALARIO.                           00044396
+              DISPLAY ' FUNCIONARIO SEM BENEFICIO. ' FD-ID              00044398
+                      ' ' FD-NOME.                                      00044400
+              WRITE FD-SEMBENE.                                         00044402
+              ADD 1 TO WRK-REGGRAVA-SEMBENE.                            00044404
+                                                                        00044406
+              PERFORM 8000-LER-SEMBENE.                                 00044408
+                                                                        00044410
+       6000-99-FIM.              EXIT.                                  00044412
+      *-------------------------------------------------------------*   00044414
+       7000-FINALIZAR-SEMBENE                        SECTION.           00044416
+      *-------------------------------------------------------------*   00044418
+                                                                        00044420
+              EXEC SQL                                                  00044422
+                CLOSE CSEMBENE                                          00044424
+              END-EXEC.                                                 00044426
+              CLOSE SEMBENE.                                            00044428
+              DISPLAY ' -----FIM DA VERIFICACAO DE BENEFICIOS----- '.   00044430
+              DISPLAY ' FUNCIONARIOS SEM BENEFICIO...' WRK-REGGRAVA-    00044432
+                      SEMBENE.                                          00044434
+                                                                        00044436
+       7000-99-FIM.              EXIT.                                  00044438
+      *-------------------------------------------------------------*   00044440
+       8000-LER-SEMBENE                              SECTION.           00044442
+      *-------------------------------------------------------------*   00044444
+                                                                        00044446
+           EXEC SQL                                                     00044448
+            FETCH CSEMBENE                                              00044450
+             INTO :DB2-ID,                                              00044452
+                  :DB2-NOME,                                            00044454
+                  :DB2-SALARIO                                          00044456
+            END-EXEC.                                                   00044458
+            EVALUATE SQLCODE                                            00044460
+             WHEN 0                                                     00044462
+               CONTINUE                                                 00044464
+             WHEN 100                                                   00044466
+              DISPLAY WRK-FIMARQ                                        00044468
+             WHEN OTHER                                                 00044470
+               MOVE SQLCODE TO WRK-SQLCODE                              00044472
+               DISPLAY WRK-ERROLEI WRK-SQLCODE                          00044474
+             END-EVALUATE.                                              00044476
+       8000-99-FIM.              EXIT.                                  00044478
+      *-------------------------------------------------------------*   00044480
+       9000-TRATAERROS                              SECTION.            00044482
+      *-------------------------------------------------------------*   00044484
+                                                                        00044486
+       9000-99-FIM.              EXIT.                                  00044488
