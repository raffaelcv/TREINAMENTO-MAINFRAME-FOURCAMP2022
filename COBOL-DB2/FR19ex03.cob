@@ -1,255 +1,434 @@
-      *=============================================================*   00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *=============================================================*   00003000
-                                                                        00004000
-       PROGRAM-ID. FR19EX03.                                            00005015
-                                                                        00006000
-      *=============================================================*   00007000
-      *   AUTOR....:RAFAEL VIANA                                    *   00007100
-      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00007200
-      *   DATA ....:30/05/2022                                      *   00007300
-      *-------------------------------------------------------------*   00007400
-      *   OBJETIVO: ESTE PROGRAMA TEM A FINALIDADE DE RECEBER DADOS *   00007500
-      *    DOS ARQUIVOS DE ENTRADA 'CLIENTES' E 'MOV3105',FAZER A   *   00007600
-      *   RELACAO (BALANCO) ENTRE AS CHAVES E GRAVAR NO ARQUIVO DE  *   00007700
-      *               SAIDA (CLI3105).                              *   00007800
-      *-------------------------------------------------------------*   00007900
-      *   ARQUIVOS...:                                              *   00008000
-      *    DDNAME              I/O                 INCLUDE/BOOK     *   00008100
-      *    CLIENTES             I                  -----------      *   00008200
-      *    MOV3105              I                  -----------      *   00008300
-      *    CLI3105              O                  -----------      *   00008400
-      *-------------------------------------------------------------*   00008500
-      *   MODULOS....:                             INCLUDE/BOOK     *   00008600
-      *   GRAVALOG -   TRATAMENTO DE ERROS          #GLOG           *   00008700
-      *=============================================================*   00008800
-                                                                        00008900
-      *=============================================================*   00009000
-       ENVIRONMENT                               DIVISION.              00010000
-      *=============================================================*   00011000
-                                                                        00012000
-      *=============================================================*   00013000
-       CONFIGURATION                               SECTION.             00014000
-      *=============================================================*   00015000
-       SPECIAL-NAMES.                                                   00015100
-           DECIMAL-POINT IS COMMA.                                      00015200
-                                                                        00015300
-       INPUT-OUTPUT                                SECTION.             00015400
-       FILE-CONTROL.                                                    00015500
-            SELECT CLIENTES ASSIGN TO CLIENTES                          00015600
-                 FILE STATUS IS WRK-FS-CLIENTES.                        00015700
-      *-------------------------------------------------------------*   00015800
-                                                                        00015900
-            SELECT MOV3105 ASSIGN TO MOV3105                            00016000
-                 FILE STATUS IS WRK-FS-MOV3105.                         00016100
-      *-------------------------------------------------------------*   00016200
-                                                                        00016300
-            SELECT CLI3105 ASSIGN TO CLI3105                            00016400
-                 FILE STATUS IS WRK-FS-CLI3105.                         00016500
-                                                                        00016600
-      *=============================================================*   00016700
-       DATA                                      DIVISION.              00016800
-      *=============================================================*   00016900
-       FILE                                      SECTION.               00017000
-       FD CLIENTES                                                      00017100
-           RECORDING MODE IS F                                          00017200
-           LABEL RECORD IS STANDARD                                     00017300
-           BLOCK CONTAINS 0 RECORDS.                                    00017400
-      *-------------------LRECL 46----------------------------------*   00017500
-       01 FD-CLIENTES.                                                  00017600
-          05 FD-CHAVE.                                                  00017700
-             10 FD-AGENCIA      PIC X(04).                              00017800
-             10 FD-CONTA        PIC X(04).                              00017900
-          05 FD-NOME            PIC X(30).                              00018000
-          05 FD-SALDO           PIC 9(08).                              00018100
-                                                                        00018200
-       FD MOV3105                                                       00018300
-           RECORDING MODE IS F                                          00018400
-           LABEL RECORD IS STANDARD                                     00019000
-           BLOCK CONTAINS 0 RECORDS.                                    00020000
-      *-------------------LRECL 47----------------------------------*   00020100
-       01 FD-MOV3105.                                                   00020200
-          05 FD-MOV-CHAVE.                                              00020300
-             10 FD-MOV-AGENCIA      PIC X(04).                          00020400
-             10 FD-MOV-CONTA        PIC X(04).                          00020500
-          05 FD-MOVIMENTO           PIC X(30).                          00020600
-          05 FD-VLRMOVIMENTO        PIC 9(08).                          00020700
-          05 FD-TIPOMOV             PIC X(01).                          00020800
-                                                                        00020900
-       FD CLI3105                                                       00021000
-           RECORDING MODE IS F.                                         00021100
-      *-------------------LRECL 46----------------------------------*   00021200
-       01 FD-CLI3105.                                                   00021302
-          05 FD-CLI-AGENCIA         PIC X(04).                          00021402
-          05 FD-CLI-CONTA           PIC X(04).                          00021502
-          05 FD-CLI-NOME            PIC X(30).                          00021602
-          05 FD-CLI-SALDO           PIC 9(08).                          00021702
-                                                                        00022100
-      *=============================================================*   00022200
-       WORKING-STORAGE                             SECTION.             00022300
-      *=============================================================*   00022400
-                                                                        00022500
-       01 FILLER          PIC X(64) VALUE                               00022600
-           '-----------BOOK LOGERROS------------------------'.          00022700
-       77 WRK-GRAVALOG    PIC X(08) VALUE 'GRAVALOG'.                   00022800
-       COPY '#GLOG'.                                                    00022900
-      *-------------------------------------------------------------*   00023000
-                                                                        00024000
-                                                                        00024100
-       01 FILLER          PIC X(64) VALUE                               00024200
-           '-----------VARIAVEIS DE STATUS------------------'.          00024300
-                                                                        00024400
-       77 WRK-FS-CLIENTES PIC 9(02).                                    00024500
-       77 WRK-FS-MOV3105  PIC 9(02).                                    00024600
-       77 WRK-FS-CLI3105  PIC 9(02).                                    00024700
-                                                                        00024934
-                                                                        00025634
-       01 FILLER          PIC X(64) VALUE                               00025745
-           '-----------VARIAVEL PARA CACULAR REG.LIDOS------'.          00025845
-                                                                        00025961
-       77 WRK-REGLIDOS    PIC 9(02) VALUE ZEROES.                       00026034
-                                                                        00026134
-      *=============================================================*   00026234
-       PROCEDURE DIVISION.                                              00026334
-      *=============================================================*   00026434
-                                                                        00026534
-      *-------------------------------------------------------------*   00026634
-       0000-PRINCIPAL                           SECTION.                00026734
-      *-------------------------------------------------------------*   00026834
-                                                                        00026934
-            PERFORM  1000-INICIAR.                                      00027034
-                                                                        00027134
-              PERFORM 1050-VERIFICAR-VAZIO.                             00027236
-                                                                        00027334
-            PERFORM  2000-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL 10 AND  00027434
-                                          WRK-FS-MOV3105 EQUAL 10.      00027534
-            PERFORM  3000-FINALIZAR.                                    00027634
-                                                                        00027734
-            STOP RUN.                                                   00027834
-                                                                        00027934
-                                                                        00028034
-      *-------------------------------------------------------------*   00028134
-       1000-INICIAR                             SECTION.                00028234
-      *-------------------------------------------------------------*   00028334
-             OPEN INPUT  CLIENTES MOV3105                               00028434
-                  OUTPUT CLI3105.                                       00028534
-                                                                        00028634
-               PERFORM 4000-TESTARSTATUS.                               00028734
-                                                                        00028834
-       1000-99-FIM.              EXIT.                                  00028934
-      *-------------------------------------------------------------*   00029035
-       1050-VERIFICAR-VAZIO                     SECTION.                00029135
-      *-------------------------------------------------------------*   00029235
-                 PERFORM 1100-VERIFICAR-VAZIO-CLIENTES.                 00029356
-                 PERFORM 1200-VERIFICAR-VAZIO-MOV3105.                  00029456
-      *          READ CLIENTES.                                         00029556
-      *          READ MOV3105.                                          00029656
-                                                                        00029735
-       1100-99-FIM.              EXIT.                                  00029835
-                                                                        00029935
-      *-------------------------------------------------------------*   00030035
-       1100-VERIFICAR-VAZIO-CLIENTES            SECTION.                00030135
-      *-------------------------------------------------------------*   00030235
-                 READ CLIENTES AT END MOVE HIGH-VALUES TO FD-CHAVE.     00030353
-                                                                        00030453
-       1100-99-FIM.              EXIT.                                  00030535
-                                                                        00030635
-      *-------------------------------------------------------------*   00030735
-       1200-VERIFICAR-VAZIO-MOV3105             SECTION.                00030835
-      *-------------------------------------------------------------*   00030935
-                 READ MOV3105 AT END MOVE HIGH-VALUES TO FD-MOV-CHAVE.  00031035
-                                                                        00031135
-       1100-99-FIM.              EXIT.                                  00031235
-      *-------------------------------------------------------------*   00031335
-       2000-PROCESSAR                           SECTION.                00031435
-      *-------------------------------------------------------------*   00031535
-            EVALUATE TRUE                                               00031635
-             WHEN FD-CHAVE LESS FD-MOV-CHAVE                            00031735
-               MOVE FD-CLIENTES TO FD-CLI3105                           00031857
-                DISPLAY FD-CLI3105                                      00032360
-                 PERFORM 1100-VERIFICAR-VAZIO-CLIENTES                  00032535
-                  ADD 1 TO WRK-REGLIDOS                                 00032635
-             WHEN FD-CHAVE EQUAL FD-MOV-CHAVE                           00032735
-               PERFORM 2100-AJUSTE-SALDO                                00032935
-                                                                        00033535
-                PERFORM 1200-VERIFICAR-VAZIO-MOV3105                    00034356
-                 ADD 1 TO WRK-REGLIDOS                                  00034457
-            END-EVALUATE.                                               00034900
-                                                                        00035000
-       2000-99-FIM.              EXIT.                                  00035100
-                                                                        00035202
-      *-------------------------------------------------------------*   00035302
-       2100-AJUSTE-SALDO                        SECTION.                00035402
-      *-------------------------------------------------------------*   00035502
-           IF FD-TIPOMOV EQUAL 'C'                                      00035604
-            ADD FD-VLRMOVIMENTO  TO FD-SALDO                            00036058
-           ELSE                                                         00036104
-              IF FD-VLRMOVIMENTO LESS OR EQUAL FD-SALDO                 00036259
-               SUBTRACT FD-VLRMOVIMENTO FROM FD-SALDO                   00036759
-              END-IF                                                    00036859
-           END-IF.                                                      00036904
-                                                                        00037002
-       2100-99-FIM.              EXIT.                                  00037102
-                                                                        00037202
-      *-------------------------------------------------------------*   00037302
-       3000-FINALIZAR                           SECTION.                00037402
-      *-------------------------------------------------------------*   00037502
-             CLOSE CLIENTES MOV3105                                     00037602
-                   CLI3105.                                             00037702
-               PERFORM 4000-TESTARSTATUS.                               00037802
-              DISPLAY ' REGISTROS LIDOS ' WRK-REGLIDOS.                 00037912
-                                                                        00038002
-                                                                        00038102
-       3000-99-FIM.              EXIT.                                  00038202
-      *-------------------------------------------------------------*   00038302
-       4000-TESTARSTATUS                            SECTION.            00038402
-      *-------------------------------------------------------------*   00038502
-                 PERFORM 4100-TESTARSTATUS-CLIENTES.                    00038602
-                 PERFORM 4200-TESTARSTATUS-MOV3105.                     00038702
-                 PERFORM 4300-TESTARSTATUS-CLI3105.                     00038802
-                                                                        00038902
-       4000-99-FIM.              EXIT.                                  00039002
-      *-------------------------------------------------------------*   00039102
-       4100-TESTARSTATUS-CLIENTES                   SECTION.            00039202
-      *-------------------------------------------------------------*   00039302
-               IF WRK-FS-CLIENTES NOT EQUAL 00                          00039402
-                 MOVE 'FR19EX03'               TO WRK-PROGRAMA          00039502
-                 MOVE 'ERRO NO OPEN FUNC     ' TO WRK-MSGERRO           00039602
-                 MOVE '1000'                   TO WRK-SECAO             00039702
-                 MOVE WRK-FS-CLIENTES          TO WRK-STATUS            00039802
-                  PERFORM 9000-TRATAERROS                               00039902
-               END-IF.                                                  00040002
-                                                                        00040102
-       4100-99-FIM.              EXIT.                                  00040202
-      *-------------------------------------------------------------*   00040302
-       4200-TESTARSTATUS-MOV3105                    SECTION.            00040402
-      *-------------------------------------------------------------*   00040502
-               IF WRK-FS-MOV3105 NOT EQUAL 00                           00040602
-                 MOVE 'FR19EX03'               TO WRK-PROGRAMA          00040702
-                 MOVE 'ERRO NO OPEN PROJ     ' TO WRK-MSGERRO           00040802
-                 MOVE '1000'                   TO WRK-SECAO             00040902
-                 MOVE WRK-FS-MOV3105           TO WRK-STATUS            00041002
-                  PERFORM 9000-TRATAERROS                               00041102
-               END-IF.                                                  00041202
-                                                                        00041302
-       4200-99-FIM.              EXIT.                                  00041402
-      *-------------------------------------------------------------*   00041502
-       4300-TESTARSTATUS-CLI3105                    SECTION.            00041602
-      *-------------------------------------------------------------*   00041702
-               IF WRK-FS-CLI3105 NOT EQUAL 00                           00041802
-                 MOVE 'FR19EX03'               TO WRK-PROGRAMA          00041902
-                 MOVE 'ERRO NO OPEN FUNPROJ  ' TO WRK-MSGERRO           00042002
-                 MOVE '1000'                   TO WRK-SECAO             00042102
-                 MOVE WRK-FS-CLI3105           TO WRK-STATUS            00042202
-                  PERFORM 9000-TRATAERROS                               00042302
-               END-IF.                                                  00042402
-                                                                        00042502
-                                                                        00042602
-       4300-99-FIM.              EXIT.                                  00042702
-      *-------------------------------------------------------------*   00042802
-       9000-TRATAERROS                              SECTION.            00042902
-      *-------------------------------------------------------------*   00043002
-           CALL WRK-GRAVALOG USING WRK-DADOS-ERROS.                     00043102
-           GOBACK.                                                      00043202
-                                                                        00044002
-       9000-99-FIM.              EXIT.                                  00050000
+      *=============================================================*   00001000
+       IDENTIFICATION                            DIVISION.              00002000
+      *=============================================================*   00003000
+                                                                        00004000
+       PROGRAM-ID. FR19EX03.                                            00005015
+                                                                        00006000
+      *=============================================================*   00007000
+      *   AUTOR....:RAFAEL VIANA                                    *   00007100
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00007200
+      *   DATA ....:30/05/2022                                      *   00007300
+      *-------------------------------------------------------------*   00007400
+      *   OBJETIVO: ESTE PROGRAMA TEM A FINALIDADE DE RECEBER DADOS *   00007500
+      *    DOS ARQUIVOS DE ENTRADA 'CLIENTES' E 'MOV3105',FAZER A   *   00007600
+      *   RELACAO (BALANCO) ENTRE AS CHAVES E GRAVAR NO ARQUIVO DE  *   00007700
+      *    SAIDA (CLI3105) SE O SALDO FOR ALTO, OU (CLI3105B) SE O  *   00007750
+      *    SALDO FOR BAIXO; DEBITOS RECUSADOS VAO PARA (CLI3105R).  *   00007760
+      *    UM CARTAO SYSIN INFORMA O LIMITE DE CHEQUE ESPECIAL; UM  *   00007770
+      *    DEBITO QUE ULTRAPASSE O LIMITE E GRAVADO EM CLI3105R.    *   00007790
+      *    UM SEGUNDO CARTAO SYSIN INFORMA O LIMITE DE SALDO ALTO   *   00007795
+      *    QUE SEPARA CLI3105 DE CLI3105B (DEFAULT 10000).          *   00007797
+      *    TIPOMOV 'E' (ESTORNO) CREDITA SEM VERIFICAR O LIMITE.    *   00007798
+      *-------------------------------------------------------------*   00007900
+      *   ARQUIVOS...:                                              *   00008000
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00008100
+      *    CLIENTES             I                  -----------      *   00008200
+      *    MOV3105              I                  -----------      *   00008300
+      *    CLI3105              O                  -----------      *   00008400
+      *    CLI3105B             O                  -----------      *   00008440
+      *    CLI3105R             O                  -----------      *   00008450
+      *-------------------------------------------------------------*   00008500
+      *   MODULOS....:                             INCLUDE/BOOK     *   00008600
+      *   GRAVALOG -   TRATAMENTO DE ERROS          #GLOG           *   00008700
+      *=============================================================*   00008800
+                                                                        00008900
+      *=============================================================*   00009000
+       ENVIRONMENT                               DIVISION.              00010000
+      *=============================================================*   00011000
+                                                                        00012000
+      *=============================================================*   00013000
+       CONFIGURATION                               SECTION.             00014000
+      *=============================================================*   00015000
+       SPECIAL-NAMES.                                                   00015100
+           DECIMAL-POINT IS COMMA.                                      00015200
+                                                                        00015300
+       INPUT-OUTPUT                                SECTION.             00015400
+       FILE-CONTROL.                                                    00015500
+            SELECT CLIENTES ASSIGN TO CLIENTES                          00015600
+                 FILE STATUS IS WRK-FS-CLIENTES.                        00015700
+      *-------------------------------------------------------------*   00015800
+                                                                        00015900
+            SELECT MOV3105 ASSIGN TO MOV3105                            00016000
+                 FILE STATUS IS WRK-FS-MOV3105.                         00016100
+      *-------------------------------------------------------------*   00016200
+                                                                        00016300
+            SELECT CLI3105 ASSIGN TO CLI3105                            00016400
+                 FILE STATUS IS WRK-FS-CLI3105.                         00016500
+                                                                        00016550
+            SELECT CLI3105R ASSIGN TO CLI3105R                          00016560
+                 FILE STATUS IS WRK-FS-CLI3105R.                        00016570
+                                                                        00016600
+            SELECT CLI3105B ASSIGN TO CLI3105B                          00016610
+                 FILE STATUS IS WRK-FS-CLI3105B.                        00016620
+                                                                        00016630
+      *=============================================================*   00016700
+       DATA                                      DIVISION.              00016800
+      *=============================================================*   00016900
+       FILE                                      SECTION.               00017000
+       FD CLIENTES                                                      00017100
+           RECORDING MODE IS F                                          00017200
+           LABEL RECORD IS STANDARD                                     00017300
+           BLOCK CONTAINS 0 RECORDS.                                    00017400
+      *-------------------LRECL 46----------------------------------*   00017500
+       01 FD-CLIENTES.                                                  00017600
+          05 FD-CHAVE.                                                  00017700
+             10 FD-AGENCIA      PIC X(04).                              00017800
+             10 FD-CONTA        PIC X(04).                              00017900
+          05 FD-NOME            PIC X(30).                              00018000
+          05 FD-SALDO           PIC S9(08).                             00018100
+                                                                        00018200
+       FD MOV3105                                                       00018300
+           RECORDING MODE IS F                                          00018400
+           LABEL RECORD IS STANDARD                                     00019000
+           BLOCK CONTAINS 0 RECORDS.                                    00020000
+      *-------------------LRECL 47----------------------------------*   00020100
+       01 FD-MOV3105.                                                   00020200
+          05 FD-MOV-CHAVE.                                              00020300
+             10 FD-MOV-AGENCIA      PIC X(04).                          00020400
+             10 FD-MOV-CONTA        PIC X(04).                          00020500
+          05 FD-MOVIMENTO           PIC X(30).                          00020600
+          05 FD-VLRMOVIMENTO        PIC 9(08).                          00020700
+          05 FD-TIPOMOV             PIC X(01).                          00020800
+                                                                        00020900
+       FD CLI3105                                                       00021000
+           RECORDING MODE IS F.                                         00021100
+      *-------------------LRECL 46----------------------------------*   00021200
+       01 FD-CLI3105.                                                   00021302
+          05 FD-CLI-AGENCIA         PIC X(04).                          00021402
+          05 FD-CLI-CONTA           PIC X(04).                          00021502
+          05 FD-CLI-NOME            PIC X(30).                          00021602
+          05 FD-CLI-SALDO           PIC S9(08).                         00021702
+                                                                        00021800
+      *-------------------LRECL 46----------------------------------*   00021840
+       FD CLI3105B                                                      00021860
+           RECORDING MODE IS F.                                         00021880
+       01 FD-CLI3105B.                                                  00021900
+          05 FD-CLIB-AGENCIA        PIC X(04).                          00021903
+          05 FD-CLIB-CONTA          PIC X(04).                          00021906
+          05 FD-CLIB-NOME           PIC X(30).                          00021908
+          05 FD-CLIB-SALDO          PIC S9(08).                         00021909
+                                                                        00021910
+      *-------------------LRECL 84----------------------------------*   00021920
+       FD CLI3105R                                                      00021930
+           RECORDING MODE IS F.                                         00021940
+       01 FD-CLI3105R.                                                  00021950
+          05 FD-CLIR-AGENCIA        PIC X(04).                          00021960
+          05 FD-CLIR-CONTA          PIC X(04).                          00021970
+          05 FD-CLIR-NOME           PIC X(30).                          00021980
+          05 FD-CLIR-SALDO          PIC S9(08).                         00021990
+          05 FD-CLIR-VLRMOVIMENTO   PIC 9(08).                          00022010
+          05 FD-CLIR-MOTIVO         PIC X(30).                          00022020
+                                                                        00022100
+      *=============================================================*   00022200
+       WORKING-STORAGE                             SECTION.             00022300
+      *=============================================================*   00022400
+                                                                        00022500
+       01 FILLER          PIC X(64) VALUE                               00022600
+           '-----------BOOK LOGERROS------------------------'.          00022700
+       77 WRK-GRAVALOG    PIC X(08) VALUE 'GRAVALOG'.                   00022800
+       COPY '#GLOG'.                                                    00022900
+      *-------------------------------------------------------------*   00023000
+                                                                        00024000
+                                                                        00024100
+       01 FILLER          PIC X(64) VALUE                               00024200
+           '-----------VARIAVEIS DE STATUS------------------'.          00024300
+                                                                        00024400
+       77 WRK-FS-CLIENTES PIC 9(02).                                    00024500
+       77 WRK-FS-MOV3105  PIC 9(02).                                    00024600
+       77 WRK-FS-CLI3105  PIC 9(02).                                    00024700
+       77 WRK-FS-CLI3105R PIC 9(02).                                    00024750
+       77 WRK-FS-CLI3105B PIC 9(02).                                    00024760
+                                                                        00024934
+                                                                        00025634
+       01 FILLER          PIC X(64) VALUE                               00025745
+           '-----------VARIAVEL PARA CACULAR REG.LIDOS------'.          00025845
+                                                                        00025961
+       77 WRK-REGLIDOS    PIC 9(02) VALUE ZEROES.                       00026034
+       77 WRK-REGCLIR     PIC 9(02) VALUE ZEROES.                       00026044
+       77 WRK-REGCLIB     PIC 9(02) VALUE ZEROES.                       00026046
+       77 WRK-REGESTORNO  PIC 9(02) VALUE ZEROES.                       00026046A
+                                                                        00026054
+       01 WRK-LIMITE.                                                   00026064
+          05 FILLER              PIC X(10).                             00026074
+          05 WRK-LIMITE-AC       PIC 9(08).                             00026084
+                                                                        00026094
+       77 WRK-LIMITE-CHEQUE-ESPECIAL  PIC S9(08) VALUE ZERO.            00026104
+       77 WRK-LIMITE-NEGATIVO         PIC S9(08) VALUE ZERO.            00026114
+       77 WRK-SALDO-PROJETADO         PIC S9(08) VALUE ZERO.            00026124
+                                                                        00026134
+       01 WRK-LIMSALDO.                                                 00026135
+          05 FILLER              PIC X(10).                             00026136
+          05 WRK-LIMSALDO-AC     PIC 9(08).                             00026137
+                                                                        00026138
+       77 WRK-LIMITE-SALDO-ALTO       PIC 9(08) VALUE ZERO.             00026139
+       01 WRK-CLI3105-CAB.                                              00026141
+          05 WRK-CAB-TIPO        PIC X(09) VALUE 'CABECALHO'.           00026142
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026143
+          05 WRK-CAB-PROGRAMA    PIC X(08) VALUE 'FR19EX03'.            00026144
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026145
+          05 WRK-CAB-TITULO      PIC X(10) VALUE 'SALDO ALTO'.          00026146
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026147
+          05 WRK-CAB-DATA        PIC 9(08).                             00026148
+          05 FILLER              PIC X(08) VALUE SPACES.                00026149
+                                                                        00026150
+       01 WRK-CLI3105-TRL.                                              00026151
+          05 WRK-TRL-TIPO        PIC X(09) VALUE 'RODAPE   '.           00026152
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026153
+          05 WRK-TRL-REGLIDOS    PIC 9(02).                             00026154
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026155
+          05 FILLER              PIC X(33) VALUE SPACES.                00026156
+                                                                        00026157
+       01 WRK-CLI3105B-CAB.                                             00026158
+          05 WRK-CABB-TIPO       PIC X(09) VALUE 'CABECALHO'.           00026159
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026160
+          05 WRK-CABB-PROGRAMA   PIC X(08) VALUE 'FR19EX03'.            00026161
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026162
+          05 WRK-CABB-TITULO     PIC X(11) VALUE 'SALDO BAIXO'.         00026163
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026164
+          05 WRK-CABB-DATA       PIC 9(08).                             00026165
+          05 FILLER              PIC X(07) VALUE SPACES.                00026166
+                                                                        00026167
+       01 WRK-CLI3105B-TRL.                                             00026168
+          05 WRK-TRLB-TIPO       PIC X(09) VALUE 'RODAPE   '.           00026169
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026170
+          05 WRK-TRLB-REGCLIB    PIC 9(02).                             00026171
+          05 FILLER              PIC X(01) VALUE SPACE.                 00026172
+          05 FILLER              PIC X(33) VALUE SPACES.                00026173
+      *=============================================================*   00026234
+       PROCEDURE DIVISION.                                              00026334
+      *=============================================================*   00026434
+                                                                        00026534
+      *-------------------------------------------------------------*   00026634
+       0000-PRINCIPAL                           SECTION.                00026734
+      *-------------------------------------------------------------*   00026834
+                                                                        00026934
+            PERFORM  1000-INICIAR.                                      00027034
+                                                                        00027134
+              PERFORM 1050-VERIFICAR-VAZIO.                             00027236
+                                                                        00027334
+            PERFORM  2000-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL 10 AND  00027434
+                                          WRK-FS-MOV3105 EQUAL 10.      00027534
+            PERFORM  3000-FINALIZAR.                                    00027634
+                                                                        00027734
+            STOP RUN.                                                   00027834
+                                                                        00027934
+                                                                        00028034
+      *-------------------------------------------------------------*   00028134
+       1000-INICIAR                             SECTION.                00028234
+      *-------------------------------------------------------------*   00028334
+             OPEN INPUT  CLIENTES MOV3105                               00028434
+                  OUTPUT CLI3105 CLI3105B CLI3105R.                     00028534
+                                                                        00028634
+               PERFORM 4000-TESTARSTATUS.                               00028734
+                                                                        00028760
+               ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.                   00028761
+               WRITE FD-CLI3105 FROM WRK-CLI3105-CAB.                    00028762
+               MOVE WRK-CAB-DATA TO WRK-CABB-DATA.                      00028764
+               WRITE FD-CLI3105B FROM WRK-CLI3105B-CAB.                 00028766
+                                                                        00028763
+               ACCEPT WRK-LIMITE FROM SYSIN.                             00028770
+               IF WRK-LIMITE-AC EQUAL ZEROES                             00028780
+                  MOVE 05000 TO WRK-LIMITE-CHEQUE-ESPECIAL               00028790
+               ELSE                                                      00028800
+                  MOVE WRK-LIMITE-AC TO WRK-LIMITE-CHEQUE-ESPECIAL       00028810
+               END-IF.                                                   00028820
+               COMPUTE WRK-LIMITE-NEGATIVO =                             00028830
+                          ZERO - WRK-LIMITE-CHEQUE-ESPECIAL.             00028840
+                                                                        00028834
+               ACCEPT WRK-LIMSALDO FROM SYSIN.                          00028841
+               IF WRK-LIMSALDO-AC EQUAL ZEROES                          00028842
+                  MOVE 10000 TO WRK-LIMITE-SALDO-ALTO                   00028843
+               ELSE                                                     00028844
+                  MOVE WRK-LIMSALDO-AC TO WRK-LIMITE-SALDO-ALTO         00028845
+               END-IF.                                                  00028846
+                                                                        00028847
+       1000-99-FIM.              EXIT.                                  00028934
+      *-------------------------------------------------------------*   00029035
+       1050-VERIFICAR-VAZIO                     SECTION.                00029135
+      *-------------------------------------------------------------*   00029235
+                 PERFORM 1100-VERIFICAR-VAZIO-CLIENTES.                 00029356
+                 PERFORM 1200-VERIFICAR-VAZIO-MOV3105.                  00029456
+      *          READ CLIENTES.                                         00029556
+      *          READ MOV3105.                                          00029656
+                                                                        00029735
+       1100-99-FIM.              EXIT.                                  00029835
+                                                                        00029935
+      *-------------------------------------------------------------*   00030035
+       1100-VERIFICAR-VAZIO-CLIENTES            SECTION.                00030135
+      *-------------------------------------------------------------*   00030235
+                 READ CLIENTES AT END MOVE HIGH-VALUES TO FD-CHAVE.     00030353
+                 PERFORM 4100-TESTARSTATUS-CLIENTES.                    00030354
+                                                                        00030453
+       1100-99-FIM.              EXIT.                                  00030535
+                                                                        00030635
+      *-------------------------------------------------------------*   00030735
+       1200-VERIFICAR-VAZIO-MOV3105             SECTION.                00030835
+      *-------------------------------------------------------------*   00030935
+                 READ MOV3105 AT END MOVE HIGH-VALUES TO FD-MOV-CHAVE.  00031035
+                 PERFORM 4200-TESTARSTATUS-MOV3105.                     00031036
+                                                                        00031135
+       1200-99-FIM.              EXIT.                                  00031235
+      *-------------------------------------------------------------*   00031335
+       2000-PROCESSAR                           SECTION.                00031435
+      *-------------------------------------------------------------*   00031535
+            EVALUATE TRUE                                               00031635
+             WHEN FD-CHAVE LESS FD-MOV-CHAVE                            00031735
+              IF FD-SALDO IS GREATER THAN OR EQUAL TO                   00031910
+                                     WRK-LIMITE-SALDO-ALTO              00031920
+               MOVE FD-CLIENTES TO FD-CLI3105                           00031857
+                WRITE FD-CLI3105                                        00031930
+                 ADD 1 TO WRK-REGLIDOS                                  00031940
+              ELSE                                                      00031950
+               MOVE FD-CLIENTES TO FD-CLI3105B                          00031960
+                WRITE FD-CLI3105B                                       00031970
+                 ADD 1 TO WRK-REGLIDOS                                  00031980
+                 ADD 1 TO WRK-REGCLIB                                   00031985
+              END-IF                                                    00031990
+                 PERFORM 1100-VERIFICAR-VAZIO-CLIENTES                  00032535
+             WHEN FD-CHAVE EQUAL FD-MOV-CHAVE                           00032735
+               PERFORM 2100-AJUSTE-SALDO                                00032935
+                                                                        00033535
+                PERFORM 1200-VERIFICAR-VAZIO-MOV3105                    00034356
+                 ADD 1 TO WRK-REGLIDOS                                  00034457
+            END-EVALUATE.                                               00034900
+                                                                        00035000
+       2000-99-FIM.              EXIT.                                  00035100
+                                                                        00035202
+      *-------------------------------------------------------------*   00035302
+       2100-AJUSTE-SALDO                        SECTION.                00035402
+      *-------------------------------------------------------------*   00035502
+           EVALUATE TRUE                                                00035604A
+            WHEN FD-TIPOMOV EQUAL 'C'                                   00035604B
+             ADD FD-VLRMOVIMENTO  TO FD-SALDO                           00036058
+            WHEN FD-TIPOMOV EQUAL 'E'                                   00036104A
+             ADD FD-VLRMOVIMENTO  TO FD-SALDO                           00036104B
+             ADD 1 TO WRK-REGESTORNO                                    00036104C
+            WHEN OTHER                                                  00036104D
+               COMPUTE WRK-SALDO-PROJETADO =                            00036200
+                          FD-SALDO - FD-VLRMOVIMENTO                    00036230
+               IF WRK-SALDO-PROJETADO GREATER THAN OR EQUAL TO          00036259
+                                      WRK-LIMITE-NEGATIVO               00036550
+                MOVE WRK-SALDO-PROJETADO TO FD-SALDO                    00036759
+               ELSE                                                     00036810
+                PERFORM 2150-GRAVAR-DEBITO-RECUSADO                     00036830
+               END-IF                                                   00036859
+           END-EVALUATE.                                                00036904
+                                                                        00037002
+       2100-99-FIM.              EXIT.                                  00037102
+                                                                        00037150
+      *-------------------------------------------------------------*   00037160
+       2150-GRAVAR-DEBITO-RECUSADO               SECTION.               00037170
+      *-------------------------------------------------------------*   00037180
+            MOVE FD-AGENCIA    TO FD-CLIR-AGENCIA.                      00037190
+            MOVE FD-CONTA      TO FD-CLIR-CONTA.                        00037194
+            MOVE FD-NOME       TO FD-CLIR-NOME.                         00037198
+            MOVE FD-SALDO      TO FD-CLIR-SALDO.                        00037202
+            MOVE FD-VLRMOVIMENTO TO FD-CLIR-VLRMOVIMENTO.               00037206
+            MOVE 'DEBITO RECUSADO - LIMITE EXCEDIDO'                    00037210
+                              TO FD-CLIR-MOTIVO.                        00037214
+            WRITE FD-CLI3105R.                                          00037218
+            ADD 1 TO WRK-REGCLIR.                                       00037222
+       2150-99-FIM.              EXIT.                                  00037226
+                                                                        00037202
+      *-------------------------------------------------------------*   00037302
+       3000-FINALIZAR                           SECTION.                00037402
+      *-------------------------------------------------------------*   00037502
+               MOVE WRK-REGLIDOS TO WRK-TRL-REGLIDOS.                   00037551
+               WRITE FD-CLI3105 FROM WRK-CLI3105-TRL.                    00037552
+               MOVE WRK-REGCLIB  TO WRK-TRLB-REGCLIB.                   00037554
+               WRITE FD-CLI3105B FROM WRK-CLI3105B-TRL.                 00037558
+             CLOSE CLIENTES MOV3105                                     00037602
+                   CLI3105 CLI3105B CLI3105R.                           00037702
+               PERFORM 4000-TESTARSTATUS.                               00037802
+              DISPLAY ' ============================================'.  00037905
+              DISPLAY ' RESUMO DO PROCESSAMENTO - FR19EX03          '.  00037908
+              DISPLAY ' ============================================'.  00037910
+              DISPLAY ' REGISTROS LIDOS ' WRK-REGLIDOS.                 00037912
+              DISPLAY ' REGISTROS EM CLI3105B (BAIXO)..' WRK-REGCLIB.   00037918
+              DISPLAY ' DEBITOS RECUSADOS NO CLI3105R.' WRK-REGCLIR.    00037922
+              DISPLAY ' ESTORNOS PROCESSADOS...' WRK-REGESTORNO.        00037925
+              DISPLAY ' ============================================'.  00037930
+                                                                        00038002
+                                                                        00038102
+       3000-99-FIM.              EXIT.                                  00038202
+      *-------------------------------------------------------------*   00038302
+       4000-TESTARSTATUS                            SECTION.            00038402
+      *-------------------------------------------------------------*   00038502
+                 PERFORM 4100-TESTARSTATUS-CLIENTES.                    00038602
+                 PERFORM 4200-TESTARSTATUS-MOV3105.                     00038702
+                 PERFORM 4300-TESTARSTATUS-CLI3105.                     00038802
+                 PERFORM 4400-TESTARSTATUS-CLI3105R.                    00038810
+                 PERFORM 4500-TESTARSTATUS-CLI3105B.                    00038815
+                                                                        00038902
+       4000-99-FIM.              EXIT.                                  00039002
+      *-------------------------------------------------------------*   00039102
+       4100-TESTARSTATUS-CLIENTES                   SECTION.            00039202
+      *-------------------------------------------------------------*   00039302
+               IF WRK-FS-CLIENTES NOT EQUAL 00                          00039402
+                           AND WRK-FS-CLIENTES NOT EQUAL 10             00039410
+                 MOVE 'FR19EX03'               TO WRK-PROGRAMA          00039502
+                 MOVE 'ERRO NO CLIENTES      ' TO WRK-MSGERRO           00039602
+                 MOVE '1000'                   TO WRK-SECAO             00039702
+                 MOVE WRK-FS-CLIENTES          TO WRK-STATUS            00039802
+                  PERFORM 9000-TRATAERROS                               00039902
+               END-IF.                                                  00040002
+                                                                        00040102
+       4100-99-FIM.              EXIT.                                  00040202
+      *-------------------------------------------------------------*   00040302
+       4200-TESTARSTATUS-MOV3105                    SECTION.            00040402
+      *-------------------------------------------------------------*   00040502
+               IF WRK-FS-MOV3105 NOT EQUAL 00                           00040602
+                           AND WRK-FS-MOV3105 NOT EQUAL 10              00040610
+                 MOVE 'FR19EX03'               TO WRK-PROGRAMA          00040702
+                 MOVE 'ERRO NO MOV3105       ' TO WRK-MSGERRO           00040802
+                 MOVE '1000'                   TO WRK-SECAO             00040902
+                 MOVE WRK-FS-MOV3105           TO WRK-STATUS            00041002
+                  PERFORM 9000-TRATAERROS                               00041102
+               END-IF.                                                  00041202
+                                                                        00041302
+       4200-99-FIM.              EXIT.                                  00041402
+      *-------------------------------------------------------------*   00041502
+       4300-TESTARSTATUS-CLI3105                    SECTION.            00041602
+      *-------------------------------------------------------------*   00041702
+               IF WRK-FS-CLI3105 NOT EQUAL 00                           00041802
+                 MOVE 'FR19EX03'               TO WRK-PROGRAMA          00041902
+                 MOVE 'ERRO NO OPEN FUNPROJ  ' TO WRK-MSGERRO           00042002
+                 MOVE '1000'                   TO WRK-SECAO             00042102
+                 MOVE WRK-FS-CLI3105           TO WRK-STATUS            00042202
+                  PERFORM 9000-TRATAERROS                               00042302
+               END-IF.                                                  00042402
+                                                                        00042502
+                                                                        00042602
+       4300-99-FIM.              EXIT.                                  00042702
+      *-------------------------------------------------------------*   00042710
+       4400-TESTARSTATUS-CLI3105R                   SECTION.            00042720
+      *-------------------------------------------------------------*   00042730
+               IF WRK-FS-CLI3105R NOT EQUAL 00                          00042740
+                 MOVE 'FR19EX03'               TO WRK-PROGRAMA          00042750
+                 MOVE 'ERRO NO OPEN CLI3105R ' TO WRK-MSGERRO           00042760
+                 MOVE '1000'                   TO WRK-SECAO             00042770
+                 MOVE WRK-FS-CLI3105R          TO WRK-STATUS            00042780
+                  PERFORM 9000-TRATAERROS                               00042790
+               END-IF.                                                  00042795
+                                                                        00042798
+       4400-99-FIM.              EXIT.                                  00042799
+      *-------------------------------------------------------------*   00042800
+       4500-TESTARSTATUS-CLI3105B                   SECTION.            00042801
+      *-------------------------------------------------------------*   00042802
+               IF WRK-FS-CLI3105B NOT EQUAL 00                          00042803
+                 MOVE 'FR19EX03'               TO WRK-PROGRAMA          00042804
+                 MOVE 'ERRO NO OPEN CLI3105B ' TO WRK-MSGERRO           00042805
+                 MOVE '1000'                   TO WRK-SECAO             00042806
+                 MOVE WRK-FS-CLI3105B          TO WRK-STATUS            00042807
+                  PERFORM 9000-TRATAERROS                               00042808
+               END-IF.                                                  00042809
+                                                                        00042810
+       4500-99-FIM.              EXIT.                                  00042811
+      *-------------------------------------------------------------*   00042812
+       9000-TRATAERROS                              SECTION.            00042902
+      *-------------------------------------------------------------*   00043002
+           MOVE 'E'                      TO WRK-SEVERIDADE               00043052
+           CALL WRK-GRAVALOG USING WRK-DADOS-ERROS.                     00043102
+           GOBACK.                                                      00043202
+                                                                        00044002
+       9000-99-FIM.              EXIT.                                  00050000
