@@ -0,0 +1,97 @@
+      *=============================================================*   00001000
+       IDENTIFICATION                            DIVISION.              00002000
+      *=============================================================*   00003000
+                                                                        00004000
+       PROGRAM-ID. FR19DB01.                                            00005000
+                                                                        00006000
+      *=============================================================*   00007000
+      *   AUTOR....:RAFAEL VIANA                                    *   00007100
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00007200
+      *   DATA ....:30/06/2022                                      *   00007300
+      *-------------------------------------------------------------*   00007400
+      *   OBJETIVO: MENU/PARM PARA ESCOLHER QUAL RELATORIO DB2 DA   *   00007501
+      *    SUITE (FR19DB02/06/07/08) SERA EXECUTADO NESTE STEP,      *   00007601
+      *    EVITANDO UM STEP DE JCL SEPARADO PARA CADA RELATORIO.     *   00007701
+      *-------------------------------------------------------------*   00007900
+      *   OPCAO (WRK-OPCAO) INFORMADA VIA SYSIN:                    *   00008000
+      *    '02' - FR19DB02   MAIOR SALARIO POR FUNCIONARIO           *   00008100
+      *    '06' - FR19DB06   RELDB2 - EXTRATO GERAL DE FUNCIONARIOS  *   00008101
+      *    '07' - FR19DB07   RELSETOR - FUNCIONARIOS POR SETOR       *   00008102
+      *    '08' - FR19DB08   CONSISTENCIA FUNC x SETOR                *   00008103
+      *-------------------------------------------------------------*   00008200
+      *   MODULOS....:                             INCLUDE/BOOK     *   00008300
+      *   FR19DB02 -   MAIOR SALARIO                 -----------    *   00008400
+      *   FR19DB06 -   EXTRATO RELDB2                 -----------    *   00008500
+      *   FR19DB07 -   RELSETOR                       -----------    *   00008600
+      *   FR19DB08 -   CONSISTENCIA FUNC/SETOR        -----------    *   00008700
+      *=============================================================*   00008800
+                                                                        00008900
+      *=============================================================*   00009000
+       ENVIRONMENT                               DIVISION.              00010000
+      *=============================================================*   00011000
+                                                                        00012000
+      *=============================================================*   00013000
+       CONFIGURATION                               SECTION.             00014000
+      *=============================================================*   00015000
+       SPECIAL-NAMES.                                                   00015100
+           DECIMAL-POINT IS COMMA.                                      00015200
+                                                                        00015300
+      *=============================================================*   00016000
+       DATA                                      DIVISION.              00017000
+      *=============================================================*   00018000
+       WORKING-STORAGE                             SECTION.             00019000
+      *=============================================================*   00020000
+                                                                        00021000
+       77 WRK-OPCAO        PIC X(02).                                   00022000
+       77 WRK-PROGRAMA     PIC X(08).                                   00023000
+                                                                        00024000
+       77 WRK-FR19DB02     PIC X(08) VALUE 'FR19DB02'.                  00025000
+       77 WRK-FR19DB06     PIC X(08) VALUE 'FR19DB06'.                  00026000
+       77 WRK-FR19DB07     PIC X(08) VALUE 'FR19DB07'.                  00027000
+       77 WRK-FR19DB08     PIC X(08) VALUE 'FR19DB08'.                  00028000
+                                                                        00029000
+      *=============================================================*   00030000
+       PROCEDURE DIVISION.                                              00031000
+      *=============================================================*   00032000
+                                                                        00033000
+      *-------------------------------------------------------------*   00034000
+       0000-PRINCIPAL                           SECTION.                00035000
+      *-------------------------------------------------------------*   00036000
+                                                                        00037000
+            PERFORM  1000-INICIAR.                                      00038000
+            PERFORM  2000-SELECIONAR.                                   00039000
+            STOP RUN.                                                   00040000
+                                                                        00041000
+       0000-99-FIM.              EXIT.                                  00042000
+      *-------------------------------------------------------------*   00043000
+       1000-INICIAR                             SECTION.                00044000
+      *-------------------------------------------------------------*   00045000
+            ACCEPT WRK-OPCAO FROM SYSIN.                                00046000
+                                                                        00047000
+       1000-99-FIM.              EXIT.                                  00048000
+      *-------------------------------------------------------------*   00049000
+       2000-SELECIONAR                          SECTION.                00050000
+      *-------------------------------------------------------------*   00051000
+            EVALUATE WRK-OPCAO                                          00052000
+             WHEN '02'                                                  00053000
+               MOVE WRK-FR19DB02 TO WRK-PROGRAMA                        00054000
+               DISPLAY 'EXECUTANDO ' WRK-PROGRAMA                       00054010
+               CALL WRK-PROGRAMA                                        00054020
+             WHEN '06'                                                  00055000
+               MOVE WRK-FR19DB06 TO WRK-PROGRAMA                        00056000
+               DISPLAY 'EXECUTANDO ' WRK-PROGRAMA                       00056010
+               CALL WRK-PROGRAMA                                        00056020
+             WHEN '07'                                                  00057000
+               MOVE WRK-FR19DB07 TO WRK-PROGRAMA                        00058000
+               DISPLAY 'EXECUTANDO ' WRK-PROGRAMA                       00058010
+               CALL WRK-PROGRAMA                                        00058020
+             WHEN '08'                                                  00059000
+               MOVE WRK-FR19DB08 TO WRK-PROGRAMA                        00060000
+               DISPLAY 'EXECUTANDO ' WRK-PROGRAMA                       00060010
+               CALL WRK-PROGRAMA                                        00060020
+             WHEN OTHER                                                 00061000
+               DISPLAY 'OPCAO INVALIDA NO SYSIN - USE 02/06/07/08'       00062000
+               MOVE 4 TO RETURN-CODE                                    00063000
+            END-EVALUATE.                                               00065000
+                                                                        00069000
+       2000-99-FIM.              EXIT.                                  00070000
