@@ -92,6 +92,25 @@
        77 WRK-FS-FUNC     PIC 9(02).                                    00024500
        77 WRK-FS-PROJ     PIC 9(02).                                    00024600
        77 WRK-FS-FUNPROJ  PIC 9(02).                                    00024700
+                                                                        00024750
+       77 WRK-REGGRAVA    PIC 9(05) VALUE ZEROES.                       00024770
+                                                                        00024780
+      *-------------------LRECL 58------------------------------------*  00024790
+       01 WRK-FUNPROJ-CAB.                                               00024791
+          05 WRK-CAB-TIPO      PIC X(09) VALUE 'CABECALHO'.              00024792
+          05 FILLER            PIC X(01) VALUE SPACE.                    00024793
+          05 WRK-CAB-PROGRAMA  PIC X(08) VALUE 'FR19EX02'.               00024794
+          05 FILLER            PIC X(01) VALUE SPACE.                    00024795
+          05 WRK-CAB-TITULO    PIC X(30) VALUE                           00024796
+             'RELACAO FUNCIONARIO x PROJETO'.                            00024797
+          05 FILLER            PIC X(01) VALUE SPACE.                    00024798
+          05 WRK-CAB-DATA      PIC 9(08).                                00024799
+                                                                        00024800
+       01 WRK-FUNPROJ-TRL.                                               00024801
+          05 WRK-TRL-TIPO      PIC X(09) VALUE 'RODAPE   '.              00024802
+          05 FILLER            PIC X(01) VALUE SPACE.                    00024803
+          05 WRK-TRL-REGGRAVA  PIC 9(05).                                00024804
+          05 FILLER            PIC X(43) VALUE SPACES.                   00024805
       *=============================================================*   00024800
        PROCEDURE DIVISION.                                              00024900
       *=============================================================*   00025000
@@ -118,6 +137,9 @@
                   OUTPUT FUNPROJ.                                       00027100
                                                                         00027200
                PERFORM 4000-TESTARSTATUS.                               00027300
+                                                                        00027310
+               ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.                  00027320
+               WRITE FD-FUNPROJ FROM WRK-FUNPROJ-CAB.                   00027330
                                                                         00027400
        1000-99-FIM.              EXIT.                                  00027500
       *-------------------------------------------------------------*   00027600
@@ -133,6 +155,8 @@
       *-------------------------------------------------------------*   00028607
                  READ FUNC AT END MOVE HIGH-VALUES TO                   00028709
                                             FD-FUNC-IDFUNC.             00028809
+                                                                        00028908
+                 PERFORM 4100-TESTARSTATUS-FUNC.                        00028909
                                                                         00028907
        1200-99-FIM.              EXIT.                                  00029007
                                                                         00029107
@@ -141,8 +165,10 @@
       *-------------------------------------------------------------*   00029407
                  READ PROJ AT END MOVE HIGH-VALUES TO                   00029609
                                             FD-PROJ-IDFUNC.             00029709
+                                                                        00029808
+                 PERFORM 4200-TESTARSTATUS-PROJ.                        00029809
                                                                         00029807
-       1200-99-FIM.              EXIT.                                  00029907
+       1300-99-FIM.              EXIT.                                  00029907
       *-------------------------------------------------------------*   00030000
        2000-PROCESSAR                           SECTION.                00030100
       *-------------------------------------------------------------*   00030200
@@ -156,7 +182,8 @@
                MOVE FD-FUNC-NOMEFUNC TO FD-NOMEFUNC                     00033611
                MOVE FD-PROJ-PROJETO  TO FD-PROJETO                      00033711
                MOVE FD-PROJ-QTHORAS  TO FD-QTHORAS                      00033811
-      *         WRITE FD-CLI3105                                        00034006
+                WRITE FD-FUNPROJ                                        00034006
+                 ADD 1 TO WRK-REGGRAVA                                  00034008
                 DISPLAY 'CHAVE IGUAL' FD-FUNPROJ                        00034119
                 PERFORM 1200-VERIFICAR-VAZIO-FUNC                       00034220
       *         PERFORM 1300-VERIFICAR-VAZIO-PROJ                       00034320
@@ -170,9 +197,17 @@
       *-------------------------------------------------------------*   00035200
        3000-FINALIZAR                           SECTION.                00035300
       *-------------------------------------------------------------*   00035400
+             MOVE WRK-REGGRAVA TO WRK-TRL-REGGRAVA.                     00035410
+             WRITE FD-FUNPROJ FROM WRK-FUNPROJ-TRL.                     00035420
+                                                                        00035430
              CLOSE FUNC PROJ                                            00035500
                    FUNPROJ.                                             00035600
                PERFORM 4000-TESTARSTATUS.                               00035700
+               DISPLAY ' ============================================'.  00035710
+               DISPLAY ' RESUMO DO PROCESSAMENTO - FR19EX02          '.  00035720
+               DISPLAY ' ============================================'.  00035730
+               DISPLAY ' REGISTROS GRAVADOS NO FUNPROJ.' WRK-REGGRAVA.  00035750
+               DISPLAY ' ============================================'.  00035760
                                                                         00035800
                                                                         00035900
        3000-99-FIM.              EXIT.                                  00036000
@@ -188,8 +223,9 @@
        4100-TESTARSTATUS-FUNC                       SECTION.            00037000
       *-------------------------------------------------------------*   00037100
                IF WRK-FS-FUNC NOT EQUAL 00                              00037200
+                           AND WRK-FS-FUNC NOT EQUAL 10                 00037210
                  MOVE 'FR19EX02'               TO WRK-PROGRAMA          00037300
-                 MOVE 'ERRO NO OPEN FUNC     ' TO WRK-MSGERRO           00037400
+                 MOVE 'ERRO NO FUNC          ' TO WRK-MSGERRO           00037400
                  MOVE '1000'                   TO WRK-SECAO             00037500
                  MOVE WRK-FS-FUNC              TO WRK-STATUS            00037600
                   PERFORM 9000-TRATAERROS                               00037700
@@ -200,8 +236,9 @@
        4200-TESTARSTATUS-PROJ                       SECTION.            00038200
       *-------------------------------------------------------------*   00038300
                IF WRK-FS-PROJ NOT EQUAL 00                              00038400
+                           AND WRK-FS-PROJ NOT EQUAL 10                 00038410
                  MOVE 'FR19EX02'               TO WRK-PROGRAMA          00038500
-                 MOVE 'ERRO NO OPEN PROJ     ' TO WRK-MSGERRO           00038600
+                 MOVE 'ERRO NO PROJ          ' TO WRK-MSGERRO           00038600
                  MOVE '1000'                   TO WRK-SECAO             00038700
                  MOVE WRK-FS-PROJ              TO WRK-STATUS            00038800
                   PERFORM 9000-TRATAERROS                               00038900
@@ -224,6 +261,7 @@
       *-------------------------------------------------------------*   00040600
        9000-TRATAERROS                              SECTION.            00040700
       *-------------------------------------------------------------*   00040800
+           MOVE 'E'                      TO WRK-SEVERIDADE               00040850
            CALL WRK-GRAVALOG USING WRK-DADOS-ERROS.                     00040900
            GOBACK.                                                      00041000
                                                                         00042000
