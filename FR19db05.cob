@@ -10,14 +10,19 @@
       *   DATA ....:07/06/2022                                      *   00007301
       *-------------------------------------------------------------*   00007401
       *   OBJETIVO:                                                 *   00007501
-      *       UPDATES DE REGISTROS NA TABELA.                       *   00007612
-      *                                                             *   00007701
-      *                                                             *   00007801
+      *       LE UM LOTE DE TRANSACOES VIA SYSIN (UMA TRANSACAO POR *   00007602
+      *       CARTAO, ENCERRADO POR ID = 99999) E EXECUTA UPDATE NA *   00007612
+      *       TABELA. QUANDO O ID DIGITADO NAO EXISTIR NA TABELA,   *   00007701
+      *       INCLUI O FUNCIONARIO NOVO. UM CARTAO DE MODO          *   00007811
+      *       (PROCESS/VALIDAR) ANTES DO LOTE PERMITE RODAR SO COM  *   00007821
+      *       VALIDACAO, SEM GRAVAR NADA NA TABELA.                 *   00007831
+      *       A DATAADM INFORMADA E VALIDADA COMO DATA DE CALENDARIO*   00007841
+      *       REAL (MES/DIA/ANO BISSEXTO), ALEM DE SETOR E EMAIL.   *   00007851
       *-------------------------------------------------------------*   00007901
       *   BASE DE DADOS:                                            *   00008001
       *   TABELA.DB2..                                              *   00008101
       *    DDNAME              I/O                 INCLUDE/BOOK     *   00008201
-      *   IVAN.FUNC             I                  #BKFUNC----      *   00008301
+      *   IVAN.FUNC            I/O                 #BKFUNC----      *   00008301
       *-------------------------------------------------------------*   00008401
       *   MODULOS....:                             INCLUDE/BOOK     *   00008501
       *=============================================================*   00008601
@@ -66,6 +71,12 @@
        01 WRK-DATAADM.                                                  00023705
           05 FILLER              PIC X(10).                             00023805
           05 WRK-DATAADM-AC      PIC X(10).                             00023905
+          05 WRK-DATAADM-Q  REDEFINES WRK-DATAADM-AC.                   00023910
+             10 WRK-DATAADM-ANO       PIC 9(04).                        00023920
+             10 FILLER                PIC X(01).                        00023930
+             10 WRK-DATAADM-MES       PIC 9(02).                        00023940
+             10 FILLER                PIC X(01).                        00023950
+             10 WRK-DATAADM-DIA       PIC 9(02).                        00023960
                                                                         00024005
        01 WRK-EMAIL.                                                    00024105
           05 FILLER              PIC X(10).                             00024205
@@ -73,6 +84,34 @@
                                                                         00024405
        77 WRK-SQLCODE         PIC -999.                                 00024601
        77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00025001
+       77 WRK-CONT-SETOR      PIC S9(4) COMP VALUE ZERO.                00025010
+       77 WRK-SW-SETOR        PIC X(01) VALUE 'S'.                      00025020
+           88 WRK-SETOR-VALIDO       VALUE 'S'.                         00025030
+           88 WRK-SETOR-INVALIDO     VALUE 'N'.                         00025040
+       77 WRK-CONT-ARROBA     PIC 9(02) VALUE ZERO.                     00025050
+       77 WRK-SW-EMAIL        PIC X(01) VALUE 'S'.                      00025060
+           88 WRK-EMAIL-VALIDO       VALUE 'S'.                         00025070
+           88 WRK-EMAIL-INVALIDO     VALUE 'N'.                         00025080
+       77 WRK-SW-DATAADM      PIC X(01) VALUE 'S'.                      00025081
+           88 WRK-DATAADM-VALIDA      VALUE 'S'.                        00025082
+           88 WRK-DATAADM-INVALIDA    VALUE 'N'.                        00025083
+       77 WRK-DATAADM-BISSEXTO PIC 9(01) VALUE ZERO.                    00025084
+           88 WRK-ANO-BISSEXTO       VALUE 1.                           00025085
+       77 WRK-DATAADM-RESTO4  PIC 9(02) VALUE ZERO.                     00025086
+       77 WRK-DATAADM-RESTO100 PIC 9(02) VALUE ZERO.                    00025087
+       77 WRK-DATAADM-RESTO400 PIC 9(03) VALUE ZERO.                    00025088
+       77 WRK-DATAADM-ULTDIA  PIC 9(02) VALUE ZERO.                     00025089
+       77 WRK-DATAADM-QUOC    PIC 9(04) VALUE ZERO.                     00025091
+       77 WRK-SW-LOTE         PIC X(01) VALUE 'N'.                      00025090
+           88 WRK-FIM-LOTE           VALUE 'S'.                         00025100
+       77 WRK-SW-TRANS        PIC X(01) VALUE 'S'.                      00025110
+           88 WRK-TRANS-VALIDA       VALUE 'S'.                         00025120
+           88 WRK-TRANS-INVALIDA     VALUE 'N'.                         00025130
+       77 WRK-REGPROCESSADOS  PIC 9(05) VALUE ZEROES.                   00025140
+       77 WRK-REGREJEITADOS   PIC 9(05) VALUE ZEROES.                   00025150
+       77 WRK-MODO-EXEC       PIC X(07) VALUE 'PROCESS'.                00025160
+           88 WRK-MODO-NORMAL        VALUE 'PROCESS'.                   00025170
+           88 WRK-MODO-SIMULACAO     VALUE 'VALIDAR'.                   00025180
                                                                         00026001
       *=============================================================*   00026101
        PROCEDURE DIVISION.                                              00026201
@@ -83,8 +122,8 @@
       *-------------------------------------------------------------*   00026701
                                                                         00026801
             PERFORM  1000-INICIAR.                                      00026901
-             PERFORM 1100-TESTAR-ID.                                    00027026
-            PERFORM  2000-PROCESSAR.                                    00027101
+            PERFORM  1050-LER-TRANSACAO.                                00027010
+            PERFORM  2000-PROCESSAR UNTIL WRK-FIM-LOTE.                 00027020
             PERFORM  3000-FINALIZAR.                                    00027201
             STOP RUN.                                                   00027301
                                                                         00027401
@@ -93,31 +132,62 @@
        1000-INICIAR                             SECTION.                00027701
       *-------------------------------------------------------------*   00027801
                                                                         00027901
-            ACCEPT WRK-ID.                                              00028020
-            ACCEPT WRK-NOME.                                            00028120
-            ACCEPT WRK-SETOR.                                           00028220
-            ACCEPT WRK-SALARIO.                                         00028320
-            ACCEPT WRK-DATAADM.                                         00028420
-            ACCEPT WRK-EMAIL.                                           00028520
+            MOVE 'N' TO WRK-SW-LOTE.                                    00028010
+            MOVE ZEROES TO WRK-REGPROCESSADOS.                          00028015
+            MOVE ZEROES TO WRK-REGREJEITADOS.                           00028017
+            ACCEPT WRK-MODO-EXEC FROM SYSIN.                            00028020
+            IF WRK-MODO-EXEC EQUAL SPACES                               00028030
+               MOVE 'PROCESS' TO WRK-MODO-EXEC                          00028040
+            END-IF.                                                     00028050
+            IF WRK-MODO-SIMULACAO                                       00028060
+               DISPLAY ' MODO VALIDACAO - NENHUM DADO SERA GRAVADO '    00028070
+            END-IF.                                                     00028080
                                                                         00028601
        1000-99-FIM.              EXIT.                                  00029001
+      *-------------------------------------------------------------*   00029010
+       1050-LER-TRANSACAO                       SECTION.                00029020
+      *-------------------------------------------------------------*   00029030
+                                                                        00029040
+            ACCEPT WRK-ID.                                              00029050
+            ACCEPT WRK-NOME.                                            00029060
+            ACCEPT WRK-SETOR.                                           00029070
+            ACCEPT WRK-SALARIO.                                         00029080
+            ACCEPT WRK-DATAADM.                                         00029090
+            ACCEPT WRK-EMAIL.                                           00029100
+            IF WRK-ID-AC EQUAL 99999                                    00029110
+               MOVE 'S' TO WRK-SW-LOTE                                  00029120
+            END-IF.                                                     00029130
                                                                         00029125
+       1050-99-FIM.              EXIT.                                  00029140
       *-------------------------------------------------------------*   00029225
        1100-TESTAR-ID                           SECTION.                00029326
       *-------------------------------------------------------------*   00029425
                                                                         00029526
              IF WRK-ID-AC NOT EQUAL 0                                   00029626
                           AND WRK-ID-AC IS NUMERIC                      00029726
-               CONTINUE                                                 00029826
+               MOVE 'S' TO WRK-SW-TRANS                                 00029826
              ELSE                                                       00029926
-              DISPLAY 'DIGITE UM ID NUMERICO OU EXISTENTE!'             00030026
-               PERFORM 3000-FINALIZAR                                   00030126
-                STOP RUN                                                00030226
+              DISPLAY 'ID INVALIDO - TRANSACAO IGNORADA ' WRK-ID-AC     00030026
+               MOVE 'N' TO WRK-SW-TRANS                                 00030226
              END-IF.                                                    00030326
                                                                         00030425
        1100-99-FIM.              EXIT.                                  00030526
       *-------------------------------------------------------------*   00030601
-       2000-PROCESSAR                           SECTION.                00031001
+       2000-PROCESSAR                           SECTION.                00030610
+      *-------------------------------------------------------------*   00030620
+                                                                        00030630
+            PERFORM 1100-TESTAR-ID.                                     00030640
+            IF WRK-TRANS-VALIDA                                         00030650
+               PERFORM 2010-PROCESSAR-TRANSACAO                         00030660
+               ADD 1 TO WRK-REGPROCESSADOS                              00030670
+            ELSE                                                        00030680
+               ADD 1 TO WRK-REGREJEITADOS                               00030690
+            END-IF.                                                     00030700
+            PERFORM 1050-LER-TRANSACAO.                                 00030710
+                                                                        00030720
+       2000-99-FIM.              EXIT.                                  00030730
+      *-------------------------------------------------------------*   00030740
+       2010-PROCESSAR-TRANSACAO                 SECTION.                00031001
       *-------------------------------------------------------------*   00031101
                                                                         00031201
             MOVE WRK-ID-AC TO DB2-ID.                                   00031321
@@ -159,13 +229,76 @@
              END-IF                                                     00035231
             END-IF                                                      00035332
                                                                         00035431
-              PERFORM 2100-UPDATES                                      00036114
-              DISPLAY ' DADOS INSERIDOS ' DB2-ID                        00036226
-              DISPLAY ' DADOS INSERIDOS ' DB2-NOME                      00036326
-              DISPLAY ' DADOS INSERIDOS ' DB2-SETOR                     00036426
-              DISPLAY ' DADOS INSERIDOS ' DB2-SALARIO                   00036526
-              DISPLAY ' DADOS INSERIDOS ' DB2-DATAADM                   00036626
-              DISPLAY ' DADOS INSERIDOS ' DB2-EMAIL                     00036726
+              PERFORM 2050-VALIDAR-SETOR                                00036050
+              PERFORM 2060-VALIDAR-EMAIL                                00036055
+              PERFORM 2070-VALIDAR-DATAADM                              00036057
+              IF WRK-SETOR-VALIDO AND WRK-EMAIL-VALIDO                  00036060
+                          AND WRK-DATAADM-VALIDA                        00036061
+               IF WRK-MODO-NORMAL                                       00036100
+                PERFORM 2100-UPDATES                                    00036114
+                DISPLAY ' DADOS INSERIDOS ' DB2-ID                      00036226
+                DISPLAY ' DADOS INSERIDOS ' DB2-NOME                    00036326
+                DISPLAY ' DADOS INSERIDOS ' DB2-SETOR                   00036426
+                DISPLAY ' DADOS INSERIDOS ' DB2-SALARIO                 00036526
+                DISPLAY ' DADOS INSERIDOS ' DB2-DATAADM                 00036626
+                DISPLAY ' DADOS INSERIDOS ' DB2-EMAIL                   00036706
+               ELSE                                                     00036716
+                DISPLAY ' MODO VALIDACAO - REGISTRO SERIA ATUALIZADO '  00036720
+                         DB2-ID                                         00036725
+               END-IF                                                   00036728
+              ELSE                                                      00036730
+               IF WRK-SETOR-INVALIDO                                    00036731
+                DISPLAY ' SETOR INEXISTENTE NA TABELA IVAN.SETOR '      00036740
+                         DB2-SETOR                                      00036741
+               END-IF                                                   00036743
+               IF WRK-EMAIL-INVALIDO                                    00036744
+                DISPLAY ' EMAIL SEM @ - FORMATO INVALIDO '              00036745
+                         WRK-EMAIL-AC                                   00036746
+               END-IF                                                   00036747
+               IF WRK-DATAADM-INVALIDA                                  00036748
+                DISPLAY ' DATAADM NAO E UMA DATA DE CALENDARIO VALIDA ' 00036749
+                         WRK-DATAADM-AC                                 00036749
+               END-IF                                                   00036749
+              END-IF                                                    00036742
+              WHEN 100                                                  00036750
+               MOVE WRK-NOME-AC TO DB2-NOME                             00036760
+               MOVE WRK-SETOR-AC TO DB2-SETOR                           00036770
+               MOVE WRK-SALARIO-AC TO DB2-SALARIO                       00036780
+               MOVE WRK-DATAADM-AC TO DB2-DATAADM                       00036790
+               IF WRK-EMAIL-AC EQUAL SPACES                             00036800
+                  MOVE -1 TO WRK-NULL-EMAIL                             00036805
+               ELSE                                                     00036810
+                  MOVE WRK-EMAIL-AC TO DB2-EMAIL                        00036815
+                  MOVE 0 TO WRK-NULL-EMAIL                              00036816
+               END-IF                                                   00036817
+               PERFORM 2050-VALIDAR-SETOR                               00036818
+               PERFORM 2060-VALIDAR-EMAIL                               00036818
+               PERFORM 2070-VALIDAR-DATAADM                             00036818
+               IF WRK-SETOR-VALIDO AND WRK-EMAIL-VALIDO                 00036818
+                           AND WRK-DATAADM-VALIDA                       00036818
+                IF WRK-MODO-NORMAL                                      00036819
+                 PERFORM 2200-INSERT-NOVO                               00036820
+                 DISPLAY ' FUNCIONARIO NOVO INCLUIDO ' DB2-ID           00036821
+                 DISPLAY ' FUNCIONARIO NOVO INCLUIDO ' DB2-NOME         00036822
+                 DISPLAY ' FUNCIONARIO NOVO INCLUIDO ' DB2-SETOR        00036823
+                ELSE                                                    00036824
+                 DISPLAY ' MODO VALIDACAO - FUNCIONARIO SERIA INCLUIDO '00036825
+                          DB2-ID                                        00036826
+                END-IF                                                  00036827
+               ELSE                                                     00036828
+                IF WRK-SETOR-INVALIDO                                   00036826
+                 DISPLAY ' SETOR INEXISTENTE NA TABELA IVAN.SETOR '     00036827
+                          DB2-SETOR                                     00036828
+                END-IF                                                  00036829
+                IF WRK-EMAIL-INVALIDO                                   00036830
+                 DISPLAY ' EMAIL SEM @ - FORMATO INVALIDO '             00036831
+                          WRK-EMAIL-AC                                  00036832
+                END-IF                                                  00036833
+                IF WRK-DATAADM-INVALIDA                                 00036834
+                 DISPLAY ' DATAADM NAO E UMA DATA DE CALENDARIO VALIDA '00036835
+                          WRK-DATAADM-AC                                00036836
+                END-IF                                                  00036837
+               END-IF                                                   00036828
               WHEN -181                                                 00036822
                DISPLAY 'DATA NO FORMATO ERRADO ' DB2-ID                 00036922
               WHEN OTHER                                                00037022
@@ -175,8 +308,88 @@
                                                                         00037411
                                                                         00037602
                                                                         00037702
-       2000-99-FIM.              EXIT.                                  00037802
+       2010-99-FIM.              EXIT.                                  00037802
                                                                         00037902
+      *-------------------------------------------------------------*   00038001
+       2050-VALIDAR-SETOR                       SECTION.                00038006
+      *-------------------------------------------------------------*   00038008
+            MOVE 'S' TO WRK-SW-SETOR.                                   00038009
+            EXEC SQL                                                    00038010
+             SELECT COUNT(*) INTO :WRK-CONT-SETOR                       00038011
+               FROM IVAN.SETOR                                          00038012
+              WHERE IDSETOR = :DB2-SETOR                                00038013
+            END-EXEC.                                                   00038014
+            IF WRK-CONT-SETOR EQUAL 0                                   00038015
+               MOVE 'N' TO WRK-SW-SETOR                                 00038016
+            END-IF.                                                     00038017
+       2050-99-FIM.              EXIT.                                  00038018
+      *-------------------------------------------------------------*   00038019
+       2060-VALIDAR-EMAIL                       SECTION.                00038020
+      *-------------------------------------------------------------*   00038021
+            MOVE 'S' TO WRK-SW-EMAIL.                                   00038022
+            MOVE ZERO TO WRK-CONT-ARROBA.                               00038023
+            IF WRK-EMAIL-AC NOT EQUAL SPACES                            00038024
+               INSPECT WRK-EMAIL-AC TALLYING WRK-CONT-ARROBA            00038025
+                  FOR ALL '@'                                           00038026
+               IF WRK-CONT-ARROBA EQUAL 0                               00038027
+                  MOVE 'N' TO WRK-SW-EMAIL                              00038028
+               END-IF                                                   00038029
+            END-IF.                                                     00038030
+       2060-99-FIM.              EXIT.                                  00038031
+      *-------------------------------------------------------------*   00038032
+       2070-VALIDAR-DATAADM                     SECTION.                00038033
+      *-------------------------------------------------------------*   00038034
+            MOVE 'S' TO WRK-SW-DATAADM.                                 00038035
+            IF WRK-DATAADM-AC NOT EQUAL SPACES                          00038036
+               IF WRK-DATAADM-ANO IS NOT NUMERIC                        00038037
+                  OR WRK-DATAADM-MES IS NOT NUMERIC                     00038038
+                  OR WRK-DATAADM-DIA IS NOT NUMERIC                     00038039
+                  OR WRK-DATAADM-AC (5:1) NOT EQUAL '-'                 00038040
+                  OR WRK-DATAADM-AC (8:1) NOT EQUAL '-'                 00038041
+                  OR WRK-DATAADM-MES LESS 01                            00038042
+                  OR WRK-DATAADM-MES GREATER 12                         00038043
+                  OR WRK-DATAADM-DIA LESS 01                            00038044
+                  OR WRK-DATAADM-DIA GREATER 31                         00038045
+                   MOVE 'N' TO WRK-SW-DATAADM                           00038046
+               ELSE                                                     00038047
+                  PERFORM 2075-VERIFICAR-ULTIMO-DIA                     00038048
+                  IF WRK-DATAADM-DIA GREATER WRK-DATAADM-ULTDIA         00038049
+                     MOVE 'N' TO WRK-SW-DATAADM                         00038050
+                  END-IF                                                00038051
+               END-IF                                                   00038052
+            END-IF.                                                     00038053
+       2070-99-FIM.              EXIT.                                  00038054
+      *-------------------------------------------------------------*   00038055
+       2075-VERIFICAR-ULTIMO-DIA                SECTION.                00038056
+      *-------------------------------------------------------------*   00038057
+            EVALUATE WRK-DATAADM-MES                                    00038058
+             WHEN 04 WHEN 06 WHEN 09 WHEN 11                            00038059
+               MOVE 30 TO WRK-DATAADM-ULTDIA                            00038060
+             WHEN 02                                                    00038061
+               DIVIDE WRK-DATAADM-ANO BY 4                              00038062
+                      GIVING WRK-DATAADM-QUOC                           00038063
+                      REMAINDER WRK-DATAADM-RESTO4                      00038064
+               DIVIDE WRK-DATAADM-ANO BY 100                            00038065
+                      GIVING WRK-DATAADM-QUOC                           00038066
+                      REMAINDER WRK-DATAADM-RESTO100                    00038067
+               DIVIDE WRK-DATAADM-ANO BY 400                            00038068
+                      GIVING WRK-DATAADM-QUOC                           00038069
+                      REMAINDER WRK-DATAADM-RESTO400                    00038070
+               MOVE ZERO TO WRK-DATAADM-BISSEXTO                        00038071
+               IF WRK-DATAADM-RESTO4 EQUAL ZERO                         00038072
+                  AND (WRK-DATAADM-RESTO100 NOT EQUAL ZERO              00038073
+                       OR WRK-DATAADM-RESTO400 EQUAL ZERO)              00038074
+                  MOVE 1 TO WRK-DATAADM-BISSEXTO                        00038075
+               END-IF                                                   00038076
+               IF WRK-ANO-BISSEXTO                                      00038077
+                  MOVE 29 TO WRK-DATAADM-ULTDIA                         00038078
+               ELSE                                                     00038079
+                  MOVE 28 TO WRK-DATAADM-ULTDIA                         00038080
+               END-IF                                                   00038081
+             WHEN OTHER                                                 00038082
+               MOVE 31 TO WRK-DATAADM-ULTDIA                            00038083
+            END-EVALUATE.                                               00038084
+       2075-99-FIM.              EXIT.                                  00038085
       *-------------------------------------------------------------*   00038011
        2100-UPDATES                             SECTION.                00038112
       *-------------------------------------------------------------*   00038211
@@ -202,11 +415,32 @@
               END-EXEC                                                  00042028
              END-IF.                                                    00042128
        2100-99-FIM.              EXIT.                                  00042211
+      *-------------------------------------------------------------*   00042220
+       2200-INSERT-NOVO                         SECTION.                00042230
+      *-------------------------------------------------------------*   00042240
+            IF WRK-NULL-EMAIL EQUAL 0                                   00042250
+             EXEC SQL                                                   00042260
+             INSERT INTO IVAN.FUNC                                      00042270
+                   (ID, NOME, SETOR, SALARIO, DATAADM, EMAIL)           00042280
+              VALUES (:DB2-ID, :DB2-NOME, :DB2-SETOR,                   00042290
+                      :DB2-SALARIO, :DB2-DATAADM, :DB2-EMAIL)           00042291
+             END-EXEC                                                   00042292
+            ELSE                                                        00042293
+              EXEC SQL                                                  00042294
+              INSERT INTO IVAN.FUNC                                     00042295
+                    (ID, NOME, SETOR, SALARIO, DATAADM, EMAIL)          00042296
+               VALUES (:DB2-ID, :DB2-NOME, :DB2-SETOR,                  00042297
+                       :DB2-SALARIO, :DB2-DATAADM, NULL)                00042298
+              END-EXEC                                                  00042299
+             END-IF.                                                    00042300
+       2200-99-FIM.              EXIT.                                  00042301
       *-------------------------------------------------------------*   00042302
        3000-FINALIZAR                           SECTION.                00042402
       *-------------------------------------------------------------*   00042502
                                                                         00042601
               DISPLAY ' -----FIM DO PROGRAMA----- '.                    00042701
+              DISPLAY ' TRANSACOES PROCESSADAS....' WRK-REGPROCESSADOS. 00042710
+              DISPLAY ' TRANSACOES REJEITADAS.....' WRK-REGREJEITADOS.  00042720
                                                                         00042801
        3000-99-FIM.              EXIT.                                  00042901
       *-------------------------------------------------------------*   00043001
