@@ -8,22 +8,46 @@
       *   DATA ....:20/06/2022                                        * 00064025
       *---------------------------------------------------------------* 00065019
       *   OBJETIVO:SYNCPOINT E RESTART.                               * 00066019
-      *                                                               * 00067019
-      *                                                               * 00068019
-      *                                                               * 00069019
+      *          GRAVA HISTORICO DOS RESTARTS/SYNCPOINTS EM           * 00067019
+      *          IVAN.CHECKHIST PARA AUDITORIA.                       * 00068019
+      *          2o CARTAO SYSIN (OPCIONAL) - WRK-DATA-INI/WRK-DATA-  * 00068119
+      *          FIM RESTRINGEM O CURSOR CFUNC A UM INTERVALO DE      * 00068219
+      *          DATAADM, PARA EXTRACOES INCREMENTAIS; EM BRANCO      * 00068319
+      *          EQUIVALE A TODO O INTERVALO (00000000/99999999).     * 00068419
+      *          FUNCIONARIOS SEM EMAIL SAO GRAVADOS EM 'SEMCONTA'.   * 00069019
+      *          3o CARTAO SYSIN (OPCIONAL) - LIMITE DE REGS/LOTE;    * 00069019A
+      *          EM BRANCO/ZERO PROCESSA ATE O FIM (SEM LIMITE).      * 00069019B
       *---------------------------------------------------------------* 00069119
       *   BASE DE DADOS:                                              * 00069219
       *   TABELA.DB2..                                                * 00069319
       *    DDNAME              I/O                 INCLUDE/BOOK       * 00069419
       *   IVAN.FUNC             I                  #BKFUNC----        * 00080019
-      *   IVAN.CHECKP           I                  #BKCHECK---        * 00090023
+      *   IVAN.CHECKP          I/O                 #BKCHECK---        * 00090023
+      *   IVAN.CHECKHIST         O                  #BKCHECKHIST      * 00090024
       *---------------------------------------------------------------* 00130019
       *   MODULOS....:                             INCLUDE/BOOK       * 00131019
       *===============================================================* 00132019
+      *===============================================================* 00133000
+       ENVIRONMENT                                            DIVISION. 00134000
+      *===============================================================* 00134100
+       INPUT-OUTPUT                                           SECTION.  00134200
+       FILE-CONTROL.                                                    00134300
+           SELECT SEMCONTA ASSIGN TO SEMCONTA                           00134400
+               FILE STATUS IS WRK-FS-SEMCONTA.                          00134500
+                                                                        00134600
       *---------------------------------------------------------------* 00137115
        DATA                                                   DIVISION. 00137217
       *---------------------------------------------------------------* 00137317
       *---------------------------------------------------------------* 00137417
+       FILE                                                   SECTION.  00137500
+       FD SEMCONTA                                                      00137600
+           RECORDING MODE IS F                                          00137650
+           LABEL RECORD IS STANDARD                                     00137700
+           BLOCK CONTAINS 0 RECORDS.                                    00137750
+      *--------LRECL 73---------------------------------------------*   00137800
+       01 FD-SEMCONTA         PIC X(73).                                00137850
+                                                                        00137900
+      *---------------------------------------------------------------* 00137950
        WORKING-STORAGE                                        SECTION.  00138009
       *---------------------------------------------------------------* 00138108
                                                                         00138208
@@ -35,16 +59,21 @@
               INCLUDE #BKCHECK                                          00139518
            END-EXEC.                                                    00139618
                                                                         00139718
+           EXEC SQL                                                     00139720
+              INCLUDE #BKCHECKHIST                                      00139730
+           END-EXEC.                                                    00139740
+                                                                        00139718
            EXEC SQL                                                     00139818
               INCLUDE SQLCA                                             00139918
            END-EXEC.                                                    00140018
                                                                         00140118
            EXEC SQL                                                     00140218
-              DECLARE CFUNC CURSOR FOR                                  00140318
+              DECLARE CFUNC CURSOR WITH HOLD FOR                        00140318
                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00140418
                FROM IVAN.FUNC F  WHERE F.ID >=                          00140518
                 (SELECT REGISTRO FROM IVAN.CHECKP C                     00140618
-                   WHERE C.ID = 'FOUR019')                              00140719
+                   WHERE C.ID = :WRK-CHECKKEY)                          00140719
+                AND F.DATAADM BETWEEN :WRK-DATA-INI AND :WRK-DATA-FIM   00140730
                 ORDER BY ID                                             00140818
            END-EXEC.                                                    00140918
                                                                         00141018
@@ -52,6 +81,33 @@
        77 WRK-ID                        PIC 9(05) VALUE ZEROS.          00141218
        77 WRK-SQLCODE                   PIC -999.                       00142008
        77 WRK-NULL-EMAIL                PIC S9(4) COMP.                 00150008
+       77 WRK-CHECKKEY                  PIC X(07) VALUE SPACES.         00150108
+       77 WRK-CONTCOMMIT                PIC 9(05) VALUE ZEROES.         00150208
+       77 WRK-QTDECOMMIT                PIC 9(05) VALUE 00100.          00150308
+       77 WRK-HIST-DATA                 PIC 9(08).                     00150408
+       77 WRK-HIST-HORA                 PIC 9(06).                     00150508
+       77 WRK-HIST-EVENTO               PIC X(10).                     00150608
+                                                                        00150618
+       77 WRK-FS-SEMCONTA               PIC 9(02).                      00150618A
+       77 WRK-REGSEMCONTA               PIC 9(05) VALUE ZEROES.         00150618B
+                                                                        00150618C
+       01 WRK-SEMCONTA.                                                 00150618D
+          05 WRK-SEMCONTA-PROGRAMA PIC X(08) VALUE 'FR19DB10'.          00150618E
+          05 WRK-SEMCONTA-ID       PIC 9(05).                           00150618F
+          05 WRK-SEMCONTA-NOME     PIC X(30).                           00150618G
+          05 WRK-SEMCONTA-SETOR    PIC X(10).                           00150618H
+          05 WRK-SEMCONTA-MOTIVO   PIC X(20) VALUE                      00150618I
+             'SEM EMAIL CADASTRADO'.                                    00150618J
+                                                                        00150618K
+       01 WRK-DATAADM-PARM.                                             00150628
+          05 WRK-DATA-INI                PIC 9(08).                    00150638
+          05 WRK-DATA-FIM                PIC 9(08).                    00150648
+                                                                        00150648A
+       01 WRK-LOTE.                                                     00150648B
+          05 FILLER                      PIC X(10).                     00150648C
+          05 WRK-LOTE-AC                 PIC 9(08).                     00150648D
+                                                                        00150648E
+       77 WRK-CONTLOTE                   PIC 9(08) VALUE ZEROES.        00150648F
                                                                         00152910
       *===============================================================* 00153009
        PROCEDURE                                             DIVISION.  00154009
@@ -71,6 +127,23 @@
        1000-INICIALIZAR                                       SECTION.  00158909
       *---------------------------------------------------------------* 00159009
                                                                         00159108
+            ACCEPT WRK-CHECKKEY FROM SYSIN.                             00159120
+            IF WRK-CHECKKEY EQUAL SPACES                                00159140
+               MOVE 'FOUR019' TO WRK-CHECKKEY                           00159160
+            END-IF.                                                     00159180
+            ACCEPT WRK-DATAADM-PARM FROM SYSIN.                          00159182
+            IF WRK-DATA-INI EQUAL ZEROES                                00159184
+               MOVE 00000000 TO WRK-DATA-INI                            00159186
+            END-IF.                                                     00159188
+            IF WRK-DATA-FIM EQUAL ZEROES                                00159190
+               MOVE 99999999 TO WRK-DATA-FIM                            00159192
+            END-IF.                                                     00159194
+            ACCEPT WRK-LOTE FROM SYSIN.                                 00159194F
+            OPEN OUTPUT SEMCONTA.                                       00159194A
+            IF WRK-FS-SEMCONTA NOT EQUAL '00'                           00159194B
+               DISPLAY 'ERRO ' WRK-FS-SEMCONTA ' NO OPEN SEMCONTA'      00159194C
+               STOP RUN                                                 00159194D
+            END-IF.                                                     00159194E
             EXEC SQL                                                    00159208
                OPEN CFUNC                                               00159308
             END-EXEC.                                                   00159408
@@ -93,8 +166,10 @@
                 DISPLAY 'ERRO NO REGISTRO ' DB2-ID                      00165318
                EXEC SQL                                                 00165818
                 UPDATE IVAN.CHECKP SET REGISTRO = :DB2-ID               00165918
-                   WHERE ID = 'FOUR019'                                 00166019
+                   WHERE ID = :WRK-CHECKKEY                             00166019
                END-EXEC                                                 00166118
+                  MOVE 'ERRO'    TO WRK-HIST-EVENTO                      00166150
+                  PERFORM 5000-GRAVAR-CHECKHIST                          00166180
                   PERFORM 3000-FINALIZAR                                00166218
                   GOBACK                                                00166318
              END-IF.                                                    00166418
@@ -112,18 +187,64 @@
              ELSE                                                       00168125
                DISPLAY 'EMAIL NULO'                                     00168225
                DISPLAY ' '                                              00168325
+               PERFORM 2070-GRAVAR-SEMCONTA                             00168327
              END-IF.                                                    00168425
+                  ADD 1 TO WRK-CONTCOMMIT.                              00168440
+                  IF WRK-CONTCOMMIT GREATER EQUAL WRK-QTDECOMMIT        00168460
+                     PERFORM 2950-COMMIT-CHECKPOINT                     00168480
+                  END-IF.                                               00168500
+                  ADD 1 TO WRK-CONTLOTE.                                00168500A
+                 IF WRK-LOTE-AC GREATER ZERO AND                        00168500B
+                    WRK-CONTLOTE GREATER EQUAL WRK-LOTE-AC              00168500C
+                    IF WRK-CONTCOMMIT NOT EQUAL ZEROES                  00168500D
+                       PERFORM 2950-COMMIT-CHECKPOINT                   00168500E
+                    END-IF                                              00168500F
+                    MOVE 'LOTE-FIM' TO WRK-HIST-EVENTO                  00168500G
+                    PERFORM 5000-GRAVAR-CHECKHIST                       00168500H
+                    DISPLAY ' LIMITE DE LOTE ATINGIDO NO REGISTRO '     00168500I
+                            DB2-ID                                      00168500J
+                    PERFORM 3000-FINALIZAR                              00168500K
+                    GOBACK                                              00168500L
+                 END-IF.                                                00168500M
                   PERFORM 4000-LER-FUNCIONARIO.                         00168525
                                                                         00168608
        2000-99-FIM.                                              EXIT.  00168809
+      *---------------------------------------------------------------* 00168810
+       2070-GRAVAR-SEMCONTA                                   SECTION.  00168811
+      *---------------------------------------------------------------* 00168812
+                                                                        00168813
+            MOVE DB2-ID    TO WRK-SEMCONTA-ID.                          00168814
+            MOVE DB2-NOME  TO WRK-SEMCONTA-NOME.                        00168815
+            MOVE DB2-SETOR TO WRK-SEMCONTA-SETOR.                       00168816
+            WRITE FD-SEMCONTA FROM WRK-SEMCONTA.                        00168817
+            ADD 1 TO WRK-REGSEMCONTA.                                   00168818
+                                                                        00168819
+       2070-99-FIM.                                              EXIT.  00168820
       *---------------------------------------------------------------* 00169018
        2900-ZERACHECK                                        SECTION.   00169118
             EXEC SQL                                                    00169218
              UPDATE IVAN.CHECKP SET REGISTRO = 0                        00169318
-             WHERE ID = 'FOUR019'                                       00169419
+             WHERE ID = :WRK-CHECKKEY                                   00169419
             END-EXEC.                                                   00169518
+            MOVE 'FIM-OK'   TO WRK-HIST-EVENTO.                         00169530
+            PERFORM 5000-GRAVAR-CHECKHIST.                              00169560
                                                                         00169618
        2900-99-FIM.  EXIT.                                              00169718
+      *---------------------------------------------------------------* 00169720
+       2950-COMMIT-CHECKPOINT                                SECTION.   00169730
+            EXEC SQL                                                    00169740
+             UPDATE IVAN.CHECKP SET REGISTRO = :DB2-ID                  00169750
+             WHERE ID = :WRK-CHECKKEY                                   00169760
+            END-EXEC.                                                   00169770
+            EXEC SQL                                                    00169780
+             COMMIT                                                     00169790
+            END-EXEC.                                                   00169800
+            MOVE ZEROES TO WRK-CONTCOMMIT.                              00169810
+            DISPLAY ' SYNCPOINT EFETUADO NO REGISTRO ' DB2-ID.          00169820
+            MOVE 'SYNCPOINT' TO WRK-HIST-EVENTO.                        00169825
+            PERFORM 5000-GRAVAR-CHECKHIST.                              00169827
+                                                                        00169830
+       2950-99-FIM.  EXIT.                                              00169840
       *---------------------------------------------------------------* 00169812
        3000-FINALIZAR                                         SECTION.  00169912
       *---------------------------------------------------------------* 00170012
@@ -131,6 +252,8 @@
             EXEC SQL                                                    00170212
               CLOSE CFUNC                                               00170312
             END-EXEC.                                                   00170412
+            CLOSE SEMCONTA.                                             00170440
+            DISPLAY ' REGISTROS SEM EMAIL...' WRK-REGSEMCONTA.          00170470
                                                                         00170512
        3000-99-FIM.                                              EXIT.  00170712
       *---------------------------------------------------------------* 00171218
@@ -163,3 +286,16 @@
             END-EVALUATE.                                               00173910
                                                                         00174010
        4000-99-FIM.                                              EXIT.  00174210
+      *---------------------------------------------------------------* 00174310
+       5000-GRAVAR-CHECKHIST                                 SECTION.   00174410
+      *---------------------------------------------------------------* 00174510
+            ACCEPT WRK-HIST-DATA FROM DATE YYYYMMDD.                    00174610
+            ACCEPT WRK-HIST-HORA FROM TIME.                             00174710
+            EXEC SQL                                                    00174810
+             INSERT INTO IVAN.CHECKHIST                                 00174910
+               (ID, REGISTRO, DATA, HORA, EVENTO)                       00175010
+               VALUES (:WRK-CHECKKEY, :DB2-ID, :WRK-HIST-DATA,          00175110
+                       :WRK-HIST-HORA, :WRK-HIST-EVENTO)                00175210
+            END-EXEC.                                                   00175310
+                                                                        00175410
+       5000-99-FIM.  EXIT.                                              00175510
